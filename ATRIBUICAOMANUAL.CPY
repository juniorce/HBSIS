@@ -0,0 +1,10 @@
+      *****************************************************************
+      * ATRIBUICAOMANUAL.CPY                                         *
+      * LAYOUT DO REGISTRO DE ATRIBUICAO MANUAL DE VENDEDOR A        *
+      * CLIENTE. UM REGISTRO AQUI "FIXA" O VENDEDOR DE UM CLIENTE,   *
+      * TENDO PRIORIDADE SOBRE O CALCULO AUTOMATICO DE DISTRIBUICAO. *
+      *****************************************************************
+       01  ARQ-ATRIBUICAO-REG.
+           03 AM-COD-CLIENTE      PIC  9(007).
+           03 AM-COD-VENDEDOR     PIC  9(003).
+           03 AM-DATA-ATRIBUICAO  PIC  9(008).
