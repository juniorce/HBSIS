@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CHECKPOINT.CPY                                               *
+      * LAYOUT DO REGISTRO DE CHECKPOINT DA EXECUCAO DE DISTRIBUICAO.*
+      * GRAVADO A CADA CLIENTE PROCESSADO PARA PERMITIR RETOMAR O    *
+      * LOTE DE ONDE PAROU CASO SEJA INTERROMPIDO. CK-ID-EXECUCAO    *
+      * ZERADO INDICA QUE NAO HA EXECUCAO PENDENTE DE RETOMADA.      *
+      *****************************************************************
+       01  ARQ-CHECKPOINT-REG.
+           03 CK-ID-EXECUCAO      PIC 9(006).
+           03 CK-ULT-COD-CLIENTE  PIC 9(007).
+           03 CK-TIPO-EXECUCAO    PIC X(001).
+      * CORTE DE DATA/HORA (CTL-DATA-ULTIMA-EXECUCAO NO INICIO DESTA
+      * EXECUCAO) USADO PELO MODO INCREMENTAL, PRESERVADO AQUI PARA QUE
+      * UMA RETOMADA CONTINUE COMPARANDO CONTRA O MESMO CORTE COM QUE
+      * A EXECUCAO ORIGINAL COMECOU.
+           03 CK-DATA-CORTE       PIC 9(014).
