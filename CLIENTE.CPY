@@ -0,0 +1,21 @@
+      *****************************************************************
+      * CLIENTE.CPY                                                  *
+      * LAYOUT DO REGISTRO DO ARQUIVO DE CLIENTES (ARQ-CLIENTE).     *
+      *****************************************************************
+       01  ARQ-CLIENTE-REG.
+           03 COD-CLIENTE         PIC  9(007).
+           03 CNPJ                PIC  9(014).
+           03 RAZAO-SOCIAL        PIC  X(040).
+           03 LATITUDE-CLIENTE    PIC S9(003)V9(008).
+           03 LONGITUDE-CLIENTE   PIC S9(003)V9(008).
+           03 STATUS-CLIENTE      PIC  X(001).
+              88 CLIENTE-ATIVO       VALUE "A".
+              88 CLIENTE-INATIVO     VALUE "I".
+      * REGIAO DE VENDAS DO CLIENTE. A DISTRIBUICAO SO ATRIBUI UM
+      * VENDEDOR DA MESMA REGIAO (ZEROS = SEM REGIAO, ACEITA QUALQUER).
+           03 COD-REGIAO-CLIENTE  PIC  9(003).
+      * DATA/HORA DA ULTIMA INCLUSAO OU ALTERACAO DO CLIENTE (AAAAMMDD
+      * HHMMSS). USADA PELA DISTRIBUICAO EM MODO INCREMENTAL PARA SABER
+      * SE O CLIENTE MUDOU DESDE A EXECUCAO ANTERIOR (ZEROS = NUNCA
+      * ALTERADO POR ESTE CONTROLE, TRATADO COMO ANTIGO).
+           03 DATA-ALTERACAO-CLIENTE PIC  9(014).
