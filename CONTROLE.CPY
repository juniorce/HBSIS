@@ -0,0 +1,17 @@
+      *****************************************************************
+      * CONTROLE.CPY                                                 *
+      * REGISTRO UNICO DE CONTROLE, USADO PARA GERAR SEQUENCIAIS     *
+      * (NUMERO DA EXECUCAO DE DISTRIBUICAO, CODIGOS AUTOMATICOS).   *
+      *****************************************************************
+       01  ARQ-CONTROLE-REG.
+           03 CTL-ULTIMA-EXECUCAO      PIC 9(006).
+           03 CTL-ULTIMO-COD-CLIENTE   PIC 9(007).
+           03 CTL-ULTIMO-COD-VENDEDOR  PIC 9(003).
+      * DATA/HORA (AAAAMMDDHHMMSS) EM QUE A ULTIMA EXECUCAO DE
+      * DISTRIBUICAO FOI INICIADA. USADA COMO CORTE PELO MODO
+      * INCREMENTAL PARA DECIDIR SE UM CLIENTE MUDOU DESDE ENTAO.
+           03 CTL-DATA-ULTIMA-EXECUCAO PIC 9(014).
+      * DISTANCIA MAXIMA (EM METROS) ACEITA PELA DISTRIBUICAO PARA
+      * ATRIBUIR UM VENDEDOR A UM CLIENTE. ZEROS = AINDA NAO
+      * CONFIGURADA, DISTRIBUICAO USA O PADRAO DE FABRICA.
+           03 CTL-DISTANCIA-MAXIMA    PIC 9(009)V9(002).
