@@ -0,0 +1,12 @@
+      *****************************************************************
+      * DISTRIBUICAO.CPY                                             *
+      * LAYOUT DO REGISTRO DO ARQUIVO DE DISTRIBUICAO.               *
+      *****************************************************************
+       01  ARQ-DISTRIBUICAO-REG.
+           03 D-COD-CLIENTE       PIC 9(007).
+           03 D-COD-VENDEDOR      PIC 9(003).
+           03 DISTANCIA           PIC 9(009)V9(002).
+      * NUMERO DO ENDERECO DE ENTREGA ATENDIDO (ZEROS = ENDERECO
+      * PRINCIPAL DO CADASTRO DO CLIENTE, SEM ENDERECOS CADASTRADOS
+      * EM ARQ-ENDERECO).
+           03 D-NUM-ENDERECO      PIC 9(003).
