@@ -29,29 +29,130 @@
                   ORGANIZATION     IS LINE SEQUENTIAL
                   FILE STATUS      IS WD-FILE-STATUS.
 
+           SELECT ARQ-EXCECAO     ASSIGN TO DISK
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WE-FILE-STATUS.
+
+           SELECT ARQ-HISTORICO   ASSIGN TO DISK
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WH-FILE-STATUS.
+
+           SELECT ARQ-CONTROLE    ASSIGN TO DISK
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WT-FILE-STATUS.
+
+           SELECT ARQ-ATRIBUICAO  ASSIGN TO DISK
+                  ORGANIZATION     IS INDEXED
+                  ACCESS MODE      IS DYNAMIC
+                  RECORD  KEY      IS AM-COD-CLIENTE
+                  FILE STATUS      IS WM-FILE-STATUS.
+
+           SELECT ARQ-ENDERECO    ASSIGN TO DISK
+                  ORGANIZATION     IS INDEXED
+                  ACCESS MODE      IS DYNAMIC
+                  RECORD  KEY      IS END-CHAVE
+                  FILE STATUS      IS WX-FILE-STATUS.
+
+           SELECT ARQ-CHECKPOINT  ASSIGN TO DISK
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WK-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQ-VENDEDOR
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS 'cadVendedor'.
        COPY "VENDEDOR.CPY".
-       
+
        FD  ARQ-CLIENTE
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS 'cadCliente'.
        COPY "CLIENTE.CPY".
-       
+
        FD  ARQ-DISTRIBUICAO
            LABEL RECORD IS STANDARD
            VALUE OF FILE-ID IS 'cadDistribuicao'.
        COPY "DISTRIBUICAO.CPY".
 
+       FD  ARQ-EXCECAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadExcecao'.
+       COPY "EXCECAO.CPY".
+
+       FD  ARQ-HISTORICO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadHistoricoDistribuicao'.
+       COPY "HISTORICO.CPY".
+
+       FD  ARQ-CONTROLE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadControleDistribuicao'.
+       COPY "CONTROLE.CPY".
+
+       FD  ARQ-ATRIBUICAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadAtribuicaoManual'.
+       COPY "ATRIBUICAOMANUAL.CPY".
+
+       FD  ARQ-ENDERECO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadEnderecoEntrega'.
+       COPY "ENDERECO.CPY".
+
+       FD  ARQ-CHECKPOINT
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadCheckpointDistribuicao'.
+       COPY "CHECKPOINT.CPY".
+
        WORKING-STORAGE SECTION.
        77 WV-FILE-STATUS         PIC  X(002) VALUE "00".
        77 WC-FILE-STATUS         PIC  X(002) VALUE "00".
        77 WD-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 WE-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 WH-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 WT-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 WM-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 WX-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 WK-FILE-STATUS         PIC  X(002) VALUE "00".
+      * INDICA SE A EXECUCAO CORRENTE ESTA RETOMANDO UM LOTE ANTERIOR
+      * QUE FOI INTERROMPIDO ANTES DE TERMINAR (VER ARQ-CHECKPOINT).
+       77 W-RETOMANDO            PIC  X(001) VALUE "N".
+       77 W-ACHOU-MANUAL         PIC  X(001) VALUE "N".
+      * QUANTIDADE DE ENDERECOS DE ENTREGA ATIVOS ENCONTRADOS PARA O
+      * CLIENTE CORRENTE. QUANDO ZERO, A DISTRIBUICAO USA A PROPRIA
+      * LOCALIZACAO CADASTRADA NO CLIENTE (COMPORTAMENTO ANTIGO).
+       77 W-QTD-ENDERECOS        PIC  9(003) VALUE ZEROS.
+       77 W-ID-EXECUCAO          PIC  9(006) VALUE ZEROS.
        77 W-MENOR-DISTANCIA      PIC  9(009)V9(002) VALUE 999999999.
        77 W-CALC-DISTANCIA       PIC  9(009)V9(002) VALUE ZEROS.
+      * LIMITE MAXIMO DE DISTANCIA (EM METROS) PARA UMA ATRIBUICAO
+      * SER CONSIDERADA VALIDA. CLIENTES SEM VENDEDOR DENTRO DESSE
+      * RAIO VAO PARA A LISTA DE EXCECOES (ARQ-EXCECAO).
+      * VALOR DE FABRICA, USADO QUANDO CTL-DISTANCIA-MAXIMA (VER
+      * CONTROLE.CPY) AINDA NAO FOI CONFIGURADA (ZEROS).
+       77 W-DISTANCIA-MAXIMA     PIC  9(009)V9(002) VALUE 500000,00.
+       77 W-TEVE-VENDEDOR        PIC  X(001) VALUE "N".
+       77 W-ACHOU-VENDEDOR       PIC  X(001) VALUE "N".
+
+      * CORTE DE DATA/HORA USADO PELO MODO INCREMENTAL: SOMENTE
+      * CLIENTES/ENDERECOS ALTERADOS ATE ESTE INSTANTE (INCLUSIVE)
+      * PODEM TER A ATRIBUICAO ANTERIOR REAPROVEITADA.
+       77 W-DATA-CORTE           PIC  9(014) VALUE ZEROS.
+      * DATA/HORA DE ALTERACAO DO ENDERECO (OU DO CLIENTE, QUANDO O
+      * CLIENTE NAO TEM ENDERECO DE ENTREGA CADASTRADO) QUE ESTA
+      * SENDO ATRIBUIDO NO MOMENTO EM 112-ATRIBUIR-ENDERECO.
+       77 W-DATA-ALTERACAO-ENDERECO PIC 9(014) VALUE ZEROS.
+      * INDICA SE O VENDEDOR DE UMA ATRIBUICAO ANTERIOR (MODO
+      * INCREMENTAL) AINDA PASSA HOJE NAS MESMAS REGRAS DA BUSCA
+      * NORMAL (VER 106-REVALIDAR-VENDEDOR-ANTERIOR).
+       77 W-VENDEDOR-ANTERIOR-VALIDO PIC X(001) VALUE "N".
+
+      * CONTROLE DE QUANTOS CLIENTES JA FORAM ATRIBUIDOS A CADA
+      * VENDEDOR NESTA EXECUCAO, PARA RESPEITAR CAPACIDADE-VENDEDOR.
+       01  W-TABELA-CAPACIDADE.
+           03 W-QTD-ATRIBUIDA     PIC 9(007)
+                                  OCCURS 999 TIMES
+                                  VALUE ZEROS.
        77 W-LATITUDE-1           PIC S9(003)V9(008) VALUE ZEROS.
        77 W-LATITUDE-2           PIC S9(003)V9(008) VALUE ZEROS.
        77 W-LONGITUDE-1          PIC S9(003)V9(008) VALUE ZEROS.
@@ -59,44 +160,447 @@
        77 W-DLA                  PIC S9(003)V9(008) VALUE ZEROS.        
        77 W-DLO                  PIC S9(003)V9(008) VALUE ZEROS.        
        77 W-A                    PIC S9(003)V9(008) VALUE ZEROS.        
-       77 W-C                    PIC S9(003)V9(008) VALUE ZEROS.        
+       77 W-C                    PIC S9(003)V9(008) VALUE ZEROS.
+
+      * TABELA COM A DISTRIBUICAO DA EXECUCAO ANTERIOR, USADA QUANDO
+      * L-TIPO-EXECUCAO = "I" (SOMENTE ALTERACOES) PARA REAPROVEITAR
+      * A ATRIBUICAO DE CLIENTES QUE JA ESTAVAM DISTRIBUIDOS.
+       01  W-TABELA-ANTERIOR.
+           03 W-ANT-REGISTRO      OCCURS 9999 TIMES.
+              05 W-ANT-COD-CLIENTE    PIC 9(007).
+              05 W-ANT-COD-VENDEDOR   PIC 9(003).
+              05 W-ANT-DISTANCIA      PIC 9(009)V9(002).
+              05 W-ANT-NUM-ENDERECO   PIC 9(003).
+       77 W-QTD-ANTERIOR         PIC 9(004) VALUE ZEROS.
+       77 W-IDX-ANTERIOR         PIC 9(004) VALUE ZEROS.
+       77 W-ACHOU-ANTERIOR       PIC  X(001) VALUE "N".
+      * LIGADO QUANDO A EXECUCAO ANTERIOR TEM MAIS LINHAS DO QUE
+      * W-TABELA-ANTERIOR COMPORTA (VER 060-LER-DISTRIBUICAO-ANTERIOR).
+       77 W-CAPACIDADE-ANTERIOR-EXCEDIDA PIC X(001) VALUE "N".
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  L-TIPO-EXECUCAO           PIC  X(001).
+
+       PROCEDURE DIVISION USING L-TIPO-EXECUCAO.
        000-INCIIO.
+           PERFORM 010-CARREGAR-PARAMETROS
+           PERFORM 020-VERIFICAR-CHECKPOINT
+
+           IF W-RETOMANDO EQUAL TO "S"
+              MOVE CK-ID-EXECUCAO   TO W-ID-EXECUCAO
+              MOVE CK-DATA-CORTE    TO W-DATA-CORTE
+              PERFORM 070-RECONSTRUIR-CAPACIDADE
+           ELSE
+              PERFORM 030-OBTER-ID-EXECUCAO
+           END-IF
+
+           IF L-TIPO-EXECUCAO = "I"
+              PERFORM 050-CARREGAR-DISTRIBUICAO-ANTERIOR
+           END-IF
+
            OPEN INPUT ARQ-CLIENTE
-           OPEN OUTPUT ARQ-DISTRIBUICAO
-           
+           OPEN INPUT ARQ-ATRIBUICAO
+           OPEN INPUT ARQ-ENDERECO
+
+           IF W-RETOMANDO EQUAL TO "S"
+              OPEN EXTEND ARQ-DISTRIBUICAO
+              OPEN EXTEND ARQ-EXCECAO
+              MOVE CK-ULT-COD-CLIENTE TO COD-CLIENTE
+              START ARQ-CLIENTE KEY IS GREATER THAN COD-CLIENTE
+           ELSE
+              OPEN OUTPUT ARQ-DISTRIBUICAO
+              OPEN OUTPUT ARQ-EXCECAO
+           END-IF
+
+           IF W-CAPACIDADE-ANTERIOR-EXCEDIDA EQUAL TO "S"
+              PERFORM 065-REGISTRAR-EXCECAO-CAPACIDADE
+           END-IF
+
+           OPEN EXTEND ARQ-HISTORICO
+
            READ ARQ-CLIENTE NEXT
-           
+
            PERFORM 100-LER-CLIENTE UNTIL WC-FILE-STATUS NOT EQUAL "00"
-           
+
            CLOSE ARQ-CLIENTE
            CLOSE ARQ-VENDEDOR
+           CLOSE ARQ-ATRIBUICAO
+           CLOSE ARQ-ENDERECO
            CLOSE ARQ-DISTRIBUICAO
-           
+           CLOSE ARQ-EXCECAO
+           CLOSE ARQ-HISTORICO
+
+           PERFORM 095-LIMPAR-CHECKPOINT
+
            CHAIN "REPORTDISTRIBUICAO".
-       
+
+      * CARREGA OS PARAMETROS CONFIGURAVEIS DA DISTRIBUICAO GRAVADOS
+      * NO REGISTRO DE CONTROLE (VER CONTROLE.CPY). RODA SEMPRE, TANTO
+      * EM EXECUCAO NOVA QUANTO EM RETOMADA.
+       010-CARREGAR-PARAMETROS.
+           INITIALIZE ARQ-CONTROLE-REG
+
+           OPEN INPUT ARQ-CONTROLE
+
+           IF WT-FILE-STATUS EQUAL "00"
+              READ ARQ-CONTROLE
+              CLOSE ARQ-CONTROLE
+
+              IF CTL-DISTANCIA-MAXIMA GREATER THAN ZEROS
+                 MOVE CTL-DISTANCIA-MAXIMA TO W-DISTANCIA-MAXIMA
+              END-IF
+           END-IF.
+
+       020-VERIFICAR-CHECKPOINT.
+           MOVE "N" TO W-RETOMANDO
+           INITIALIZE ARQ-CHECKPOINT-REG
+
+           OPEN INPUT ARQ-CHECKPOINT
+
+           IF WK-FILE-STATUS EQUAL "00"
+              READ ARQ-CHECKPOINT
+              CLOSE ARQ-CHECKPOINT
+
+              IF CK-ID-EXECUCAO NOT EQUAL TO ZEROS
+                 MOVE "S" TO W-RETOMANDO
+              END-IF
+           END-IF.
+
+       030-OBTER-ID-EXECUCAO.
+           INITIALIZE ARQ-CONTROLE-REG
+
+           OPEN INPUT ARQ-CONTROLE
+
+           IF WT-FILE-STATUS EQUAL "00"
+              READ ARQ-CONTROLE
+              CLOSE ARQ-CONTROLE
+           END-IF
+
+           COMPUTE W-ID-EXECUCAO = CTL-ULTIMA-EXECUCAO + 1
+           MOVE W-ID-EXECUCAO TO CTL-ULTIMA-EXECUCAO
+
+      * O CORTE DESTA EXECUCAO E O INSTANTE EM QUE A EXECUCAO ANTERIOR
+      * COMECOU. SO DEPOIS DE GUARDAR ESSE VALOR EM W-DATA-CORTE E QUE
+      * CTL-DATA-ULTIMA-EXECUCAO E ATUALIZADA PARA O INSTANTE ATUAL.
+           MOVE CTL-DATA-ULTIMA-EXECUCAO TO W-DATA-CORTE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CTL-DATA-ULTIMA-EXECUCAO
+
+           OPEN OUTPUT ARQ-CONTROLE
+           WRITE ARQ-CONTROLE-REG
+           CLOSE ARQ-CONTROLE.
+
+      * RECONTA, A PARTIR DO QUE JA FOI GRAVADO EM ARQ-DISTRIBUICAO
+      * ANTES DA INTERRUPCAO, QUANTOS CLIENTES CADA VENDEDOR JA
+      * RECEBEU NESTA EXECUCAO, PARA QUE CAPACIDADE-VENDEDOR CONTINUE
+      * SENDO RESPEITADA APOS UMA RETOMADA (VER 210-AVALIAR-VENDEDOR).
+       070-RECONSTRUIR-CAPACIDADE.
+           MOVE ZEROS TO W-TABELA-CAPACIDADE
+
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WD-FILE-STATUS EQUAL "00"
+              READ ARQ-DISTRIBUICAO
+                AT END MOVE "99" TO WD-FILE-STATUS
+              END-READ
+
+              PERFORM 080-CONTAR-DISTRIBUICAO-ANTERIOR
+                UNTIL WD-FILE-STATUS NOT EQUAL "00"
+
+              CLOSE ARQ-DISTRIBUICAO
+           END-IF.
+
+       080-CONTAR-DISTRIBUICAO-ANTERIOR.
+           ADD 1 TO W-QTD-ATRIBUIDA(D-COD-VENDEDOR)
+
+           READ ARQ-DISTRIBUICAO
+             AT END MOVE "99" TO WD-FILE-STATUS
+           END-READ.
+
+       050-CARREGAR-DISTRIBUICAO-ANTERIOR.
+           MOVE ZEROS TO W-QTD-ANTERIOR
+
+           OPEN INPUT ARQ-DISTRIBUICAO
+
+           IF WD-FILE-STATUS EQUAL "00"
+              READ ARQ-DISTRIBUICAO
+                AT END MOVE "99" TO WD-FILE-STATUS
+              END-READ
+
+              PERFORM 060-LER-DISTRIBUICAO-ANTERIOR
+                UNTIL WD-FILE-STATUS NOT EQUAL "00"
+
+              CLOSE ARQ-DISTRIBUICAO
+           END-IF.
+
+      * SE A EXECUCAO ANTERIOR TIVER MAIS LINHAS DO QUE W-TABELA-ANTERIOR
+      * COMPORTA (OCCURS 9999), PARA DE ARMAZENAR NOVAS LINHAS E LIGA
+      * W-CAPACIDADE-ANTERIOR-EXCEDIDA (VER 065-REGISTRAR-EXCECAO-
+      * CAPACIDADE) EM VEZ DE ESTOURAR O SUBSCRITO. OS CLIENTES QUE
+      * FICAREM DE FORA DA TABELA SIMPLESMENTE NAO TEM A ATRIBUICAO
+      * ANTERIOR REAPROVEITADA E PASSAM PELA BUSCA NORMAL DE VENDEDOR.
+       060-LER-DISTRIBUICAO-ANTERIOR.
+           IF W-QTD-ANTERIOR < 9999
+              ADD 1 TO W-QTD-ANTERIOR
+              MOVE D-COD-CLIENTE  TO W-ANT-COD-CLIENTE(W-QTD-ANTERIOR)
+              MOVE D-COD-VENDEDOR TO W-ANT-COD-VENDEDOR(W-QTD-ANTERIOR)
+              MOVE DISTANCIA      TO W-ANT-DISTANCIA(W-QTD-ANTERIOR)
+              MOVE D-NUM-ENDERECO TO W-ANT-NUM-ENDERECO(W-QTD-ANTERIOR)
+           ELSE
+              MOVE "S" TO W-CAPACIDADE-ANTERIOR-EXCEDIDA
+           END-IF
+
+           READ ARQ-DISTRIBUICAO
+             AT END MOVE "99" TO WD-FILE-STATUS
+           END-READ.
+
+      * DEIXA REGISTRADO EM ARQ-EXCECAO (LIDO E IMPRESSO DEPOIS PELO
+      * REPORTDISTRIBUICAO.cbl) QUE A TABELA DA EXECUCAO ANTERIOR
+      * ESTOUROU A CAPACIDADE, PARA QUE O OCORRIDO NAO PASSE EM BRANCO.
+       065-REGISTRAR-EXCECAO-CAPACIDADE.
+           MOVE ZEROS TO E-COD-CLIENTE
+           MOVE ZEROS TO E-NUM-ENDERECO
+           MOVE "CAPACIDADE DA TABELA ANTERIOR EXCEDIDA" TO E-MOTIVO
+           WRITE ARQ-EXCECAO-REG.
+
        100-LER-CLIENTE.
+           IF CLIENTE-ATIVO
+              PERFORM 110-DISTRIBUIR-CLIENTE
+           END-IF
+
+           MOVE  999999999         TO W-MENOR-DISTANCIA
+
+           PERFORM 090-GRAVAR-CHECKPOINT
+
+           READ ARQ-CLIENTE NEXT.
+
+      * GRAVA O CODIGO DO ULTIMO CLIENTE JA PROCESSADO NESTA EXECUCAO,
+      * PERMITINDO RETOMAR O LOTE A PARTIR DELE CASO SEJA INTERROMPIDO.
+       090-GRAVAR-CHECKPOINT.
+           MOVE W-ID-EXECUCAO   TO CK-ID-EXECUCAO
+           MOVE COD-CLIENTE     TO CK-ULT-COD-CLIENTE
+           MOVE L-TIPO-EXECUCAO TO CK-TIPO-EXECUCAO
+           MOVE W-DATA-CORTE    TO CK-DATA-CORTE
+
+           OPEN OUTPUT ARQ-CHECKPOINT
+           WRITE ARQ-CHECKPOINT-REG
+           CLOSE ARQ-CHECKPOINT.
+
+      * LIMPA O CHECKPOINT AO FINAL DE UMA EXECUCAO CONCLUIDA COM
+      * SUCESSO, PARA QUE A PROXIMA EXECUCAO COMECE DO ZERO.
+       095-LIMPAR-CHECKPOINT.
+           INITIALIZE ARQ-CHECKPOINT-REG
+
+           OPEN OUTPUT ARQ-CHECKPOINT
+           WRITE ARQ-CHECKPOINT-REG
+           CLOSE ARQ-CHECKPOINT.
+
+       110-DISTRIBUIR-CLIENTE.
+           MOVE ZEROS       TO W-QTD-ENDERECOS
+           MOVE COD-CLIENTE TO END-COD-CLIENTE
+           MOVE ZEROS       TO END-NUM-ENDERECO
+
+           START ARQ-ENDERECO KEY IS NOT LESS THAN END-CHAVE
+
+           IF WX-FILE-STATUS EQUAL TO "00"
+              READ ARQ-ENDERECO NEXT
+
+              PERFORM 111-VARRER-ENDERECOS-CLIENTE
+                UNTIL WX-FILE-STATUS NOT EQUAL "00"
+                   OR END-COD-CLIENTE NOT EQUAL TO COD-CLIENTE
+           END-IF
+
+           IF W-QTD-ENDERECOS EQUAL TO ZEROS
+              MOVE ZEROS TO D-NUM-ENDERECO
+              MOVE DATA-ALTERACAO-CLIENTE TO W-DATA-ALTERACAO-ENDERECO
+              PERFORM 112-ATRIBUIR-ENDERECO
+           END-IF.
+
+      * VARRE OS ENDERECOS DE ENTREGA ATIVOS DO CLIENTE CORRENTE,
+      * ATRIBUINDO UM VENDEDOR A CADA UM SEPARADAMENTE.
+       111-VARRER-ENDERECOS-CLIENTE.
+           IF ENDERECO-ATIVO
+              ADD  1              TO W-QTD-ENDERECOS
+              MOVE END-NUM-ENDERECO TO D-NUM-ENDERECO
+              MOVE END-LATITUDE     TO LATITUDE-CLIENTE
+              MOVE END-LONGITUDE    TO LONGITUDE-CLIENTE
+              MOVE END-DATA-ALTERACAO TO W-DATA-ALTERACAO-ENDERECO
+              PERFORM 112-ATRIBUIR-ENDERECO
+           END-IF
+
+           READ ARQ-ENDERECO NEXT.
+
+       112-ATRIBUIR-ENDERECO.
            MOVE COD-CLIENTE TO D-COD-CLIENTE
+           MOVE ZEROS       TO D-COD-VENDEDOR
+           MOVE "N"         TO W-TEVE-VENDEDOR
+           MOVE "N"         TO W-ACHOU-VENDEDOR
+           MOVE "N"         TO W-ACHOU-ANTERIOR
+
+           PERFORM 104-BUSCAR-ATRIBUICAO-MANUAL
+
+           IF W-ACHOU-MANUAL = "S"
+              WRITE ARQ-DISTRIBUICAO-REG
+              ADD   1 TO W-QTD-ATRIBUIDA(D-COD-VENDEDOR)
+              PERFORM 107-GRAVAR-HISTORICO
+           ELSE
+              IF L-TIPO-EXECUCAO = "I"
+                 PERFORM 105-BUSCAR-DISTRIBUICAO-ANTERIOR
+                 IF W-ACHOU-ANTERIOR = "S"
+                    PERFORM 106-REVALIDAR-VENDEDOR-ANTERIOR
+                 END-IF
+              END-IF
+
+              IF W-ACHOU-ANTERIOR = "S"
+                 WRITE ARQ-DISTRIBUICAO-REG
+                 ADD   1 TO W-QTD-ATRIBUIDA(D-COD-VENDEDOR)
+                 PERFORM 107-GRAVAR-HISTORICO
+              ELSE
+                 MOVE  999999999 TO W-MENOR-DISTANCIA
+                 OPEN INPUT ARQ-VENDEDOR
+                 READ ARQ-VENDEDOR NEXT
+
+                 PERFORM 200-LER-VENDEDOR
+                   UNTIL WV-FILE-STATUS NOT EQUAL "00"
+
+                 IF W-ACHOU-VENDEDOR = "S"
+                    MOVE  W-MENOR-DISTANCIA TO DISTANCIA
+                    WRITE ARQ-DISTRIBUICAO-REG
+                    ADD   1 TO W-QTD-ATRIBUIDA(D-COD-VENDEDOR)
+                    PERFORM 107-GRAVAR-HISTORICO
+                 ELSE
+                    MOVE D-COD-CLIENTE  TO E-COD-CLIENTE
+                    MOVE D-NUM-ENDERECO TO E-NUM-ENDERECO
+                    IF W-TEVE-VENDEDOR = "N"
+                       MOVE "SEM VENDEDOR CADASTRADO" TO E-MOTIVO
+                    ELSE
+                       MOVE "DISTANCIA ACIMA DO LIMITE MAXIMO"
+                            TO E-MOTIVO
+                    END-IF
+                    WRITE ARQ-EXCECAO-REG
+                 END-IF
+
+                 CLOSE ARQ-VENDEDOR
+              END-IF
+           END-IF.
+
+       104-BUSCAR-ATRIBUICAO-MANUAL.
+           MOVE "N" TO W-ACHOU-MANUAL
+           MOVE D-COD-CLIENTE TO AM-COD-CLIENTE
+           READ ARQ-ATRIBUICAO RECORD KEY IS AM-COD-CLIENTE
+
+           IF WM-FILE-STATUS EQUAL TO "00"
+              OPEN INPUT ARQ-VENDEDOR
+              MOVE AM-COD-VENDEDOR TO COD-VENDEDOR
+              READ ARQ-VENDEDOR RECORD KEY IS COD-VENDEDOR
+
+              IF WV-FILE-STATUS EQUAL TO "00" AND VENDEDOR-ATIVO
+                 PERFORM 220-CALCULAR-DISTANCIA
+                 MOVE AM-COD-VENDEDOR  TO D-COD-VENDEDOR
+                 MOVE W-CALC-DISTANCIA TO DISTANCIA
+                 MOVE "S"              TO W-ACHOU-MANUAL
+              END-IF
+
+              CLOSE ARQ-VENDEDOR
+           END-IF.
+
+       107-GRAVAR-HISTORICO.
+           MOVE W-ID-EXECUCAO                TO H-ID-EXECUCAO
+           MOVE FUNCTION CURRENT-DATE(1:8)    TO H-DATA-EXECUCAO
+           MOVE D-COD-CLIENTE                TO H-COD-CLIENTE
+           MOVE D-COD-VENDEDOR                TO H-COD-VENDEDOR
+           MOVE DISTANCIA                    TO H-DISTANCIA
+           MOVE D-NUM-ENDERECO               TO H-NUM-ENDERECO
+           WRITE ARQ-HISTORICO-REG.
+
+       105-BUSCAR-DISTRIBUICAO-ANTERIOR.
+           MOVE ZEROS TO W-IDX-ANTERIOR
+
+           PERFORM UNTIL W-IDX-ANTERIOR = W-QTD-ANTERIOR
+                      OR W-ACHOU-ANTERIOR = "S"
+              ADD 1 TO W-IDX-ANTERIOR
+              IF W-ANT-COD-CLIENTE(W-IDX-ANTERIOR) = D-COD-CLIENTE
+                 AND W-ANT-NUM-ENDERECO(W-IDX-ANTERIOR) = D-NUM-ENDERECO
+                 AND DATA-ALTERACAO-CLIENTE NOT GREATER THAN
+                     W-DATA-CORTE
+                 AND W-DATA-ALTERACAO-ENDERECO NOT GREATER THAN
+                     W-DATA-CORTE
+                 MOVE W-ANT-COD-VENDEDOR(W-IDX-ANTERIOR)
+                      TO D-COD-VENDEDOR
+                 MOVE W-ANT-DISTANCIA(W-IDX-ANTERIOR) TO DISTANCIA
+                 MOVE "S" TO W-ACHOU-ANTERIOR
+              END-IF
+           END-PERFORM.
+
+      * REAPLICA, SOBRE O VENDEDOR DE UMA ATRIBUICAO ANTERIOR REUSADA
+      * PELO MODO INCREMENTAL, AS MESMAS REGRAS DA BUSCA NORMAL
+      * (210-AVALIAR-VENDEDOR): VENDEDOR ATIVO, CAPACIDADE, REGIAO E
+      * DISTANCIA MAXIMA. COMO VENDEDOR.CPY NAO TEM DATA DE ALTERACAO,
+      * ESTA E A UNICA FORMA DE PEGAR MUDANCAS FEITAS NO CADASTRO DO
+      * VENDEDOR (INATIVACAO, TROCA DE REGIAO, REDUCAO DE CAPACIDADE)
+      * OU NO PARAMETRO DE DISTANCIA MAXIMA ENTRE UMA EXECUCAO E
+      * OUTRA. SE O VENDEDOR NAO PASSAR MAIS, W-ACHOU-ANTERIOR VOLTA
+      * A "N" E 112-ATRIBUIR-ENDERECO CAI NA BUSCA NORMAL.
+       106-REVALIDAR-VENDEDOR-ANTERIOR.
+           MOVE "N" TO W-VENDEDOR-ANTERIOR-VALIDO
+           MOVE D-COD-VENDEDOR TO COD-VENDEDOR
 
            OPEN INPUT ARQ-VENDEDOR
-           READ ARQ-VENDEDOR NEXT
-           
-           PERFORM 200-LER-VENDEDOR UNTIL WV-FILE-STATUS NOT EQUAL "00"
-           
-           MOVE  W-MENOR-DISTANCIA TO DISTANCIA
-           MOVE  999999999         TO W-MENOR-DISTANCIA 
-           WRITE ARQ-DISTRIBUICAO-REG
+           READ ARQ-VENDEDOR RECORD KEY IS COD-VENDEDOR
+
+           IF WV-FILE-STATUS EQUAL TO "00" AND VENDEDOR-ATIVO
+              AND (CAPACIDADE-VENDEDOR = ZEROS
+                   OR W-QTD-ATRIBUIDA(COD-VENDEDOR) <
+                      CAPACIDADE-VENDEDOR)
+              AND (COD-REGIAO-CLIENTE = ZEROS
+                   OR COD-REGIAO-VENDEDOR = ZEROS
+                   OR COD-REGIAO-CLIENTE = COD-REGIAO-VENDEDOR)
+              PERFORM 220-CALCULAR-DISTANCIA
+              IF W-CALC-DISTANCIA <= W-DISTANCIA-MAXIMA
+                 MOVE W-CALC-DISTANCIA        TO DISTANCIA
+                 MOVE "S" TO W-VENDEDOR-ANTERIOR-VALIDO
+              END-IF
+           END-IF
 
            CLOSE ARQ-VENDEDOR
-           
-           READ ARQ-CLIENTE NEXT.
-       
+
+           IF W-VENDEDOR-ANTERIOR-VALIDO NOT EQUAL TO "S"
+              MOVE "N" TO W-ACHOU-ANTERIOR
+           END-IF.
+
        200-LER-VENDEDOR.
+           IF VENDEDOR-ATIVO
+              PERFORM 210-AVALIAR-VENDEDOR
+           END-IF
+
+           READ ARQ-VENDEDOR NEXT.
+
+       210-AVALIAR-VENDEDOR.
+           MOVE "S" TO W-TEVE-VENDEDOR
+
+           PERFORM 220-CALCULAR-DISTANCIA
+
+           IF W-CALC-DISTANCIA < W-MENOR-DISTANCIA
+              AND W-CALC-DISTANCIA <= W-DISTANCIA-MAXIMA
+              AND (CAPACIDADE-VENDEDOR = ZEROS
+                   OR W-QTD-ATRIBUIDA(COD-VENDEDOR) <
+                      CAPACIDADE-VENDEDOR)
+              AND (COD-REGIAO-CLIENTE = ZEROS
+                   OR COD-REGIAO-VENDEDOR = ZEROS
+                   OR COD-REGIAO-CLIENTE = COD-REGIAO-VENDEDOR)
+              MOVE W-CALC-DISTANCIA TO W-MENOR-DISTANCIA
+              MOVE COD-VENDEDOR     TO D-COD-VENDEDOR
+              MOVE "S"              TO W-ACHOU-VENDEDOR
+           END-IF.
+
+      * CALCULA A DISTANCIA (EM METROS, FORMULA DE HAVERSINE) ENTRE O
+      * CLIENTE E O VENDEDOR CORRENTES, DEIXANDO O RESULTADO EM
+      * W-CALC-DISTANCIA. USADO TANTO PELA BUSCA AUTOMATICA QUANTO
+      * PELA ATRIBUICAO MANUAL (104-BUSCAR-ATRIBUICAO-MANUAL).
+       220-CALCULAR-DISTANCIA.
            COMPUTE W-LATITUDE-1 = LATITUDE-CLIENTE
                                 * FUNCTION PI
                                 / 180
-       
+
            COMPUTE W-LATITUDE-2 = LATITUDE-VENDEDOR
                                 * FUNCTION PI
                                 / 180
@@ -104,14 +608,14 @@
            COMPUTE W-LONGITUDE-1 = LONGITUDE-CLIENTE
                                 * FUNCTION PI
                                 / 180
-                              
+
            COMPUTE W-LONGITUDE-2 = LONGITUDE-VENDEDOR
                                 * FUNCTION PI
                                 / 180
 
-           COMPUTE W-DLA = W-LATITUDE-2 - (W-LATITUDE-1) 
+           COMPUTE W-DLA = W-LATITUDE-2 - (W-LATITUDE-1)
 
-           COMPUTE W-DLO = W-LONGITUDE-2 - (W-LONGITUDE-1) 
+           COMPUTE W-DLO = W-LONGITUDE-2 - (W-LONGITUDE-1)
 
            COMPUTE W-A = FUNCTION SIN(W-DLA / 2)
                        * FUNCTION SIN(W-DLA / 2)
@@ -119,17 +623,10 @@
                        * FUNCTION COS(W-LATITUDE-2)
                        * FUNCTION SIN(W-DLO / 2)
                        * FUNCTION SIN(W-DLO / 2)
-           
+
            COMPUTE W-C = 2 * FUNCTION ATAN(FUNCTION SQRT(W-A) /
                                            FUNCTION SQRT(1 - W-A))
 
-           COMPUTE W-CALC-DISTANCIA = 6731 * W-C * 1000
-                                                    
-           IF W-CALC-DISTANCIA < W-MENOR-DISTANCIA
-              MOVE W-CALC-DISTANCIA TO W-MENOR-DISTANCIA
-              MOVE COD-VENDEDOR     TO D-COD-VENDEDOR
-           END-IF
-           
-           READ ARQ-VENDEDOR NEXT.
+           COMPUTE W-CALC-DISTANCIA = 6731 * W-C * 1000.
 
        END PROGRAM DISTRIBUICAO.
\ No newline at end of file
