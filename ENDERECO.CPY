@@ -0,0 +1,19 @@
+      *****************************************************************
+      * ENDERECO.CPY                                                 *
+      * LAYOUT DO REGISTRO DE ENDERECO DE ENTREGA DO CLIENTE. UM     *
+      * CLIENTE PODE TER VARIOS ENDERECOS DE ENTREGA, CADA UM COM    *
+      * SUA PROPRIA LOCALIZACAO PARA FINS DE DISTRIBUICAO.           *
+      *****************************************************************
+       01  ARQ-ENDERECO-REG.
+           03 END-CHAVE.
+              05 END-COD-CLIENTE     PIC  9(007).
+              05 END-NUM-ENDERECO    PIC  9(003).
+           03 END-DESCRICAO          PIC  X(030).
+           03 END-LATITUDE           PIC S9(003)V9(008).
+           03 END-LONGITUDE          PIC S9(003)V9(008).
+           03 END-STATUS             PIC  X(001).
+              88 ENDERECO-ATIVO         VALUE "A".
+              88 ENDERECO-INATIVO       VALUE "I".
+      * DATA/HORA DA ULTIMA INCLUSAO OU ALTERACAO DO ENDERECO (AAAAMMDD
+      * HHMMSS). VER DATA-ALTERACAO-CLIENTE EM CLIENTE.CPY.
+           03 END-DATA-ALTERACAO     PIC  9(014).
