@@ -0,0 +1,9 @@
+      *****************************************************************
+      * EXCECAO.CPY                                                  *
+      * LAYOUT DO REGISTRO DO ARQUIVO DE EXCECOES DA DISTRIBUICAO.   *
+      * GRAVADO QUANDO O CLIENTE NAO RECEBE UM VENDEDOR CONFIAVEL.   *
+      *****************************************************************
+       01  ARQ-EXCECAO-REG.
+           03 E-COD-CLIENTE       PIC 9(007).
+           03 E-NUM-ENDERECO      PIC 9(003).
+           03 E-MOTIVO            PIC X(040).
