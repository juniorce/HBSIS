@@ -0,0 +1,13 @@
+      *****************************************************************
+      * HISTORICO.CPY                                                *
+      * LAYOUT DO REGISTRO DO HISTORICO DE EXECUCOES DA DISTRIBUICAO.*
+      * CADA EXECUCAO GRAVA UMA LINHA POR CLIENTE ATRIBUIDO, MARCADA *
+      * COM O NUMERO E A DATA DA EXECUCAO, SEM APAGAR AS ANTERIORES. *
+      *****************************************************************
+       01  ARQ-HISTORICO-REG.
+           03 H-ID-EXECUCAO       PIC 9(006).
+           03 H-DATA-EXECUCAO     PIC 9(008).
+           03 H-COD-CLIENTE       PIC 9(007).
+           03 H-COD-VENDEDOR      PIC 9(003).
+           03 H-DISTANCIA         PIC 9(009)V9(002).
+           03 H-NUM-ENDERECO      PIC 9(003).
