@@ -0,0 +1,27 @@
+      *****************************************************************
+      * LOGCLIENTE.CPY                                               *
+      * LAYOUT DO REGISTRO DO LOG DE ALTERACOES DO CADASTRO DE       *
+      * CLIENTES (ARQ-LOGCLIENTE). GRAVADO A CADA INCLUSAO,          *
+      * ALTERACAO OU EXCLUSAO, COM OS VALORES ANTES E DEPOIS.        *
+      *****************************************************************
+       01  ARQ-LOGCLIENTE-REG.
+           03 LG-DATA-HORA        PIC 9(014).
+           03 LG-USUARIO          PIC X(020).
+      * LG-OPERACAO: "I" INCLUSAO, "A" ALTERACAO, "E" EXCLUSAO.
+           03 LG-OPERACAO         PIC X(001).
+           03 LG-ANTES.
+              05 LG-A-COD-CLIENTE     PIC 9(007).
+              05 LG-A-CNPJ            PIC 9(014).
+              05 LG-A-RAZAO-SOCIAL    PIC X(040).
+              05 LG-A-LATITUDE        PIC S9(003)V9(008).
+              05 LG-A-LONGITUDE       PIC S9(003)V9(008).
+              05 LG-A-STATUS          PIC X(001).
+              05 LG-A-COD-REGIAO      PIC 9(003).
+           03 LG-DEPOIS.
+              05 LG-D-COD-CLIENTE     PIC 9(007).
+              05 LG-D-CNPJ            PIC 9(014).
+              05 LG-D-RAZAO-SOCIAL    PIC X(040).
+              05 LG-D-LATITUDE        PIC S9(003)V9(008).
+              05 LG-D-LONGITUDE       PIC S9(003)V9(008).
+              05 LG-D-STATUS          PIC X(001).
+              05 LG-D-COD-REGIAO      PIC 9(003).
