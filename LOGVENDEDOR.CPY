@@ -0,0 +1,29 @@
+      *****************************************************************
+      * LOGVENDEDOR.CPY                                              *
+      * LAYOUT DO REGISTRO DO LOG DE ALTERACOES DO CADASTRO DE       *
+      * VENDEDORES (ARQ-LOGVENDEDOR). GRAVADO A CADA INCLUSAO,       *
+      * ALTERACAO OU EXCLUSAO, COM OS VALORES ANTES E DEPOIS.        *
+      *****************************************************************
+       01  ARQ-LOGVENDEDOR-REG.
+           03 LG-DATA-HORA        PIC 9(014).
+           03 LG-USUARIO          PIC X(020).
+      * LG-OPERACAO: "I" INCLUSAO, "A" ALTERACAO, "E" EXCLUSAO.
+           03 LG-OPERACAO         PIC X(001).
+           03 LG-ANTES.
+              05 LG-A-COD-VENDEDOR    PIC 9(003).
+              05 LG-A-CPF             PIC 9(011).
+              05 LG-A-NOME-VENDEDOR   PIC X(040).
+              05 LG-A-LATITUDE        PIC S9(003)V9(008).
+              05 LG-A-LONGITUDE       PIC S9(003)V9(008).
+              05 LG-A-CAPACIDADE      PIC 9(005).
+              05 LG-A-STATUS          PIC X(001).
+              05 LG-A-COD-REGIAO      PIC 9(003).
+           03 LG-DEPOIS.
+              05 LG-D-COD-VENDEDOR    PIC 9(003).
+              05 LG-D-CPF             PIC 9(011).
+              05 LG-D-NOME-VENDEDOR   PIC X(040).
+              05 LG-D-LATITUDE        PIC S9(003)V9(008).
+              05 LG-D-LONGITUDE       PIC S9(003)V9(008).
+              05 LG-D-CAPACIDADE      PIC 9(005).
+              05 LG-D-STATUS          PIC X(001).
+              05 LG-D-COD-REGIAO      PIC 9(003).
