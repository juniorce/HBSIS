@@ -12,6 +12,7 @@
        77 WOPCAOREL       PIC 9 VALUE ZERO.
        77 WOPCAOEXEC      PIC 9 VALUE ZERO.
        77 W-CONFIRMA      PIC X VALUE SPACES.
+       77 W-TIPO-EXECUCAO PIC X VALUE "C".
 
        01 PARAMETROS-RELATORIOS.
           03 W-TIPO-ORDENACAO      PIC X VALUE SPACES.
@@ -47,8 +48,11 @@
           02 LINE 04 COL 33 VALUE "SUB-MENU CADASTROS".
           02 LINE 07 COL 10 VALUE "[1] CADASTRO DE CLIENTE".
           02 LINE 08 COL 10 VALUE "[2] CADASTRO DE VENDEDOR".
-          02 LINE 09 COL 10 VALUE "[3] VOLTAR AO MENU PRINCIPAL".
-          02 LINE 12 COL 10 VALUE "[4] SAIR DO SISTEMA".
+          02 LINE 09 COL 10 VALUE "[3] ATRIBUICAO MANUAL DE VENDEDOR".
+          02 LINE 10 COL 10 VALUE "[4] ENDERECOS DE ENTREGA".
+          02 LINE 11 COL 10 VALUE "[5] PARAMETROS DA DISTRIBUICAO".
+          02 LINE 12 COL 10 VALUE "[6] VOLTAR AO MENU PRINCIPAL".
+          02 LINE 13 COL 10 VALUE "[7] SAIR DO SISTEMA".
           02 LINE 15 COL 10 "DIGITE A OPCAO DESEJADA[.]".
           02 LINE 15 COL 34, PIC 9 TO WOPCAOCAD AUTO.
 
@@ -117,9 +121,12 @@
           02 LINE 03 COL 01 VALUE "*************************************
       -"**************************************".
           02 LINE 04 COL 33 VALUE "SUB-MENU EXECUTAR".
-          02 LINE 07 COL 10 VALUE 
+          02 LINE 07 COL 10 VALUE
                            "[1] EXECUTAR DISTRIBUICAO DE CLIENTE".
           02 LINE 08 COL 10 VALUE "[2] VOLTAR AO MENU PRINCIPAL".
+          02 LINE 09 COL 10 VALUE
+                           "[3] EXECUTAR DISTRIBUICAO (SOMENTE ALTE
+      -"RACOES)".
           02 LINE 12 COL 10 VALUE "[4] SAIR DO SISTEMA".
           02 LINE 15 COL 10 "DIGITE A OPCAO DESEJADA[.]".
           02 LINE 15 COL 34 PIC 9 TO WOPCAOEXEC AUTO.
@@ -150,8 +157,14 @@
               WHEN 2
                  CHAIN "TELAVENDEDOR"
               WHEN 3
-                 PERFORM 000-INICIO
+                 CHAIN "TELAATRIBUICAO"
               WHEN 4
+                 CHAIN "TELAENDERECO"
+              WHEN 5
+                 CHAIN "TELAPARAMETRO"
+              WHEN 6
+                 PERFORM 000-INICIO
+              WHEN 7
                  STOP RUN
               WHEN OTHER
                  PERFORM 100-SUB-MENU-CADASTROS
@@ -226,7 +239,11 @@
            ACCEPT  SUB-MENU-EXECUTAR
            EVALUATE WOPCAOEXEC
               WHEN 1
-                 CHAIN "DISTRIBUICAO"
+                 MOVE "C" TO W-TIPO-EXECUCAO
+                 CHAIN "DISTRIBUICAO" USING W-TIPO-EXECUCAO
+              WHEN 3
+                 MOVE "I" TO W-TIPO-EXECUCAO
+                 CHAIN "DISTRIBUICAO" USING W-TIPO-EXECUCAO
               WHEN 2
                  PERFORM 000-INICIO
               WHEN 4
