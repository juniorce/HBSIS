@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   REPORTCLIENTE AS "REPORTCLIENTE".
+       AUTHOR.       FRANCISCO.
+       DATE-WRITTEN. 14/06/2019.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE   ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-CLIENTE
+                  ALTERNATE RECORD KEY IS CNPJ
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS WC-FILE-STATUS.
+
+           SELECT TB-CLIENTE    ASSIGN TO DISK.
+
+           SELECT REL-CLIENTE   ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS WR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadCliente'.
+       COPY "CLIENTE.CPY".
+
+       SD  TB-CLIENTE.
+       01  TC-CLIENTE-REG.
+           03 TC-COD-CLIENTE      PIC  9(007).
+           03 TC-CNPJ             PIC  9(014).
+           03 TC-RAZAO-SOCIAL     PIC  X(040).
+           03 TC-LATITUDE         PIC S9(003)V9(008).
+           03 TC-LONGITUDE        PIC S9(003)V9(008).
+           03 TC-STATUS           PIC  X(001).
+
+       FD  REL-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'relCliente'.
+       01  REL-CLIENTE-LINHA      PIC  X(086).
+
+       WORKING-STORAGE SECTION.
+       77 WC-FILE-STATUS          PIC  X(002) VALUE "00".
+       77 WR-FILE-STATUS          PIC  X(002) VALUE "00".
+       77 W-FIM-CLIENTE           PIC  X(001) VALUE SPACES.
+       77 W-TAM-FILTRO            PIC  9(002) VALUE ZEROS.
+       77 W-CONTA-LINHA           PIC  9(002) VALUE ZEROS.
+       77 W-CONTA-PAGINA          PIC  9(003) VALUE ZEROS.
+       77 W-TOTAL-REGISTROS       PIC  9(007) VALUE ZEROS.
+       77 W-SW-FILTRO             PIC  X(001) VALUE "S".
+           88 TC-PASSA-FILTRO             VALUE "S".
+
+       01  W-LINHA-RELATORIO.
+           03 FILLER              PIC  X(080) VALUE SPACES.
+
+       01  W-CABECALHO-1.
+           03 FILLER              PIC  X(030) VALUE SPACES.
+           03 FILLER              PIC  X(020) VALUE
+              "HBSIS - Prova COBOL".
+
+       01  W-CABECALHO-2.
+           03 FILLER              PIC  X(025) VALUE SPACES.
+           03 FILLER              PIC  X(030) VALUE
+              "RELATORIO DE CLIENTES".
+
+       01  W-CABECALHO-3.
+           03 FILLER              PIC  X(005) VALUE "PAG.:".
+           03 W-PAG-CAB           PIC  ZZ9.
+           03 FILLER              PIC  X(066) VALUE SPACES.
+
+       01  W-COLUNAS.
+           03 FILLER              PIC  X(009) VALUE "CODIGO".
+           03 FILLER              PIC  X(016) VALUE "CNPJ".
+           03 FILLER              PIC  X(042) VALUE "RAZAO SOCIAL".
+           03 FILLER              PIC  X(013) VALUE "LATITUDE".
+           03 FILLER              PIC  X(006) VALUE "STATUS".
+
+       01  W-DETALHE.
+           03 W-D-CODIGO          PIC  ZZZZZZ9.
+           03 FILLER              PIC  X(002) VALUE SPACES.
+           03 W-D-CNPJ            PIC  99999999999999.
+           03 FILLER              PIC  X(002) VALUE SPACES.
+           03 W-D-RAZAO           PIC  X(040).
+           03 FILLER              PIC  X(002) VALUE SPACES.
+           03 W-D-LATITUDE        PIC -ZZ9,99999999.
+           03 FILLER              PIC  X(002) VALUE SPACES.
+           03 W-D-STATUS          PIC  X(001).
+
+       01  W-RODAPE.
+           03 FILLER              PIC  X(022) VALUE
+              "TOTAL DE REGISTROS...:".
+           03 W-R-TOTAL           PIC  ZZZZZZ9.
+
+       LINKAGE SECTION.
+       01  L-TIPO-ORDENACAO       PIC  X(001).
+       01  L-TIPO-CLASSIFICACAO   PIC  9(001).
+       01  L-CODIGO-CLIENTE       PIC  9(007).
+       01  L-RAZAO-SOCIAL         PIC  X(040).
+
+       PROCEDURE DIVISION USING L-TIPO-ORDENACAO,
+                                 L-TIPO-CLASSIFICACAO,
+                                 L-CODIGO-CLIENTE,
+                                 L-RAZAO-SOCIAL.
+       000-INICIO.
+           MOVE FUNCTION TRIM(L-RAZAO-SOCIAL) TO W-LINHA-RELATORIO
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-RAZAO-SOCIAL))
+                TO W-TAM-FILTRO
+
+           EVALUATE TRUE
+             WHEN L-TIPO-CLASSIFICACAO = 1
+               AND FUNCTION UPPER-CASE(L-TIPO-ORDENACAO) = "D"
+                SORT TB-CLIENTE
+                     ON DESCENDING KEY TC-COD-CLIENTE
+                     INPUT PROCEDURE 100-SELECIONAR-CLIENTES
+                     OUTPUT PROCEDURE 200-IMPRIMIR-RELATORIO
+             WHEN L-TIPO-CLASSIFICACAO = 1
+                SORT TB-CLIENTE
+                     ON ASCENDING KEY TC-COD-CLIENTE
+                     INPUT PROCEDURE 100-SELECIONAR-CLIENTES
+                     OUTPUT PROCEDURE 200-IMPRIMIR-RELATORIO
+             WHEN FUNCTION UPPER-CASE(L-TIPO-ORDENACAO) = "D"
+                SORT TB-CLIENTE
+                     ON DESCENDING KEY TC-RAZAO-SOCIAL
+                     INPUT PROCEDURE 100-SELECIONAR-CLIENTES
+                     OUTPUT PROCEDURE 200-IMPRIMIR-RELATORIO
+             WHEN OTHER
+                SORT TB-CLIENTE
+                     ON ASCENDING KEY TC-RAZAO-SOCIAL
+                     INPUT PROCEDURE 100-SELECIONAR-CLIENTES
+                     OUTPUT PROCEDURE 200-IMPRIMIR-RELATORIO
+           END-EVALUATE
+
+           CHAIN "MENU".
+
+       100-SELECIONAR-CLIENTES.
+           OPEN INPUT ARQ-CLIENTE
+           MOVE "N" TO W-FIM-CLIENTE
+
+           READ ARQ-CLIENTE NEXT RECORD
+             AT END MOVE "S" TO W-FIM-CLIENTE
+           END-READ
+
+           PERFORM 110-LER-CLIENTE UNTIL W-FIM-CLIENTE = "S"
+
+           CLOSE ARQ-CLIENTE.
+
+       110-LER-CLIENTE.
+           MOVE "S" TO W-SW-FILTRO
+
+           IF L-CODIGO-CLIENTE NOT = ZEROS
+              AND COD-CLIENTE NOT = L-CODIGO-CLIENTE
+              MOVE "N" TO W-SW-FILTRO
+           END-IF
+
+           IF TC-PASSA-FILTRO
+              AND W-TAM-FILTRO > ZERO
+              AND RAZAO-SOCIAL(1:W-TAM-FILTRO) NOT =
+                  L-RAZAO-SOCIAL(1:W-TAM-FILTRO)
+              MOVE "N" TO W-SW-FILTRO
+           END-IF
+
+           IF TC-PASSA-FILTRO
+              MOVE COD-CLIENTE       TO TC-COD-CLIENTE
+              MOVE CNPJ              TO TC-CNPJ
+              MOVE RAZAO-SOCIAL      TO TC-RAZAO-SOCIAL
+              MOVE LATITUDE-CLIENTE  TO TC-LATITUDE
+              MOVE LONGITUDE-CLIENTE TO TC-LONGITUDE
+              MOVE STATUS-CLIENTE    TO TC-STATUS
+              RELEASE TC-CLIENTE-REG
+           END-IF
+
+           READ ARQ-CLIENTE NEXT RECORD
+             AT END MOVE "S" TO W-FIM-CLIENTE
+           END-READ.
+
+       200-IMPRIMIR-RELATORIO.
+           OPEN OUTPUT REL-CLIENTE
+           MOVE ZEROS TO W-CONTA-LINHA, W-CONTA-PAGINA,
+                         W-TOTAL-REGISTROS
+           MOVE "N" TO W-FIM-CLIENTE
+
+           RETURN TB-CLIENTE RECORD INTO TC-CLIENTE-REG
+             AT END MOVE "S" TO W-FIM-CLIENTE
+           END-RETURN
+
+           PERFORM 220-IMPRIMIR-DETALHE UNTIL W-FIM-CLIENTE = "S"
+
+           PERFORM 230-IMPRIMIR-RODAPE
+
+           CLOSE REL-CLIENTE.
+
+       210-IMPRIMIR-CABECALHO.
+           ADD 1 TO W-CONTA-PAGINA
+           MOVE W-CONTA-PAGINA TO W-PAG-CAB
+
+           WRITE REL-CLIENTE-LINHA FROM W-CABECALHO-1
+           WRITE REL-CLIENTE-LINHA FROM W-CABECALHO-2
+           WRITE REL-CLIENTE-LINHA FROM W-CABECALHO-3
+           MOVE SPACES TO REL-CLIENTE-LINHA
+           WRITE REL-CLIENTE-LINHA
+           WRITE REL-CLIENTE-LINHA FROM W-COLUNAS
+           MOVE ZEROS TO W-CONTA-LINHA.
+
+       220-IMPRIMIR-DETALHE.
+           IF W-CONTA-LINHA = ZEROS
+              PERFORM 210-IMPRIMIR-CABECALHO
+           END-IF
+
+           MOVE TC-COD-CLIENTE  TO W-D-CODIGO
+           MOVE TC-CNPJ         TO W-D-CNPJ
+           MOVE TC-RAZAO-SOCIAL TO W-D-RAZAO
+           MOVE TC-LATITUDE     TO W-D-LATITUDE
+           MOVE TC-STATUS       TO W-D-STATUS
+
+           WRITE REL-CLIENTE-LINHA FROM W-DETALHE
+
+           ADD 1 TO W-CONTA-LINHA
+           ADD 1 TO W-TOTAL-REGISTROS
+
+           IF W-CONTA-LINHA > 20
+              MOVE ZEROS TO W-CONTA-LINHA
+           END-IF
+
+           RETURN TB-CLIENTE RECORD INTO TC-CLIENTE-REG
+             AT END MOVE "S" TO W-FIM-CLIENTE
+           END-RETURN.
+
+       230-IMPRIMIR-RODAPE.
+           MOVE SPACES TO REL-CLIENTE-LINHA
+           WRITE REL-CLIENTE-LINHA
+           MOVE W-TOTAL-REGISTROS TO W-R-TOTAL
+           WRITE REL-CLIENTE-LINHA FROM W-RODAPE.
+
+       END PROGRAM REPORTCLIENTE.
