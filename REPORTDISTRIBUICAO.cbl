@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   REPORTDISTRIBUICAO AS "REPORTDISTRIBUICAO".
+       AUTHOR.       FRANCISCO.
+       DATE-WRITTEN. 14/06/2019.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-DISTRIBUICAO ASSIGN TO DISK
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WD-FILE-STATUS.
+
+           SELECT TB-DISTRIBUICAO  ASSIGN TO DISK.
+
+           SELECT ARQ-EXCECAO     ASSIGN TO DISK
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WE-FILE-STATUS.
+
+           SELECT REL-DISTRIBUICAO ASSIGN TO DISK
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-DISTRIBUICAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadDistribuicao'.
+       COPY "DISTRIBUICAO.CPY".
+
+       FD  ARQ-EXCECAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadExcecao'.
+       COPY "EXCECAO.CPY".
+
+       SD  TB-DISTRIBUICAO.
+       01  TD-DISTRIBUICAO-REG.
+           03 TD-COD-CLIENTE      PIC  9(007).
+           03 TD-COD-VENDEDOR     PIC  9(003).
+           03 TD-DISTANCIA        PIC  9(009)V9(002).
+           03 TD-NUM-ENDERECO     PIC  9(003).
+
+       FD  REL-DISTRIBUICAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'relDistribuicao'.
+       01  REL-DISTRIBUICAO-LINHA PIC  X(080).
+
+       WORKING-STORAGE SECTION.
+       77 WD-FILE-STATUS          PIC  X(002) VALUE "00".
+       77 WE-FILE-STATUS          PIC  X(002) VALUE "00".
+       77 WR-FILE-STATUS          PIC  X(002) VALUE "00".
+       77 W-FIM-DISTRIBUICAO      PIC  X(001) VALUE SPACES.
+       77 W-FIM-EXCECAO           PIC  X(001) VALUE SPACES.
+       77 W-QTD-EXCECAO           PIC  9(007) VALUE ZEROS.
+       77 W-PRIMEIRO-REGISTRO     PIC  X(001) VALUE "S".
+       77 W-VENDEDOR-ATUAL        PIC  9(003) VALUE ZEROS.
+       77 W-QTD-VENDEDOR          PIC  9(007) VALUE ZEROS.
+       77 W-SOMA-DISTANCIA        PIC  9(011)V9(002) VALUE ZEROS.
+       77 W-MEDIA-DISTANCIA       PIC  9(009)V9(002) VALUE ZEROS.
+       77 W-QTD-GERAL             PIC  9(007) VALUE ZEROS.
+       77 W-MENOR-DIST-VENDEDOR   PIC  9(009)V9(002) VALUE 999999999.
+       77 W-MAIOR-DIST-VENDEDOR   PIC  9(009)V9(002) VALUE ZEROS.
+
+       01  W-CABECALHO-1.
+           03 FILLER              PIC  X(030) VALUE SPACES.
+           03 FILLER              PIC  X(020) VALUE
+              "HBSIS - Prova COBOL".
+
+       01  W-CABECALHO-2.
+           03 FILLER              PIC  X(020) VALUE SPACES.
+           03 FILLER              PIC  X(040) VALUE
+              "RELATORIO DE DISTRIBUICAO POR VENDEDOR".
+
+       01  W-GRUPO-VENDEDOR.
+           03 FILLER              PIC  X(010) VALUE "VENDEDOR:".
+           03 W-G-VENDEDOR        PIC  ZZ9.
+
+       01  W-COLUNAS.
+           03 FILLER              PIC  X(014) VALUE "   COD CLIENTE".
+           03 FILLER              PIC  X(013) VALUE "ENDERECO".
+           03 FILLER              PIC  X(015) VALUE "DISTANCIA (M)".
+
+       01  W-DETALHE.
+           03 FILLER              PIC  X(005) VALUE SPACES.
+           03 W-D-CLIENTE         PIC  ZZZZZZ9.
+           03 FILLER              PIC  X(005) VALUE SPACES.
+           03 W-D-ENDERECO        PIC  ZZ9.
+           03 FILLER              PIC  X(006) VALUE SPACES.
+           03 W-D-DISTANCIA       PIC  ZZZZZZZZ9,99.
+
+       01  W-SUBTOTAL.
+           03 FILLER              PIC  X(003) VALUE SPACES.
+           03 FILLER              PIC  X(018) VALUE
+              "QTD DE CLIENTES..:".
+           03 W-S-QTD             PIC  ZZZZZZ9.
+           03 FILLER              PIC  X(003) VALUE SPACES.
+           03 FILLER              PIC  X(018) VALUE
+              "DISTANCIA MEDIA..:".
+           03 W-S-MEDIA           PIC  ZZZZZZZZ9,99.
+
+       01  W-SUBTOTAL-2.
+           03 FILLER              PIC  X(003) VALUE SPACES.
+           03 FILLER              PIC  X(018) VALUE
+              "DISTANCIA MINIMA.:".
+           03 W-S-MINIMA          PIC  ZZZZZZZZ9,99.
+           03 FILLER              PIC  X(003) VALUE SPACES.
+           03 FILLER              PIC  X(018) VALUE
+              "DISTANCIA MAXIMA.:".
+           03 W-S-MAXIMA          PIC  ZZZZZZZZ9,99.
+
+       01  W-RODAPE.
+           03 FILLER              PIC  X(022) VALUE
+              "TOTAL DE REGISTROS...:".
+           03 W-R-TOTAL           PIC  ZZZZZZ9.
+
+       01  W-CABECALHO-EXCECAO.
+           03 FILLER              PIC  X(020) VALUE SPACES.
+           03 FILLER              PIC  X(040) VALUE
+              "RELATORIO DE EXCECOES DA DISTRIBUICAO".
+
+       01  W-COLUNAS-EXCECAO.
+           03 FILLER              PIC  X(014) VALUE "   COD CLIENTE".
+           03 FILLER              PIC  X(013) VALUE "ENDERECO".
+           03 FILLER              PIC  X(040) VALUE "MOTIVO".
+
+       01  W-DETALHE-EXCECAO.
+           03 FILLER              PIC  X(005) VALUE SPACES.
+           03 W-DE-CLIENTE        PIC  ZZZZZZ9.
+           03 FILLER              PIC  X(005) VALUE SPACES.
+           03 W-DE-ENDERECO       PIC  ZZ9.
+           03 FILLER              PIC  X(006) VALUE SPACES.
+           03 W-DE-MOTIVO         PIC  X(040).
+
+       01  W-RODAPE-EXCECAO.
+           03 FILLER              PIC  X(022) VALUE
+              "TOTAL DE EXCECOES....:".
+           03 W-RE-TOTAL          PIC  ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       000-INICIO.
+           SORT TB-DISTRIBUICAO
+                ON ASCENDING KEY TD-COD-VENDEDOR
+                INPUT PROCEDURE 100-SELECIONAR-DISTRIBUICAO
+                OUTPUT PROCEDURE 200-IMPRIMIR-RELATORIO
+
+           CHAIN "MENU".
+
+       100-SELECIONAR-DISTRIBUICAO.
+           OPEN INPUT ARQ-DISTRIBUICAO
+           MOVE "N" TO W-FIM-DISTRIBUICAO
+
+           READ ARQ-DISTRIBUICAO
+             AT END MOVE "S" TO W-FIM-DISTRIBUICAO
+           END-READ
+
+           PERFORM 110-LER-DISTRIBUICAO UNTIL
+                   W-FIM-DISTRIBUICAO = "S"
+
+           CLOSE ARQ-DISTRIBUICAO.
+
+       110-LER-DISTRIBUICAO.
+           MOVE D-COD-CLIENTE  TO TD-COD-CLIENTE
+           MOVE D-COD-VENDEDOR TO TD-COD-VENDEDOR
+           MOVE DISTANCIA      TO TD-DISTANCIA
+           MOVE D-NUM-ENDERECO TO TD-NUM-ENDERECO
+           RELEASE TD-DISTRIBUICAO-REG
+
+           READ ARQ-DISTRIBUICAO
+             AT END MOVE "S" TO W-FIM-DISTRIBUICAO
+           END-READ.
+
+       200-IMPRIMIR-RELATORIO.
+           OPEN OUTPUT REL-DISTRIBUICAO
+           MOVE "N" TO W-FIM-DISTRIBUICAO
+           MOVE "S" TO W-PRIMEIRO-REGISTRO
+
+           WRITE REL-DISTRIBUICAO-LINHA FROM W-CABECALHO-1
+           WRITE REL-DISTRIBUICAO-LINHA FROM W-CABECALHO-2
+
+           RETURN TB-DISTRIBUICAO RECORD INTO TD-DISTRIBUICAO-REG
+             AT END MOVE "S" TO W-FIM-DISTRIBUICAO
+           END-RETURN
+
+           PERFORM 220-IMPRIMIR-DETALHE UNTIL
+                   W-FIM-DISTRIBUICAO = "S"
+
+           IF W-PRIMEIRO-REGISTRO = "N"
+              PERFORM 240-IMPRIMIR-SUBTOTAL
+           END-IF
+
+           PERFORM 250-IMPRIMIR-RODAPE
+
+           PERFORM 300-IMPRIMIR-EXCECOES
+
+           CLOSE REL-DISTRIBUICAO.
+
+       210-IMPRIMIR-CABECALHO-GRUPO.
+           MOVE SPACES TO REL-DISTRIBUICAO-LINHA
+           WRITE REL-DISTRIBUICAO-LINHA
+           MOVE TD-COD-VENDEDOR TO W-G-VENDEDOR
+           WRITE REL-DISTRIBUICAO-LINHA FROM W-GRUPO-VENDEDOR
+           WRITE REL-DISTRIBUICAO-LINHA FROM W-COLUNAS.
+
+       220-IMPRIMIR-DETALHE.
+           IF W-PRIMEIRO-REGISTRO = "S"
+              MOVE TD-COD-VENDEDOR TO W-VENDEDOR-ATUAL
+              MOVE "N" TO W-PRIMEIRO-REGISTRO
+              PERFORM 210-IMPRIMIR-CABECALHO-GRUPO
+           END-IF
+
+           IF TD-COD-VENDEDOR NOT = W-VENDEDOR-ATUAL
+              PERFORM 240-IMPRIMIR-SUBTOTAL
+              MOVE TD-COD-VENDEDOR TO W-VENDEDOR-ATUAL
+              PERFORM 210-IMPRIMIR-CABECALHO-GRUPO
+           END-IF
+
+           MOVE TD-COD-CLIENTE  TO W-D-CLIENTE
+           MOVE TD-NUM-ENDERECO TO W-D-ENDERECO
+           MOVE TD-DISTANCIA    TO W-D-DISTANCIA
+           WRITE REL-DISTRIBUICAO-LINHA FROM W-DETALHE
+
+           ADD 1           TO W-QTD-VENDEDOR, W-QTD-GERAL
+           ADD TD-DISTANCIA TO W-SOMA-DISTANCIA
+
+           IF TD-DISTANCIA < W-MENOR-DIST-VENDEDOR
+              MOVE TD-DISTANCIA TO W-MENOR-DIST-VENDEDOR
+           END-IF
+
+           IF TD-DISTANCIA > W-MAIOR-DIST-VENDEDOR
+              MOVE TD-DISTANCIA TO W-MAIOR-DIST-VENDEDOR
+           END-IF
+
+           RETURN TB-DISTRIBUICAO RECORD INTO TD-DISTRIBUICAO-REG
+             AT END MOVE "S" TO W-FIM-DISTRIBUICAO
+           END-RETURN.
+
+       240-IMPRIMIR-SUBTOTAL.
+           MOVE ZEROS TO W-MEDIA-DISTANCIA
+
+           IF W-QTD-VENDEDOR > ZERO
+              COMPUTE W-MEDIA-DISTANCIA ROUNDED =
+                      W-SOMA-DISTANCIA / W-QTD-VENDEDOR
+           END-IF
+
+           MOVE W-QTD-VENDEDOR    TO W-S-QTD
+           MOVE W-MEDIA-DISTANCIA TO W-S-MEDIA
+           MOVE W-MENOR-DIST-VENDEDOR TO W-S-MINIMA
+           MOVE W-MAIOR-DIST-VENDEDOR TO W-S-MAXIMA
+
+           MOVE SPACES TO REL-DISTRIBUICAO-LINHA
+           WRITE REL-DISTRIBUICAO-LINHA
+           WRITE REL-DISTRIBUICAO-LINHA FROM W-SUBTOTAL
+           WRITE REL-DISTRIBUICAO-LINHA FROM W-SUBTOTAL-2
+
+           MOVE ZEROS       TO W-QTD-VENDEDOR, W-SOMA-DISTANCIA
+           MOVE 999999999   TO W-MENOR-DIST-VENDEDOR
+           MOVE ZEROS       TO W-MAIOR-DIST-VENDEDOR.
+
+       250-IMPRIMIR-RODAPE.
+           MOVE SPACES TO REL-DISTRIBUICAO-LINHA
+           WRITE REL-DISTRIBUICAO-LINHA
+           MOVE W-QTD-GERAL TO W-R-TOTAL
+           WRITE REL-DISTRIBUICAO-LINHA FROM W-RODAPE.
+
+      * LISTA, AO FINAL DO RELATORIO, OS CLIENTES/ENDERECOS QUE FICARAM
+      * SEM VENDEDOR NA ULTIMA EXECUCAO DE DISTRIBUICAO (ARQ-EXCECAO).
+       300-IMPRIMIR-EXCECOES.
+           MOVE ZEROS TO W-QTD-EXCECAO
+           MOVE "N"   TO W-FIM-EXCECAO
+
+           OPEN INPUT ARQ-EXCECAO
+
+           IF WE-FILE-STATUS EQUAL TO "00"
+              MOVE SPACES TO REL-DISTRIBUICAO-LINHA
+              WRITE REL-DISTRIBUICAO-LINHA
+              WRITE REL-DISTRIBUICAO-LINHA FROM W-CABECALHO-EXCECAO
+              WRITE REL-DISTRIBUICAO-LINHA FROM W-COLUNAS-EXCECAO
+
+              READ ARQ-EXCECAO
+                AT END MOVE "S" TO W-FIM-EXCECAO
+              END-READ
+
+              PERFORM 310-IMPRIMIR-DETALHE-EXCECAO UNTIL
+                      W-FIM-EXCECAO = "S"
+
+              MOVE W-QTD-EXCECAO TO W-RE-TOTAL
+              WRITE REL-DISTRIBUICAO-LINHA FROM W-RODAPE-EXCECAO
+
+              CLOSE ARQ-EXCECAO
+           END-IF.
+
+       310-IMPRIMIR-DETALHE-EXCECAO.
+           MOVE E-COD-CLIENTE  TO W-DE-CLIENTE
+           MOVE E-NUM-ENDERECO TO W-DE-ENDERECO
+           MOVE E-MOTIVO       TO W-DE-MOTIVO
+           WRITE REL-DISTRIBUICAO-LINHA FROM W-DETALHE-EXCECAO
+
+           ADD 1 TO W-QTD-EXCECAO
+
+           READ ARQ-EXCECAO
+             AT END MOVE "S" TO W-FIM-EXCECAO
+           END-READ.
+
+       END PROGRAM REPORTDISTRIBUICAO.
