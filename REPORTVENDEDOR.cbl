@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   REPORTVENDEDOR AS "REPORTVENDEDOR".
+       AUTHOR.       FRANCISCO.
+       DATE-WRITTEN. 14/06/2019.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-VENDEDOR  ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-VENDEDOR
+                  ALTERNATE RECORD KEY IS CPF
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS WV-FILE-STATUS.
+
+           SELECT TB-VENDEDOR   ASSIGN TO DISK.
+
+           SELECT REL-VENDEDOR  ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS WR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadVendedor'.
+       COPY "VENDEDOR.CPY".
+
+       SD  TB-VENDEDOR.
+       01  TV-VENDEDOR-REG.
+           03 TV-COD-VENDEDOR     PIC  9(003).
+           03 TV-CPF              PIC  9(011).
+           03 TV-NOME-VENDEDOR    PIC  X(040).
+           03 TV-LATITUDE         PIC S9(003)V9(008).
+           03 TV-LONGITUDE        PIC S9(003)V9(008).
+           03 TV-STATUS           PIC  X(001).
+
+       FD  REL-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'relVendedor'.
+       01  REL-VENDEDOR-LINHA     PIC  X(086).
+
+       WORKING-STORAGE SECTION.
+       77 WV-FILE-STATUS          PIC  X(002) VALUE "00".
+       77 WR-FILE-STATUS          PIC  X(002) VALUE "00".
+       77 W-FIM-VENDEDOR          PIC  X(001) VALUE SPACES.
+       77 W-TAM-FILTRO            PIC  9(002) VALUE ZEROS.
+       77 W-CONTA-LINHA           PIC  9(002) VALUE ZEROS.
+       77 W-CONTA-PAGINA          PIC  9(003) VALUE ZEROS.
+       77 W-TOTAL-REGISTROS       PIC  9(007) VALUE ZEROS.
+       77 W-SW-FILTRO             PIC  X(001) VALUE "S".
+           88 TV-PASSA-FILTRO             VALUE "S".
+
+       01  W-CABECALHO-1.
+           03 FILLER              PIC  X(030) VALUE SPACES.
+           03 FILLER              PIC  X(020) VALUE
+              "HBSIS - Prova COBOL".
+
+       01  W-CABECALHO-2.
+           03 FILLER              PIC  X(025) VALUE SPACES.
+           03 FILLER              PIC  X(030) VALUE
+              "RELATORIO DE VENDEDORES".
+
+       01  W-CABECALHO-3.
+           03 FILLER              PIC  X(005) VALUE "PAG.:".
+           03 W-PAG-CAB           PIC  ZZ9.
+           03 FILLER              PIC  X(066) VALUE SPACES.
+
+       01  W-COLUNAS.
+           03 FILLER              PIC  X(009) VALUE "CODIGO".
+           03 FILLER              PIC  X(014) VALUE "CPF".
+           03 FILLER              PIC  X(042) VALUE "NOME VENDEDOR".
+           03 FILLER              PIC  X(015) VALUE "LATITUDE".
+           03 FILLER              PIC  X(006) VALUE "STATUS".
+
+       01  W-DETALHE.
+           03 W-D-CODIGO          PIC  ZZ9.
+           03 FILLER              PIC  X(006) VALUE SPACES.
+           03 W-D-CPF             PIC  99999999999.
+           03 FILLER              PIC  X(003) VALUE SPACES.
+           03 W-D-NOME            PIC  X(040).
+           03 FILLER              PIC  X(002) VALUE SPACES.
+           03 W-D-LATITUDE        PIC -ZZ9,99999999.
+           03 FILLER              PIC  X(002) VALUE SPACES.
+           03 W-D-STATUS          PIC  X(001).
+
+       01  W-RODAPE.
+           03 FILLER              PIC  X(022) VALUE
+              "TOTAL DE REGISTROS...:".
+           03 W-R-TOTAL           PIC  ZZZZZZ9.
+
+       LINKAGE SECTION.
+       01  L-TIPO-ORDENACAO       PIC  X(001).
+       01  L-TIPO-CLASSIFICACAO   PIC  9(001).
+       01  L-CODIGO-VENDEDOR      PIC  9(003).
+       01  L-NOME-VENDEDOR        PIC  X(040).
+
+       PROCEDURE DIVISION USING L-TIPO-ORDENACAO,
+                                 L-TIPO-CLASSIFICACAO,
+                                 L-CODIGO-VENDEDOR,
+                                 L-NOME-VENDEDOR.
+       000-INICIO.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-NOME-VENDEDOR))
+                TO W-TAM-FILTRO
+
+           EVALUATE TRUE
+             WHEN L-TIPO-CLASSIFICACAO = 1
+               AND FUNCTION UPPER-CASE(L-TIPO-ORDENACAO) = "D"
+                SORT TB-VENDEDOR
+                     ON DESCENDING KEY TV-COD-VENDEDOR
+                     INPUT PROCEDURE 100-SELECIONAR-VENDEDORES
+                     OUTPUT PROCEDURE 200-IMPRIMIR-RELATORIO
+             WHEN L-TIPO-CLASSIFICACAO = 1
+                SORT TB-VENDEDOR
+                     ON ASCENDING KEY TV-COD-VENDEDOR
+                     INPUT PROCEDURE 100-SELECIONAR-VENDEDORES
+                     OUTPUT PROCEDURE 200-IMPRIMIR-RELATORIO
+             WHEN FUNCTION UPPER-CASE(L-TIPO-ORDENACAO) = "D"
+                SORT TB-VENDEDOR
+                     ON DESCENDING KEY TV-NOME-VENDEDOR
+                     INPUT PROCEDURE 100-SELECIONAR-VENDEDORES
+                     OUTPUT PROCEDURE 200-IMPRIMIR-RELATORIO
+             WHEN OTHER
+                SORT TB-VENDEDOR
+                     ON ASCENDING KEY TV-NOME-VENDEDOR
+                     INPUT PROCEDURE 100-SELECIONAR-VENDEDORES
+                     OUTPUT PROCEDURE 200-IMPRIMIR-RELATORIO
+           END-EVALUATE
+
+           CHAIN "MENU".
+
+       100-SELECIONAR-VENDEDORES.
+           OPEN INPUT ARQ-VENDEDOR
+           MOVE "N" TO W-FIM-VENDEDOR
+
+           READ ARQ-VENDEDOR NEXT RECORD
+             AT END MOVE "S" TO W-FIM-VENDEDOR
+           END-READ
+
+           PERFORM 110-LER-VENDEDOR UNTIL W-FIM-VENDEDOR = "S"
+
+           CLOSE ARQ-VENDEDOR.
+
+       110-LER-VENDEDOR.
+           MOVE "S" TO W-SW-FILTRO
+
+           IF L-CODIGO-VENDEDOR NOT = ZEROS
+              AND COD-VENDEDOR NOT = L-CODIGO-VENDEDOR
+              MOVE "N" TO W-SW-FILTRO
+           END-IF
+
+           IF TV-PASSA-FILTRO
+              AND W-TAM-FILTRO > ZERO
+              AND NOME-VENDEDOR(1:W-TAM-FILTRO) NOT =
+                  L-NOME-VENDEDOR(1:W-TAM-FILTRO)
+              MOVE "N" TO W-SW-FILTRO
+           END-IF
+
+           IF TV-PASSA-FILTRO
+              MOVE COD-VENDEDOR      TO TV-COD-VENDEDOR
+              MOVE CPF               TO TV-CPF
+              MOVE NOME-VENDEDOR     TO TV-NOME-VENDEDOR
+              MOVE LATITUDE-VENDEDOR  TO TV-LATITUDE
+              MOVE LONGITUDE-VENDEDOR TO TV-LONGITUDE
+              MOVE STATUS-VENDEDOR    TO TV-STATUS
+              RELEASE TV-VENDEDOR-REG
+           END-IF
+
+           READ ARQ-VENDEDOR NEXT RECORD
+             AT END MOVE "S" TO W-FIM-VENDEDOR
+           END-READ.
+
+       200-IMPRIMIR-RELATORIO.
+           OPEN OUTPUT REL-VENDEDOR
+           MOVE ZEROS TO W-CONTA-LINHA, W-CONTA-PAGINA,
+                         W-TOTAL-REGISTROS
+           MOVE "N" TO W-FIM-VENDEDOR
+
+           RETURN TB-VENDEDOR RECORD INTO TV-VENDEDOR-REG
+             AT END MOVE "S" TO W-FIM-VENDEDOR
+           END-RETURN
+
+           PERFORM 220-IMPRIMIR-DETALHE UNTIL W-FIM-VENDEDOR = "S"
+
+           PERFORM 230-IMPRIMIR-RODAPE
+
+           CLOSE REL-VENDEDOR.
+
+       210-IMPRIMIR-CABECALHO.
+           ADD 1 TO W-CONTA-PAGINA
+           MOVE W-CONTA-PAGINA TO W-PAG-CAB
+
+           WRITE REL-VENDEDOR-LINHA FROM W-CABECALHO-1
+           WRITE REL-VENDEDOR-LINHA FROM W-CABECALHO-2
+           WRITE REL-VENDEDOR-LINHA FROM W-CABECALHO-3
+           MOVE SPACES TO REL-VENDEDOR-LINHA
+           WRITE REL-VENDEDOR-LINHA
+           WRITE REL-VENDEDOR-LINHA FROM W-COLUNAS
+           MOVE ZEROS TO W-CONTA-LINHA.
+
+       220-IMPRIMIR-DETALHE.
+           IF W-CONTA-LINHA = ZEROS
+              PERFORM 210-IMPRIMIR-CABECALHO
+           END-IF
+
+           MOVE TV-COD-VENDEDOR  TO W-D-CODIGO
+           MOVE TV-CPF           TO W-D-CPF
+           MOVE TV-NOME-VENDEDOR TO W-D-NOME
+           MOVE TV-LATITUDE      TO W-D-LATITUDE
+           MOVE TV-STATUS        TO W-D-STATUS
+
+           WRITE REL-VENDEDOR-LINHA FROM W-DETALHE
+
+           ADD 1 TO W-CONTA-LINHA
+           ADD 1 TO W-TOTAL-REGISTROS
+
+           IF W-CONTA-LINHA > 20
+              MOVE ZEROS TO W-CONTA-LINHA
+           END-IF
+
+           RETURN TB-VENDEDOR RECORD INTO TV-VENDEDOR-REG
+             AT END MOVE "S" TO W-FIM-VENDEDOR
+           END-RETURN.
+
+       230-IMPRIMIR-RODAPE.
+           MOVE SPACES TO REL-VENDEDOR-LINHA
+           WRITE REL-VENDEDOR-LINHA
+           MOVE W-TOTAL-REGISTROS TO W-R-TOTAL
+           WRITE REL-VENDEDOR-LINHA FROM W-RODAPE.
+
+       END PROGRAM REPORTVENDEDOR.
