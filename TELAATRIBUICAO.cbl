@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   TELAATRIBUICAO AS "TELAATRIBUICAO".
+       AUTHOR.       FRANCISCO.
+       DATE-WRITTEN. 14/06/2019.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE   ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-CLIENTE
+                  ALTERNATE RECORD KEY IS CNPJ
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS WC-FILE-STATUS.
+
+           SELECT ARQ-VENDEDOR  ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-VENDEDOR
+                  ALTERNATE RECORD KEY IS CPF
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS WV-FILE-STATUS.
+
+           SELECT ARQ-ATRIBUICAO ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS AM-COD-CLIENTE
+                  FILE STATUS   IS WM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadCliente'.
+       COPY "CLIENTE.CPY".
+
+       FD  ARQ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadVendedor'.
+       COPY "VENDEDOR.CPY".
+
+       FD  ARQ-ATRIBUICAO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadAtribuicaoManual'.
+       COPY "ATRIBUICAOMANUAL.CPY".
+
+       WORKING-STORAGE SECTION.
+       77 W-CONFIRMA             PIC  X      VALUE SPACES.
+       77 WC-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 WV-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 WM-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 W-ACHOU-PIN            PIC  X(001) VALUE "N".
+
+       01  W-ARQ-CLIENTE-REG.
+           03 W-COD-CLIENTE      PIC  9(007) VALUE ZEROS.
+           03 W-CNPJ             PIC  9(014) VALUE ZEROS.
+           03 W-RAZAO-SOCIAL     PIC  X(040) VALUE SPACES.
+           03 W-LATITUDE-CLI     PIC S9(003)V9(008) VALUE ZEROS.
+           03 W-LONGITUDE-CLI    PIC S9(003)V9(008) VALUE ZEROS.
+           03 W-STATUS-CLI       PIC  X(001) VALUE "A".
+
+       01  W-ARQ-VENDEDOR-REG.
+           03 W-CODIGO-VEND      PIC  9(003) VALUE ZEROS.
+           03 W-CPF-VENDEDOR     PIC  9(011) VALUE ZEROS.
+           03 W-NOME-VENDEDOR    PIC  X(040) VALUE SPACES.
+           03 W-LATITUDE-VEND    PIC S9(003)V9(008) VALUE ZEROS.
+           03 W-LONGITUDE-VEND   PIC S9(003)V9(008) VALUE ZEROS.
+           03 W-CAPACIDADE-VEND  PIC  9(005) VALUE ZEROS.
+           03 W-STATUS-VEND      PIC  X(001) VALUE "A".
+
+      * CODIGO DE VENDEDOR DIGITADO PELO USUARIO PARA FIXAR (OU ZEROS
+      * PARA REMOVER) A ATRIBUICAO MANUAL DO CLIENTE PESQUISADO.
+       77 W-NOVO-COD-VENDEDOR    PIC  9(003) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01 MENSAGEM-CONSULTA AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE "CLIENTE NAO ENCONTRADO OU INATIVO".
+          02 LINE 09 COL 10, "DESEJA FAZER OUTRA CONSULTA?(S/N):".
+          02 LINE 09 COL 45, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-VENDEDOR-INVALIDO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE
+             "VENDEDOR NAO ENCONTRADO OU INATIVO".
+          02 LINE 09 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 09 COL 39, PIC X TO W-CONFIRMA.
+
+       01 BUSCAR-CLIENTE AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "ATRIBUICAO MANUAL DE VENDEDOR".
+          02 LINE 07 COL 10 VALUE "CODIGO CLIENTE :".
+          02 LINE 07 COL 27, PIC ZZZZZZ9 TO W-COD-CLIENTE.
+
+       01 ATRIBUICAO-VENDEDOR AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "ATRIBUICAO MANUAL DE VENDEDOR".
+          02 LINE 07 COL 10 VALUE "CODIGO CLIENTE :".
+          02 LINE 07 COL 27, PIC ZZZZZZ9 FROM W-COD-CLIENTE.
+          02 LINE 08 COL 10 VALUE "RAZAO SOCIAL   :".
+          02 LINE 08 COL 27, PIC X(040) FROM W-RAZAO-SOCIAL.
+          02 LINE 10 COL 10 VALUE "VENDEDOR FIXO ATUAL:".
+          02 LINE 10 COL 31, PIC ZZ9 FROM AM-COD-VENDEDOR.
+          02 LINE 12 COL 10 VALUE
+             "NOVO VENDEDOR (000 PARA REMOVER A FIXACAO):".
+          02 LINE 12 COL 55, PIC ZZ9 TO W-NOVO-COD-VENDEDOR.
+          02 LINE 15 COL 10
+             "CONFIRMA A OPERACAO?(S/N):".
+          02 LINE 15 COL 37, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-ERRO-GRAVACAO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE
+             "ERRO AO GRAVAR A ATRIBUICAO MANUAL".
+          02 LINE 08 COL 10 VALUE "FILE STATUS:".
+          02 LINE 08 COL 23, PIC X(002) FROM WM-FILE-STATUS.
+          02 LINE 09 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 09 COL 39, PIC X TO W-CONFIRMA.
+
+       01 RESUMO-ATRIBUICAO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE "ATRIBUICAO MANUAL ATUALIZADA".
+          02 LINE 09 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 09 COL 39, PIC X TO W-CONFIRMA.
+
+       PROCEDURE DIVISION.
+       000-INICIO.
+           OPEN INPUT ARQ-CLIENTE
+
+           DISPLAY BUSCAR-CLIENTE
+           ACCEPT  BUSCAR-CLIENTE
+           MOVE    W-COD-CLIENTE   TO COD-CLIENTE
+
+           READ ARQ-CLIENTE RECORD INTO W-ARQ-CLIENTE-REG
+             KEY IS COD-CLIENTE
+
+           IF WC-FILE-STATUS NOT EQUAL TO "00" OR CLIENTE-INATIVO
+              CLOSE ARQ-CLIENTE
+              DISPLAY MENSAGEM-CONSULTA
+              ACCEPT  MENSAGEM-CONSULTA
+
+              EVALUATE W-CONFIRMA
+                WHEN 'S'
+                   PERFORM 000-INICIO
+                WHEN 's'
+                   PERFORM 000-INICIO
+                WHEN OTHER
+                   CALL "MENU"
+              END-EVALUATE
+           ELSE
+              CLOSE ARQ-CLIENTE
+              PERFORM 100-MANTER-ATRIBUICAO
+           END-IF.
+
+       100-MANTER-ATRIBUICAO.
+           OPEN I-O ARQ-ATRIBUICAO
+
+           MOVE "N" TO W-ACHOU-PIN
+           MOVE ZEROS TO AM-COD-VENDEDOR, AM-DATA-ATRIBUICAO
+           MOVE W-COD-CLIENTE TO AM-COD-CLIENTE
+           READ ARQ-ATRIBUICAO RECORD KEY IS AM-COD-CLIENTE
+
+           IF WM-FILE-STATUS EQUAL TO "00"
+              MOVE "S" TO W-ACHOU-PIN
+           ELSE
+              MOVE ZEROS TO AM-COD-VENDEDOR
+           END-IF
+
+           DISPLAY ATRIBUICAO-VENDEDOR
+           ACCEPT  ATRIBUICAO-VENDEDOR
+
+           EVALUATE W-CONFIRMA
+             WHEN 'S'
+                PERFORM 200-GRAVAR-ATRIBUICAO
+             WHEN 's'
+                PERFORM 200-GRAVAR-ATRIBUICAO
+             WHEN OTHER
+                CLOSE ARQ-ATRIBUICAO
+                PERFORM 000-INICIO
+           END-EVALUATE.
+
+       200-GRAVAR-ATRIBUICAO.
+           IF W-NOVO-COD-VENDEDOR EQUAL TO ZEROS
+              IF W-ACHOU-PIN EQUAL TO "S"
+                 MOVE W-COD-CLIENTE TO AM-COD-CLIENTE
+                 DELETE ARQ-ATRIBUICAO RECORD
+              ELSE
+      * NAO HAVIA PIN MANUAL PARA ESTE CLIENTE, LOGO NADA A EXCLUIR.
+      * FORCA "00" PARA NAO CONFUNDIR O RESULTADO DA LEITURA FEITA EM
+      * 100-MANTER-ATRIBUICAO (QUE FOI JUSTAMENTE "NAO ENCONTRADO")
+      * COM UM ERRO DE GRAVACAO NESTA ROTINA.
+                 MOVE "00" TO WM-FILE-STATUS
+              END-IF
+
+              IF WM-FILE-STATUS NOT EQUAL TO "00"
+                 DISPLAY MENSAGEM-ERRO-GRAVACAO
+                 ACCEPT  MENSAGEM-ERRO-GRAVACAO
+              ELSE
+                 DISPLAY RESUMO-ATRIBUICAO
+                 ACCEPT  RESUMO-ATRIBUICAO
+              END-IF
+              CLOSE ARQ-ATRIBUICAO
+              PERFORM 000-INICIO
+           ELSE
+              PERFORM 300-VALIDAR-VENDEDOR
+
+              IF WV-FILE-STATUS EQUAL TO "00" AND VENDEDOR-ATIVO
+                 MOVE W-COD-CLIENTE     TO AM-COD-CLIENTE
+                 MOVE W-NOVO-COD-VENDEDOR TO AM-COD-VENDEDOR
+                 MOVE FUNCTION CURRENT-DATE(1:8)
+                      TO AM-DATA-ATRIBUICAO
+
+                 IF W-ACHOU-PIN EQUAL TO "S"
+                    REWRITE ARQ-ATRIBUICAO-REG
+                 ELSE
+                    WRITE ARQ-ATRIBUICAO-REG
+                 END-IF
+
+                 IF WM-FILE-STATUS NOT EQUAL TO "00"
+                    DISPLAY MENSAGEM-ERRO-GRAVACAO
+                    ACCEPT  MENSAGEM-ERRO-GRAVACAO
+                 ELSE
+                    DISPLAY RESUMO-ATRIBUICAO
+                    ACCEPT  RESUMO-ATRIBUICAO
+                 END-IF
+
+                 CLOSE ARQ-ATRIBUICAO
+                 PERFORM 000-INICIO
+              ELSE
+                 CLOSE ARQ-ATRIBUICAO
+                 DISPLAY MENSAGEM-VENDEDOR-INVALIDO
+                 ACCEPT  MENSAGEM-VENDEDOR-INVALIDO
+                 PERFORM 100-MANTER-ATRIBUICAO
+              END-IF
+           END-IF.
+
+       300-VALIDAR-VENDEDOR.
+           OPEN INPUT ARQ-VENDEDOR
+           MOVE W-NOVO-COD-VENDEDOR TO COD-VENDEDOR
+           READ ARQ-VENDEDOR RECORD KEY IS COD-VENDEDOR
+           CLOSE ARQ-VENDEDOR.
+
+       END PROGRAM TELAATRIBUICAO.
