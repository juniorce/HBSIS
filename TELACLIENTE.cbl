@@ -22,6 +22,18 @@
                   ORGANIZATION  IS SEQUENTIAL
                   FILE STATUS   IS WI-FILE-STATUS.
 
+           SELECT ARQ-LOGCLIENTE ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS WL-FILE-STATUS.
+
+           SELECT REJ-CLIENTE   ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS WJ-FILE-STATUS.
+
+           SELECT ARQ-CONTROLE  ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS WT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQ-CLIENTE
@@ -37,24 +49,104 @@
            03 IMP-RAZAO-SOCIAL     PIC  X(040).
            03 IMP-LATITUDE         PIC S9(003)V9(008).
            03 IMP-LONGITUDE        PIC S9(003)V9(008).
+           03 IMP-COD-REGIAO       PIC  9(003).
+
+       FD  ARQ-LOGCLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'logCliente'.
+       COPY "LOGCLIENTE.CPY".
+
+       FD  REJ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'rejCliente'.
+       01  REJ-CLIENTE-LINHA      PIC  X(080).
+
+       FD  ARQ-CONTROLE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadControleDistribuicao'.
+       COPY "CONTROLE.CPY".
 
        WORKING-STORAGE SECTION.
        77 WOPCAO                 PIC 9      VALUE ZEROS.
        77 W-CONFIRMA             PIC X      VALUE SPACES.
-       77 WC-FILE-STATUS         PIC X(002) VALUE "00".                
-       77 WI-FILE-STATUS         PIC X(002) VALUE "00".                
+       77 WC-FILE-STATUS         PIC X(002) VALUE "00".
+       77 WI-FILE-STATUS         PIC X(002) VALUE "00".
+       77 WL-FILE-STATUS         PIC X(002) VALUE "00".
+       77 WJ-FILE-STATUS         PIC X(002) VALUE "00".
+       77 WT-FILE-STATUS         PIC X(002) VALUE "00".
        77 W-FIM                  PIC X      VALUE SPACES.
+       77 W-OPCAO-LISTA          PIC X      VALUE SPACES.
        77 W-RETORNO              PIC 9(001) VALUE ZEROS.
        77 W-CNPJ                 PIC 9(014) VALUE ZEROS.
-       77 W-LABEL-IMP            PIC X(020) VALUE SPACES.               
-       
+       77 W-LABEL-IMP            PIC X(020) VALUE SPACES.
+       77 W-USUARIO              PIC X(020) VALUE SPACES.
+
+      * CONTADORES DO RESUMO DE IMPORTACAO (REQ. DE RELATAR ACEITOS/
+      * REJEITADOS COM O MOTIVO DA REJEICAO).
+       77 W-IMP-QTD-ACEITOS      PIC 9(007) VALUE ZEROS.
+       77 W-IMP-QTD-REJEITADOS   PIC 9(007) VALUE ZEROS.
+      * LIGADO QUANDO A IMPORTACAO TRAZ UM CODIGO DE CLIENTE MAIOR DO
+      * QUE CTL-ULTIMO-COD-CLIENTE, PARA SABER SE VALE A PENA REGRAVAR
+      * O REGISTRO DE CONTROLE AO FINAL (VER 410-IMPORTAR-CLIENTE).
+       77 W-CONTADOR-CLIENTE-ALTERADO PIC X(001) VALUE "N".
+       77 W-IMP-MOTIVO           PIC X(040) VALUE SPACES.
+
+      * CONTROLE DA CONFERENCIA DE RAZAO SOCIAL SEMELHANTE (POSSIVEL
+      * CLIENTE DUPLICADO CADASTRADO COM NOME LIGEIRAMENTE DIFERENTE).
+       77 W-NOME-SEMELHANTE-SW   PIC X(001) VALUE "N".
+          88 NOME-SEMELHANTE        VALUE "S".
+          88 NOME-NAO-SEMELHANTE    VALUE "N".
+       77 W-COD-SEMELHANTE       PIC 9(007) VALUE ZEROS.
+       77 W-NOME-COMPARA         PIC X(040) VALUE SPACES.
+       77 W-NOME-NORMALIZAR      PIC X(040) VALUE SPACES.
+       77 W-NOME-ATUAL-COMPARA   PIC X(040) VALUE SPACES.
+       77 W-TAM-NOME-COMPARA     PIC 9(003) VALUE ZEROS.
+       77 W-TAM-NOME-ATUAL       PIC 9(003) VALUE ZEROS.
+       77 W-TAM-NOME-NORM        PIC 9(003) VALUE ZEROS.
+       77 W-TALLY-CONTIDO        PIC 9(003) VALUE ZEROS.
+
+       01  W-REJ-CABECALHO.
+           03 FILLER              PIC  X(017) VALUE "CODIGO   ".
+           03 FILLER              PIC  X(017) VALUE "CNPJ".
+           03 FILLER              PIC  X(040) VALUE "MOTIVO DA REJEICAO".
+
+       01  W-REJ-DETALHE.
+           03 W-REJ-D-CODIGO      PIC  ZZZZZZ9.
+           03 FILLER              PIC  X(003) VALUE SPACES.
+           03 W-REJ-D-CNPJ        PIC  99999999999999.
+           03 FILLER              PIC  X(003) VALUE SPACES.
+           03 W-REJ-D-MOTIVO      PIC  X(040).
+
+       01  W-REJ-RESUMO.
+           03 FILLER              PIC  X(023) VALUE
+              "TOTAL DE ACEITOS.....:".
+           03 W-REJ-R-ACEITOS     PIC  ZZZZZZ9.
+           03 FILLER              PIC  X(006) VALUE SPACES.
+           03 FILLER              PIC  X(023) VALUE
+              "TOTAL DE REJEITADOS...:".
+           03 W-REJ-R-REJEITADOS  PIC  ZZZZZZ9.
+
        01  W-ARQ-CLIENTE-REG.
            03 W-CODIGO-CLI       PIC  9(007) VALUE ZEROS.
            03 W-CNPJ-CLI         PIC  9(014) VALUE ZEROS.
            03 W-RAZAO-SOCIAL     PIC  X(040) VALUE SPACES.
            03 W-LATITUDE-CLI     PIC S9(003)V9(008) VALUE ZEROS.
            03 W-LONGITUDE-CLI    PIC S9(003)V9(008) VALUE ZEROS.
-       
+           03 W-STATUS-CLI       PIC  X(001) VALUE "A".
+           03 W-COD-REGIAO-CLI   PIC  9(003) VALUE ZEROS.
+
+      * AREA PARA PRESERVAR O REGISTRO CANDIDATO A GRAVACAO ENQUANTO
+      * 520-VERIFICAR-NOME-SEMELHANTE PERCORRE O ARQUIVO DE CLIENTES.
+       01  W-SALVAR-CLIENTE-REG.
+           03 FILLER             PIC  9(007).
+           03 FILLER             PIC  9(014).
+           03 FILLER             PIC  X(040).
+           03 FILLER             PIC S9(003)V9(008).
+           03 FILLER             PIC S9(003)V9(008).
+           03 FILLER             PIC  X(001).
+           03 FILLER             PIC  9(003).
+           03 FILLER             PIC  9(014).
+
        SCREEN SECTION.
        01 MENSAGEM-CONSULTA AUTO.
           02 BLANK SCREEN.
@@ -66,7 +158,62 @@
           02 LINE 04 COL 33 VALUE "MENSAGEM".
           02 LINE 07 COL 10 VALUE "REGISTRO NAO ENCONTRADO".            
           02 LINE 09 COL 10, "DESEJA FAZER OUTRA CONSULTA?(S/N):".
-          02 LINE 09 COL 45, PIC X TO W-CONFIRMA.          
+          02 LINE 09 COL 45, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-BLOQUEIO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE
+             "REGISTRO EM USO POR OUTRO USUARIO, TENTE NOVAMENTE".
+          02 LINE 09 COL 10, "DESEJA TENTAR NOVAMENTE?(S/N):".
+          02 LINE 09 COL 42, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-ERRO-GRAVACAO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE
+             "ERRO AO GRAVAR O REGISTRO NO ARQUIVO DE CLIENTES".
+          02 LINE 08 COL 10 VALUE "FILE STATUS:".
+          02 LINE 08 COL 23, PIC X(002) FROM WC-FILE-STATUS.
+          02 LINE 09 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 09 COL 39, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-STATUS-INVALIDO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE
+             "STATUS INVALIDO, INFORME A (ATIVO) OU I (INATIVO)".
+          02 LINE 09 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 09 COL 39, PIC X TO W-CONFIRMA.
+
+       01 ALERTA-NOME-SEMELHANTE AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE
+             "JA EXISTE CLIENTE COM RAZAO SOCIAL SEMELHANTE. COD:".
+          02 LINE 07 COL 63, PIC ZZZZZZ9 FROM W-COD-SEMELHANTE.
+          02 LINE 09 COL 10, "CONFIRMA A INCLUSAO MESMO ASSIM?(S/N):".
+          02 LINE 09 COL 49, PIC X TO W-CONFIRMA.
 
        01 MENU-CLIENTE.
           02 BLANK SCREEN.
@@ -78,9 +225,11 @@
           02 LINE 04 COL 33 VALUE "CADASTRO CLIENTE".
           02 LINE 07 COL 10 VALUE "[1] INCLUIR CLIENTE".
           02 LINE 08 COL 10 VALUE "[2] ALTERAR CLIENTE".
-          02 LINE 09 COL 10 VALUE "[3] EXCLUIR CLIENTE".
+          02 LINE 09 COL 10 VALUE "[3] INATIVAR CLIENTE".
           02 LINE 10 COL 10 VALUE "[4] IMPORTAR CLIENTE".
-          02 LINE 11 COL 10 VALUE "[5] VOLTAR AO MENU PRINCIPAL".
+          02 LINE 11 COL 10 VALUE "[5] CONSULTAR CLIENTE".
+          02 LINE 12 COL 10 VALUE "[6] LISTAR CLIENTES".
+          02 LINE 13 COL 10 VALUE "[7] VOLTAR AO MENU PRINCIPAL".
           02 LINE 15 COL 10 "DIGITE A OPCAO DESEJADA[.]".
           02 LINE 15 COL 34 PIC 9 TO WOPCAO AUTO.              
 
@@ -93,7 +242,7 @@
       -"************************************".
           02 LINE 04 COL 33 VALUE "INCLUIR CLIENTE".
           02 LINE 07 COL 10 VALUE "CODIGO CLIENTE:".
-          02 LINE 07 COL 26, PIC ZZZZZZ9 TO W-CODIGO-CLI.
+          02 LINE 07 COL 26, PIC ZZZZZZ9 FROM W-CODIGO-CLI.
           02 LINE 08 COL 10 VALUE "CNPJ          :".
           02 LINE 08 COL 26, PIC 99999999999999 TO W-CNPJ-CLI.
           02 LINE 09 COL 10 VALUE "RAZAO SOCIAL  :".
@@ -102,9 +251,12 @@
           02 LINE 10 COL 26, PIC -ZZ9,99999999 TO W-LATITUDE-CLI.
           02 LINE 11 COL 10 VALUE "LONGITUDE     :".
           02 LINE 11 COL 26, PIC -ZZ9,99999999 TO W-LONGITUDE-CLI.
-          02 LINE 15 COL 10 
+          02 LINE 12 COL 10 VALUE "STATUS        : ATIVO".
+          02 LINE 13 COL 10 VALUE "REGIAO        :".
+          02 LINE 13 COL 26, PIC ZZ9 TO W-COD-REGIAO-CLI.
+          02 LINE 15 COL 10
              "CONFIRMA A INCLUSAO DO NOVO CLIENTE?(S/N):".
-          02 LINE 15 COL 53, PIC X TO W-CONFIRMA.          
+          02 LINE 15 COL 53, PIC X TO W-CONFIRMA.
 
        01 BUSCAR-CLIENTE AUTO.
           02 BLANK SCREEN.
@@ -137,7 +289,11 @@
           02 LINE 11 COL 10 VALUE "LONGITUDE     :".
           02 LINE 11 COL 26, PIC -ZZ9,99999999 USING W-LONGITUDE-CLI
                                               AUTO.
-          02 LINE 15 COL 10 
+          02 LINE 12 COL 10 VALUE "STATUS (A/I)  :".
+          02 LINE 12 COL 26, PIC X USING W-STATUS-CLI AUTO.
+          02 LINE 13 COL 10 VALUE "REGIAO        :".
+          02 LINE 13 COL 26, PIC ZZ9 USING W-COD-REGIAO-CLI AUTO.
+          02 LINE 15 COL 10
              "CONFIRMA A ALTERACAO DO CLIENTE?(S/N):".
           02 LINE 15 COL 49, PIC X TO W-CONFIRMA AUTO.          
 
@@ -148,7 +304,7 @@
           02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
           02 LINE 3 COL 1 VALUE "***************************************
       -"************************************".
-          02 LINE 04 COL 33 VALUE "EXCLUIR CLIENTE".
+          02 LINE 04 COL 33 VALUE "INATIVAR CLIENTE".
           02 LINE 07 COL 10 VALUE "CODIGO CLIENTE:".
           02 LINE 07 COL 26, PIC ZZZZZZ9 FROM W-CODIGO-CLI.
           02 LINE 08 COL 10 VALUE "CNPJ          :".
@@ -159,8 +315,12 @@
           02 LINE 10 COL 26, PIC -ZZ9,99999999 FROM W-LATITUDE-CLI.
           02 LINE 11 COL 10 VALUE "LONGITUDE     :".
           02 LINE 11 COL 26, PIC -ZZ9,99999999 FROM W-LONGITUDE-CLI.
-          02 LINE 15 COL 10 
-             "CONFIRMA A EXCLUSAO DO CLIENTE?(S/N):".
+          02 LINE 12 COL 10 VALUE "STATUS        :".
+          02 LINE 12 COL 26, PIC X FROM W-STATUS-CLI.
+          02 LINE 13 COL 10 VALUE "REGIAO        :".
+          02 LINE 13 COL 26, PIC ZZ9 FROM W-COD-REGIAO-CLI.
+          02 LINE 15 COL 10
+             "CONFIRMA A INATIVACAO DO CLIENTE?(S/N):".
           02 LINE 15 COL 48, PIC X TO W-CONFIRMA AUTO.      
 
        01 IMPORTACAO-CLIENTE AUTO.
@@ -173,12 +333,106 @@
           02 LINE 04 COL 33 VALUE "IMPORTAR CLIENTE".
           02 LINE 07 COL 10 VALUE "NOME DO ARQUIVO DE IMPORTACAO:".
           02 LINE 07 COL 41, PIC X(020) TO W-LABEL-IMP.
-          02 LINE 15 COL 10 
+          02 LINE 15 COL 10
              "CONFIRMA A IMPORTACAO?(S/N):".
-          02 LINE 15 COL 39, PIC X TO W-CONFIRMA AUTO.      
+          02 LINE 15 COL 39, PIC X TO W-CONFIRMA AUTO.
+
+       01 CONSULTAR-CLIENTE.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "CONSULTAR CLIENTE".
+          02 LINE 07 COL 10 VALUE "CODIGO CLIENTE:".
+          02 LINE 07 COL 26, PIC ZZZZZZ9 FROM W-CODIGO-CLI.
+          02 LINE 08 COL 10 VALUE "CNPJ          :".
+          02 LINE 08 COL 26, PIC 99999999999999 FROM W-CNPJ-CLI.
+          02 LINE 09 COL 10 VALUE "RAZAO SOCIAL  :".
+          02 LINE 09 COL 26, PIC X(040) FROM W-RAZAO-SOCIAL.
+          02 LINE 10 COL 10 VALUE "LATITUDE      :".
+          02 LINE 10 COL 26, PIC -ZZ9,99999999 FROM W-LATITUDE-CLI.
+          02 LINE 11 COL 10 VALUE "LONGITUDE     :".
+          02 LINE 11 COL 26, PIC -ZZ9,99999999 FROM W-LONGITUDE-CLI.
+          02 LINE 12 COL 10 VALUE "STATUS        :".
+          02 LINE 12 COL 26, PIC X FROM W-STATUS-CLI.
+          02 LINE 13 COL 10 VALUE "REGIAO        :".
+          02 LINE 13 COL 26, PIC ZZ9 FROM W-COD-REGIAO-CLI.
+          02 LINE 15 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 15 COL 39, PIC X TO W-CONFIRMA.
+
+       01 LISTAR-CLIENTE AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "LISTAR CLIENTES".
+          02 LINE 07 COL 10 VALUE "CODIGO CLIENTE:".
+          02 LINE 07 COL 26, PIC ZZZZZZ9 FROM W-CODIGO-CLI.
+          02 LINE 08 COL 10 VALUE "CNPJ          :".
+          02 LINE 08 COL 26, PIC 99999999999999 FROM W-CNPJ-CLI.
+          02 LINE 09 COL 10 VALUE "RAZAO SOCIAL  :".
+          02 LINE 09 COL 26, PIC X(040) FROM W-RAZAO-SOCIAL.
+          02 LINE 10 COL 10 VALUE "LATITUDE      :".
+          02 LINE 10 COL 26, PIC -ZZ9,99999999 FROM W-LATITUDE-CLI.
+          02 LINE 11 COL 10 VALUE "LONGITUDE     :".
+          02 LINE 11 COL 26, PIC -ZZ9,99999999 FROM W-LONGITUDE-CLI.
+          02 LINE 12 COL 10 VALUE "STATUS        :".
+          02 LINE 12 COL 26, PIC X FROM W-STATUS-CLI.
+          02 LINE 13 COL 10 VALUE "REGIAO        :".
+          02 LINE 13 COL 26, PIC ZZ9 FROM W-COD-REGIAO-CLI.
+          02 LINE 14 COL 10 VALUE
+             "[N] PROXIMO  [A] ANTERIOR  [F] FINALIZAR".
+          02 LINE 15 COL 10, "OPCAO:".
+          02 LINE 15 COL 17, PIC X TO W-OPCAO-LISTA.
+
+       01 MENSAGEM-LISTA-VAZIA AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE "NENHUM REGISTRO CADASTRADO".
+          02 LINE 15 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 15 COL 39, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-FIM-LISTA AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE "NAO HA MAIS REGISTROS NESSA DIRECAO".
+          02 LINE 15 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 15 COL 39, PIC X TO W-CONFIRMA.
+
+       01 RESUMO-IMPORTACAO-CLIENTE AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "RESUMO DA IMPORTACAO".
+          02 LINE 07 COL 10 VALUE "TOTAL DE REGISTROS ACEITOS...:".
+          02 LINE 07 COL 41, PIC ZZZZZZ9 FROM W-IMP-QTD-ACEITOS.
+          02 LINE 08 COL 10 VALUE "TOTAL DE REGISTROS REJEITADOS:".
+          02 LINE 08 COL 41, PIC ZZZZZZ9 FROM W-IMP-QTD-REJEITADOS.
+          02 LINE 10 COL 10 VALUE
+             "DETALHE DOS REJEITADOS GRAVADO NO ARQUIVO REJCLIENTE.".
+          02 LINE 15 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 15 COL 39, PIC X TO W-CONFIRMA.
 
        PROCEDURE DIVISION.
        000-INICIO.
+           ACCEPT  W-USUARIO FROM ENVIRONMENT "USER"
            DISPLAY MENU-CLIENTE
            ACCEPT  MENU-CLIENTE
            EVALUATE WOPCAO
@@ -192,6 +446,10 @@
                 PERFORM 400-IMPORTACAO
                 PERFORM 000-INICIO
              WHEN 5
+                PERFORM 600-CONSULTA
+             WHEN 6
+                PERFORM 700-LISTAR-CLIENTE
+             WHEN 7
                 CALL "MENU"
              WHEN OTHER
                 PERFORM 000-INICIO
@@ -199,6 +457,9 @@
 
        100-INCLUSAO.
            OPEN I-O ARQ-CLIENTE
+           OPEN EXTEND ARQ-LOGCLIENTE
+
+           PERFORM 105-GERAR-CODIGO-CLIENTE
 
            DISPLAY  INCLUSAO-CLIENTE
            ACCEPT   INCLUSAO-CLIENTE
@@ -206,35 +467,91 @@
              WHEN 'S'
                 PERFORM 110-INCLUIR-CLIENTE
                 CLOSE ARQ-CLIENTE
+                CLOSE ARQ-LOGCLIENTE
                 PERFORM 000-INICIO
              WHEN 'N'
                 CLOSE ARQ-CLIENTE
+                CLOSE ARQ-LOGCLIENTE
                 PERFORM 000-INICIO
              WHEN OTHER
                 CLOSE ARQ-CLIENTE
+                CLOSE ARQ-LOGCLIENTE
                 PERFORM 000-INICIO
            END-EVALUATE.
 
+       105-GERAR-CODIGO-CLIENTE.
+           INITIALIZE ARQ-CONTROLE-REG
+
+           OPEN INPUT ARQ-CONTROLE
+
+           IF WT-FILE-STATUS EQUAL "00"
+              READ ARQ-CONTROLE
+              CLOSE ARQ-CONTROLE
+           END-IF
+
+           ADD 1 TO CTL-ULTIMO-COD-CLIENTE
+           MOVE CTL-ULTIMO-COD-CLIENTE TO W-CODIGO-CLI
+
+           OPEN OUTPUT ARQ-CONTROLE
+           WRITE ARQ-CONTROLE-REG
+           CLOSE ARQ-CONTROLE.
+
        110-INCLUIR-CLIENTE.
            MOVE W-CNPJ-CLI TO W-CNPJ
+           MOVE "A"        TO W-STATUS-CLI
            MOVE W-ARQ-CLIENTE-REG TO ARQ-CLIENTE-REG
+           MOVE FUNCTION CURRENT-DATE(1:14) TO DATA-ALTERACAO-CLIENTE
 
            PERFORM 500-VALIDAR-INCLUSAO-CLIENTE
 
+           IF W-RETORNO EQUAL TO 0 AND NOME-SEMELHANTE
+              DISPLAY ALERTA-NOME-SEMELHANTE
+              ACCEPT   ALERTA-NOME-SEMELHANTE
+              IF FUNCTION UPPER-CASE(W-CONFIRMA) NOT EQUAL TO 'S'
+                 MOVE 1 TO W-RETORNO
+              END-IF
+           END-IF
+
            IF W-RETORNO EQUAL TO 0
               WRITE ARQ-CLIENTE-REG
+              IF WC-FILE-STATUS NOT EQUAL TO "00"
+                 DISPLAY MENSAGEM-ERRO-GRAVACAO
+                 ACCEPT  MENSAGEM-ERRO-GRAVACAO
+              ELSE
+                 INITIALIZE LG-ANTES
+                 MOVE ARQ-CLIENTE-REG TO LG-DEPOIS
+                 MOVE "I" TO LG-OPERACAO
+                 PERFORM 900-GRAVAR-LOG-CLIENTE
+              END-IF
            END-IF.
-            
+
        200-ALTERACAO.
            OPEN I-O ARQ-CLIENTE
+           OPEN EXTEND ARQ-LOGCLIENTE
 
            DISPLAY BUSCAR-CLIENTE
            ACCEPT  BUSCAR-CLIENTE
            MOVE    W-CODIGO-CLI    TO COD-CLIENTE
 
            READ ARQ-CLIENTE RECORD INTO W-ARQ-CLIENTE-REG
+             WITH LOCK
              KEY IS COD-CLIENTE
-           
+
+           IF WC-FILE-STATUS EQUAL TO "9D"
+              DISPLAY MENSAGEM-BLOQUEIO
+              ACCEPT MENSAGEM-BLOQUEIO
+
+              EVALUATE FUNCTION UPPER-CASE(W-CONFIRMA)
+                WHEN 'S'
+                   CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
+                   PERFORM 200-ALTERACAO
+                WHEN OTHER
+                   CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
+                   PERFORM 000-INICIO
+              END-EVALUATE
+           ELSE
            IF WC-FILE-STATUS NOT EQUAL TO "00"
               DISPLAY MENSAGEM-CONSULTA
               ACCEPT MENSAGEM-CONSULTA
@@ -242,52 +559,107 @@
               EVALUATE FUNCTION UPPER-CASE(W-CONFIRMA)
                 WHEN 'S'
                    CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
                    PERFORM 200-ALTERACAO
                 WHEN 'N'
                    CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
                    PERFORM 000-INICIO
                 WHEN OTHER
                    CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
                    PERFORM 000-INICIO
               END-EVALUATE
            ELSE
-              DISPLAY ALTERACAO-CLIENTE
-              ACCEPT  ALTERACAO-CLIENTE
-           
+              PERFORM 205-PEDIR-DADOS-ALTERACAO
+
               EVALUATE FUNCTION UPPER-CASE(W-CONFIRMA)
                 WHEN 'S'
                    PERFORM 210-ALTERAR-CLIENTE
                    CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
                    PERFORM 000-INICIO
                 WHEN 'N'
                    CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
                    PERFORM 000-INICIO
                 WHEN OTHER
                    CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
                    PERFORM 000-INICIO
               END-EVALUATE
+           END-IF
+           END-IF.
+
+      * PEDE OS DADOS DA ALTERACAO E VALIDA O STATUS INFORMADO (SO "A"
+      * OU "I" SAO ACEITOS, POIS OS 88-LEVEL CLIENTE-ATIVO/INATIVO SAO
+      * USADOS DIRETO NA DISTRIBUICAO, RELATORIOS E CONSULTAS). SE O
+      * OPERADOR CONFIRMAR A ALTERACAO COM UM STATUS INVALIDO, AVISA E
+      * PEDE OS DADOS NOVAMENTE.
+       205-PEDIR-DADOS-ALTERACAO.
+           DISPLAY ALTERACAO-CLIENTE
+           ACCEPT  ALTERACAO-CLIENTE
+
+           MOVE FUNCTION UPPER-CASE(W-STATUS-CLI) TO W-STATUS-CLI
+
+           IF FUNCTION UPPER-CASE(W-CONFIRMA) = 'S'
+              AND W-STATUS-CLI NOT = "A" AND W-STATUS-CLI NOT = "I"
+              DISPLAY MENSAGEM-STATUS-INVALIDO
+              ACCEPT  MENSAGEM-STATUS-INVALIDO
+              PERFORM 205-PEDIR-DADOS-ALTERACAO
            END-IF.
 
        210-ALTERAR-CLIENTE.
+           MOVE ARQ-CLIENTE-REG TO LG-ANTES
+
            INITIALIZE ARQ-CLIENTE-REG
-           MOVE W-CODIGO-CLI      TO COD-CLIENTE 
+           MOVE W-CODIGO-CLI      TO COD-CLIENTE
            MOVE W-CNPJ-CLI        TO CNPJ
            MOVE W-RAZAO-SOCIAL    TO RAZAO-SOCIAL
            MOVE W-LATITUDE-CLI    TO LATITUDE-CLIENTE
            MOVE W-LONGITUDE-CLI   TO LONGITUDE-CLIENTE
-           
-           REWRITE ARQ-CLIENTE-REG.
+           MOVE FUNCTION UPPER-CASE(W-STATUS-CLI) TO STATUS-CLIENTE
+           MOVE W-COD-REGIAO-CLI  TO COD-REGIAO-CLIENTE
+           MOVE FUNCTION CURRENT-DATE(1:14) TO DATA-ALTERACAO-CLIENTE
+
+           REWRITE ARQ-CLIENTE-REG
+
+           IF WC-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-ERRO-GRAVACAO
+              ACCEPT  MENSAGEM-ERRO-GRAVACAO
+           ELSE
+              MOVE ARQ-CLIENTE-REG TO LG-DEPOIS
+              MOVE "A" TO LG-OPERACAO
+              PERFORM 900-GRAVAR-LOG-CLIENTE
+           END-IF.
 
        300-EXCLUSAO.
            OPEN I-O ARQ-CLIENTE
+           OPEN EXTEND ARQ-LOGCLIENTE
 
            DISPLAY BUSCAR-CLIENTE
            ACCEPT  BUSCAR-CLIENTE
            MOVE    W-CODIGO-CLI    TO COD-CLIENTE
-       
+
            READ ARQ-CLIENTE RECORD INTO W-ARQ-CLIENTE-REG
+             WITH LOCK
              KEY IS COD-CLIENTE
-           
+
+           IF WC-FILE-STATUS EQUAL TO "9D"
+              DISPLAY MENSAGEM-BLOQUEIO
+              ACCEPT MENSAGEM-BLOQUEIO
+
+              EVALUATE FUNCTION UPPER-CASE(W-CONFIRMA)
+                WHEN 'S'
+                   CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
+                   PERFORM 300-EXCLUSAO
+                WHEN OTHER
+                   CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
+                   PERFORM 000-INICIO
+              END-EVALUATE
+           ELSE
            IF WC-FILE-STATUS NOT EQUAL TO "00"
               DISPLAY MENSAGEM-CONSULTA
               ACCEPT  MENSAGEM-CONSULTA
@@ -295,34 +667,53 @@
               EVALUATE FUNCTION UPPER-CASE(W-CONFIRMA)
                 WHEN 'S'
                    CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
                    PERFORM 300-EXCLUSAO
                 WHEN 'N'
                    CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
                    PERFORM 000-INICIO
                 WHEN OTHER
                    CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
                    PERFORM 000-INICIO
               END-EVALUATE
            ELSE
               DISPLAY EXCLUSAO-CLIENTE
               ACCEPT  EXCLUSAO-CLIENTE
-           
+
               EVALUATE FUNCTION UPPER-CASE(W-CONFIRMA)
                 WHEN 'S'
                    PERFORM 310-EXCLUIR-CLIENTE
                    CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
                    PERFORM 000-INICIO
                 WHEN 'N'
                    CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
                    PERFORM 000-INICIO
                 WHEN OTHER
                    CLOSE ARQ-CLIENTE
+                   CLOSE ARQ-LOGCLIENTE
                    PERFORM 000-INICIO
               END-EVALUATE
+           END-IF
            END-IF.
 
        310-EXCLUIR-CLIENTE.
-           DELETE ARQ-CLIENTE RECORD.
+           MOVE ARQ-CLIENTE-REG TO LG-ANTES
+
+           MOVE "I" TO STATUS-CLIENTE
+           REWRITE ARQ-CLIENTE-REG
+
+           IF WC-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-ERRO-GRAVACAO
+              ACCEPT  MENSAGEM-ERRO-GRAVACAO
+           ELSE
+              MOVE ARQ-CLIENTE-REG TO LG-DEPOIS
+              MOVE "E" TO LG-OPERACAO
+              PERFORM 900-GRAVAR-LOG-CLIENTE
+           END-IF.
        
        400-IMPORTACAO.
            DISPLAY IMPORTACAO-CLIENTE
@@ -342,45 +733,342 @@
            END-EVALUATE.
 
        410-IMPORTAR-CLIENTE.
+           MOVE ZEROS TO W-IMP-QTD-ACEITOS, W-IMP-QTD-REJEITADOS
+           MOVE "N"   TO W-CONTADOR-CLIENTE-ALTERADO
+
            OPEN INPUT IMP-CLIENTE
 
            IF WI-FILE-STATUS EQUAL TO "00"
-              OPEN I-O ARQ-CLIENTE        
-              
+              INITIALIZE ARQ-CONTROLE-REG
+
+              OPEN INPUT ARQ-CONTROLE
+
+              IF WT-FILE-STATUS EQUAL "00"
+                 READ ARQ-CONTROLE
+                 CLOSE ARQ-CONTROLE
+              END-IF
+
+              OPEN I-O    ARQ-CLIENTE
+              OPEN EXTEND ARQ-LOGCLIENTE
+              OPEN OUTPUT REJ-CLIENTE
+              WRITE REJ-CLIENTE-LINHA FROM W-REJ-CABECALHO
+
               PERFORM UNTIL WI-FILE-STATUS NOT EQUAL TO "00"
                  READ IMP-CLIENTE
                  IF WI-FILE-STATUS EQUAL TO ZEROS
-                    MOVE IMP-CNPJ TO W-CNPJ
-                    MOVE IMP-CLIENTE-REG TO ARQ-CLIENTE-REG
+                    MOVE IMP-CNPJ         TO W-CNPJ
+                    MOVE IMP-COD-CLIENTE  TO COD-CLIENTE
+                    MOVE IMP-CNPJ         TO CNPJ
+                    MOVE IMP-RAZAO-SOCIAL TO RAZAO-SOCIAL
+                    MOVE IMP-LATITUDE     TO LATITUDE-CLIENTE
+                    MOVE IMP-LONGITUDE    TO LONGITUDE-CLIENTE
+                    MOVE "A"              TO STATUS-CLIENTE
+                    MOVE IMP-COD-REGIAO   TO COD-REGIAO-CLIENTE
+                    MOVE FUNCTION CURRENT-DATE(1:14)
+                         TO DATA-ALTERACAO-CLIENTE
                     PERFORM 500-VALIDAR-INCLUSAO-CLIENTE
 
                     IF W-RETORNO EQUAL TO 0
                        WRITE ARQ-CLIENTE-REG
+                       IF WC-FILE-STATUS NOT EQUAL TO "00"
+                          MOVE IMP-COD-CLIENTE TO W-REJ-D-CODIGO
+                          MOVE IMP-CNPJ        TO W-REJ-D-CNPJ
+                          STRING "ERRO DE GRAVACAO - FILE STATUS "
+                                 WC-FILE-STATUS
+                                 DELIMITED BY SIZE
+                                 INTO W-REJ-D-MOTIVO
+                          WRITE REJ-CLIENTE-LINHA FROM W-REJ-DETALHE
+                          ADD 1 TO W-IMP-QTD-REJEITADOS
+                       ELSE
+                          INITIALIZE LG-ANTES
+                          MOVE ARQ-CLIENTE-REG TO LG-DEPOIS
+                          MOVE "I" TO LG-OPERACAO
+                          PERFORM 900-GRAVAR-LOG-CLIENTE
+                          ADD 1 TO W-IMP-QTD-ACEITOS
+
+                          IF IMP-COD-CLIENTE GREATER THAN
+                             CTL-ULTIMO-COD-CLIENTE
+                             MOVE IMP-COD-CLIENTE TO
+                                  CTL-ULTIMO-COD-CLIENTE
+                             MOVE "S" TO W-CONTADOR-CLIENTE-ALTERADO
+                          END-IF
+
+                          IF NOME-SEMELHANTE
+                             MOVE IMP-COD-CLIENTE TO W-REJ-D-CODIGO
+                             MOVE IMP-CNPJ        TO W-REJ-D-CNPJ
+                             STRING "NOME SEMELHANTE - CLIENTE COD "
+                                    W-COD-SEMELHANTE
+                                    DELIMITED BY SIZE
+                                    INTO W-REJ-D-MOTIVO
+                             WRITE REJ-CLIENTE-LINHA FROM W-REJ-DETALHE
+                          END-IF
+                       END-IF
+                    ELSE
+                       MOVE IMP-COD-CLIENTE TO W-REJ-D-CODIGO
+                       MOVE IMP-CNPJ        TO W-REJ-D-CNPJ
+                       MOVE W-IMP-MOTIVO    TO W-REJ-D-MOTIVO
+                       WRITE REJ-CLIENTE-LINHA FROM W-REJ-DETALHE
+                       ADD 1 TO W-IMP-QTD-REJEITADOS
                     END-IF
                  END-IF
               END-PERFORM
+
+              MOVE SPACES TO REJ-CLIENTE-LINHA
+              WRITE REJ-CLIENTE-LINHA
+              MOVE W-IMP-QTD-ACEITOS    TO W-REJ-R-ACEITOS
+              MOVE W-IMP-QTD-REJEITADOS TO W-REJ-R-REJEITADOS
+              WRITE REJ-CLIENTE-LINHA FROM W-REJ-RESUMO
+
+              IF W-CONTADOR-CLIENTE-ALTERADO EQUAL TO "S"
+                 OPEN OUTPUT ARQ-CONTROLE
+                 WRITE ARQ-CONTROLE-REG
+                 CLOSE ARQ-CONTROLE
+              END-IF
+
+              CLOSE ARQ-LOGCLIENTE
+              CLOSE REJ-CLIENTE
+
+              DISPLAY RESUMO-IMPORTACAO-CLIENTE
+              ACCEPT  RESUMO-IMPORTACAO-CLIENTE
            END-IF
-           
+
            CLOSE ARQ-CLIENTE
            CLOSE IMP-CLIENTE.
 
        500-VALIDAR-INCLUSAO-CLIENTE.
            MOVE 0 TO W-RETORNO
+           MOVE SPACES TO W-IMP-MOTIVO
+
+           IF LATITUDE-CLIENTE < -90 OR LATITUDE-CLIENTE > 90
+              MOVE 1 TO W-RETORNO
+              MOVE "LATITUDE FORA DA FAIXA (-90 A 90)" TO W-IMP-MOTIVO
+           ELSE
+           IF LONGITUDE-CLIENTE < -180 OR LONGITUDE-CLIENTE > 180
+              MOVE 1 TO W-RETORNO
+              MOVE "LONGITUDE FORA DA FAIXA (-180 A 180)"
+                 TO W-IMP-MOTIVO
+           ELSE
 
            CALL 'VALIDACNPJ' USING W-CNPJ, W-RETORNO
-           
-           IF W-RETORNO EQUAL TO 0
+
+           IF W-RETORNO NOT EQUAL TO 0
+              MOVE "CNPJ INVALIDO" TO W-IMP-MOTIVO
+           ELSE
               READ ARQ-CLIENTE RECORD KEY IS COD-CLIENTE
 
               IF WC-FILE-STATUS EQUAL TO "00"
                  MOVE 1 TO W-RETORNO
+                 MOVE "CODIGO DE CLIENTE DUPLICADO" TO W-IMP-MOTIVO
               ELSE
                  READ ARQ-CLIENTE RECORD KEY IS CNPJ
 
                  IF WC-FILE-STATUS EQUAL TO "00"
                     MOVE 1 TO W-RETORNO
+                    MOVE "CNPJ DUPLICADO" TO W-IMP-MOTIVO
                  END-IF
               END-IF
+           END-IF
+           END-IF
+           END-IF
+
+           IF W-RETORNO EQUAL TO 0
+              PERFORM 520-VERIFICAR-NOME-SEMELHANTE
            END-IF.
-      
+
+      * VERIFICA SE JA EXISTE CLIENTE COM RAZAO SOCIAL SEMELHANTE
+      * (E NAO SO IDENTICA) A INFORMADA, PARA ALERTAR SOBRE POSSIVEL
+      * CADASTRO DUPLICADO FEITO COM PEQUENAS DIFERENCAS DE DIGITACAO
+      * OU DE SUFIXO SOCIETARIO (LTDA, ME, EPP, EIRELI, S/A ...).
+       520-VERIFICAR-NOME-SEMELHANTE.
+           MOVE "N" TO W-NOME-SEMELHANTE-SW
+           MOVE ZEROS TO W-COD-SEMELHANTE
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(RAZAO-SOCIAL))
+              TO W-NOME-NORMALIZAR
+           PERFORM 525-NORMALIZAR-NOME-SOCIAL
+           MOVE W-NOME-NORMALIZAR TO W-NOME-COMPARA
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(W-NOME-COMPARA))
+              TO W-TAM-NOME-COMPARA
+           MOVE ARQ-CLIENTE-REG TO W-SALVAR-CLIENTE-REG
+
+           MOVE LOW-VALUES TO COD-CLIENTE
+           START ARQ-CLIENTE KEY IS NOT LESS THAN COD-CLIENTE
+
+           IF WC-FILE-STATUS EQUAL TO "00"
+              READ ARQ-CLIENTE NEXT RECORD
+
+              PERFORM UNTIL WC-FILE-STATUS NOT EQUAL TO "00"
+                 MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(RAZAO-SOCIAL))
+                    TO W-NOME-NORMALIZAR
+                 PERFORM 525-NORMALIZAR-NOME-SOCIAL
+                 MOVE W-NOME-NORMALIZAR TO W-NOME-ATUAL-COMPARA
+                 MOVE FUNCTION LENGTH(FUNCTION
+                    TRIM(W-NOME-ATUAL-COMPARA)) TO W-TAM-NOME-ATUAL
+
+                 IF W-TAM-NOME-COMPARA GREATER THAN ZEROS
+                    AND W-TAM-NOME-ATUAL GREATER THAN ZEROS
+                    PERFORM 527-COMPARAR-NOME-SEMELHANTE
+                 END-IF
+
+                 READ ARQ-CLIENTE NEXT RECORD
+              END-PERFORM
+           END-IF
+
+           MOVE W-SALVAR-CLIENTE-REG TO ARQ-CLIENTE-REG.
+
+      * REMOVE PONTUACAO E SUFIXOS SOCIETARIOS DE W-NOME-NORMALIZAR,
+      * DEIXANDO APENAS O "NUCLEO" DO NOME PARA FINS DE COMPARACAO.
+       525-NORMALIZAR-NOME-SOCIAL.
+           INSPECT W-NOME-NORMALIZAR REPLACING ALL "." BY SPACE
+           INSPECT W-NOME-NORMALIZAR REPLACING ALL "," BY SPACE
+           INSPECT W-NOME-NORMALIZAR REPLACING ALL "-" BY SPACE
+           INSPECT W-NOME-NORMALIZAR REPLACING ALL "/" BY SPACE
+           MOVE FUNCTION TRIM(W-NOME-NORMALIZAR) TO W-NOME-NORMALIZAR
+           PERFORM 526-REMOVER-SUFIXO-SOCIETARIO 3 TIMES.
+
+      * RETIRA, SE PRESENTE, UM SUFIXO SOCIETARIO DO FINAL DE
+      * W-NOME-NORMALIZAR. CHAMADA VARIAS VEZES PARA TRATAR NOMES COM
+      * MAIS DE UM SUFIXO (EX: "COMERCIAL XYZ LTDA ME").
+       526-REMOVER-SUFIXO-SOCIETARIO.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(W-NOME-NORMALIZAR))
+              TO W-TAM-NOME-NORM
+
+           IF W-TAM-NOME-NORM GREATER THAN 5
+              AND W-NOME-NORMALIZAR(W-TAM-NOME-NORM - 4:5)
+                  EQUAL TO " LTDA"
+              MOVE SPACES TO W-NOME-NORMALIZAR(W-TAM-NOME-NORM - 4:5)
+           ELSE
+           IF W-TAM-NOME-NORM GREATER THAN 7
+              AND W-NOME-NORMALIZAR(W-TAM-NOME-NORM - 6:7)
+                  EQUAL TO " EIRELI"
+              MOVE SPACES TO W-NOME-NORMALIZAR(W-TAM-NOME-NORM - 6:7)
+           ELSE
+           IF W-TAM-NOME-NORM GREATER THAN 4
+              AND W-NOME-NORMALIZAR(W-TAM-NOME-NORM - 3:4)
+                  EQUAL TO " EPP"
+              MOVE SPACES TO W-NOME-NORMALIZAR(W-TAM-NOME-NORM - 3:4)
+           ELSE
+           IF W-TAM-NOME-NORM GREATER THAN 4
+              AND W-NOME-NORMALIZAR(W-TAM-NOME-NORM - 3:4)
+                  EQUAL TO " S A"
+              MOVE SPACES TO W-NOME-NORMALIZAR(W-TAM-NOME-NORM - 3:4)
+           ELSE
+           IF W-TAM-NOME-NORM GREATER THAN 3
+              AND W-NOME-NORMALIZAR(W-TAM-NOME-NORM - 2:3)
+                  EQUAL TO " SA"
+              MOVE SPACES TO W-NOME-NORMALIZAR(W-TAM-NOME-NORM - 2:3)
+           ELSE
+           IF W-TAM-NOME-NORM GREATER THAN 3
+              AND W-NOME-NORMALIZAR(W-TAM-NOME-NORM - 2:3)
+                  EQUAL TO " ME"
+              MOVE SPACES TO W-NOME-NORMALIZAR(W-TAM-NOME-NORM - 2:3)
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+
+           MOVE FUNCTION TRIM(W-NOME-NORMALIZAR) TO W-NOME-NORMALIZAR.
+
+      * COMPARA O NOME NORMALIZADO DO CLIENTE SENDO INCLUIDO
+      * (W-NOME-COMPARA) COM O NOME NORMALIZADO DO CLIENTE
+      * ATUALMENTE LIDO (W-NOME-ATUAL-COMPARA): SEMELHANTE SE FOREM
+      * IGUAIS OU SE UM ESTIVER CONTIDO NO OUTRO.
+       527-COMPARAR-NOME-SEMELHANTE.
+           MOVE ZEROS TO W-TALLY-CONTIDO
+
+           IF W-NOME-COMPARA EQUAL TO W-NOME-ATUAL-COMPARA
+              MOVE "S" TO W-NOME-SEMELHANTE-SW
+              MOVE COD-CLIENTE TO W-COD-SEMELHANTE
+           ELSE
+           IF W-TAM-NOME-COMPARA NOT LESS THAN 4
+              AND W-TAM-NOME-ATUAL NOT LESS THAN 4
+              INSPECT W-NOME-ATUAL-COMPARA TALLYING W-TALLY-CONTIDO
+                 FOR ALL W-NOME-COMPARA(1:W-TAM-NOME-COMPARA)
+              IF W-TALLY-CONTIDO EQUAL TO ZEROS
+                 INSPECT W-NOME-COMPARA TALLYING W-TALLY-CONTIDO
+                    FOR ALL W-NOME-ATUAL-COMPARA(1:W-TAM-NOME-ATUAL)
+              END-IF
+              IF W-TALLY-CONTIDO NOT EQUAL TO ZEROS
+                 MOVE "S" TO W-NOME-SEMELHANTE-SW
+                 MOVE COD-CLIENTE TO W-COD-SEMELHANTE
+              END-IF
+           END-IF
+           END-IF.
+
+       600-CONSULTA.
+           OPEN INPUT ARQ-CLIENTE
+
+           DISPLAY BUSCAR-CLIENTE
+           ACCEPT  BUSCAR-CLIENTE
+           MOVE    W-CODIGO-CLI    TO COD-CLIENTE
+
+           READ ARQ-CLIENTE RECORD INTO W-ARQ-CLIENTE-REG
+             KEY IS COD-CLIENTE
+
+           IF WC-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-CONSULTA
+              ACCEPT MENSAGEM-CONSULTA
+
+              EVALUATE FUNCTION UPPER-CASE(W-CONFIRMA)
+                WHEN 'S'
+                   CLOSE ARQ-CLIENTE
+                   PERFORM 600-CONSULTA
+                WHEN OTHER
+                   CLOSE ARQ-CLIENTE
+                   PERFORM 000-INICIO
+              END-EVALUATE
+           ELSE
+              DISPLAY CONSULTAR-CLIENTE
+              ACCEPT  CONSULTAR-CLIENTE
+              CLOSE ARQ-CLIENTE
+              PERFORM 000-INICIO
+           END-IF.
+
+       700-LISTAR-CLIENTE.
+           OPEN INPUT ARQ-CLIENTE
+
+           MOVE LOW-VALUES TO COD-CLIENTE
+           START ARQ-CLIENTE KEY IS NOT LESS THAN COD-CLIENTE
+
+           IF WC-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-LISTA-VAZIA
+              ACCEPT  MENSAGEM-LISTA-VAZIA
+              CLOSE ARQ-CLIENTE
+              PERFORM 000-INICIO
+           ELSE
+              READ ARQ-CLIENTE NEXT RECORD INTO W-ARQ-CLIENTE-REG
+              PERFORM 710-EXIBIR-CLIENTE
+           END-IF.
+
+       710-EXIBIR-CLIENTE.
+           DISPLAY LISTAR-CLIENTE
+           ACCEPT  LISTAR-CLIENTE
+
+           EVALUATE FUNCTION UPPER-CASE(W-OPCAO-LISTA)
+             WHEN 'N'
+                READ ARQ-CLIENTE NEXT RECORD INTO W-ARQ-CLIENTE-REG
+                IF WC-FILE-STATUS NOT EQUAL TO "00"
+                   DISPLAY MENSAGEM-FIM-LISTA
+                   ACCEPT  MENSAGEM-FIM-LISTA
+                END-IF
+                PERFORM 710-EXIBIR-CLIENTE
+             WHEN 'A'
+                READ ARQ-CLIENTE PREVIOUS RECORD INTO W-ARQ-CLIENTE-REG
+                IF WC-FILE-STATUS NOT EQUAL TO "00"
+                   DISPLAY MENSAGEM-FIM-LISTA
+                   ACCEPT  MENSAGEM-FIM-LISTA
+                END-IF
+                PERFORM 710-EXIBIR-CLIENTE
+             WHEN OTHER
+                CLOSE ARQ-CLIENTE
+                PERFORM 000-INICIO
+           END-EVALUATE.
+
+       900-GRAVAR-LOG-CLIENTE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO LG-DATA-HORA
+           MOVE W-USUARIO                   TO LG-USUARIO
+
+           WRITE ARQ-LOGCLIENTE-REG.
+
        END PROGRAM TELACLIENTE.
\ No newline at end of file
