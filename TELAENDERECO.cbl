@@ -0,0 +1,511 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   TELAENDERECO AS "TELAENDERECO".
+       AUTHOR.       FRANCISCO.
+       DATE-WRITTEN. 14/06/2019.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE   ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS COD-CLIENTE
+                  ALTERNATE RECORD KEY IS CNPJ
+                  LOCK MODE     IS MANUAL
+                  FILE STATUS   IS WC-FILE-STATUS.
+
+           SELECT ARQ-ENDERECO  ASSIGN TO DISK
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD  KEY   IS END-CHAVE
+                  FILE STATUS   IS WX-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CLIENTE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadCliente'.
+       COPY "CLIENTE.CPY".
+
+       FD  ARQ-ENDERECO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadEnderecoEntrega'.
+       COPY "ENDERECO.CPY".
+
+       WORKING-STORAGE SECTION.
+       77 W-CONFIRMA             PIC  X      VALUE SPACES.
+       77 WOPCAO                 PIC  9      VALUE ZEROS.
+       77 WC-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 WX-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 W-OPCAO-LISTA          PIC  X(001) VALUE SPACES.
+
+       01  W-ARQ-CLIENTE-REG.
+           03 W-COD-CLIENTE      PIC  9(007) VALUE ZEROS.
+           03 W-CNPJ             PIC  9(014) VALUE ZEROS.
+           03 W-RAZAO-SOCIAL     PIC  X(040) VALUE SPACES.
+           03 W-LATITUDE-CLI     PIC S9(003)V9(008) VALUE ZEROS.
+           03 W-LONGITUDE-CLI    PIC S9(003)V9(008) VALUE ZEROS.
+           03 W-STATUS-CLI       PIC  X(001) VALUE "A".
+
+       01  W-ARQ-ENDERECO-REG.
+           03 W-NUM-ENDERECO     PIC  9(003) VALUE ZEROS.
+           03 W-DESCRICAO        PIC  X(030) VALUE SPACES.
+           03 W-LATITUDE-END     PIC S9(003)V9(008) VALUE ZEROS.
+           03 W-LONGITUDE-END    PIC S9(003)V9(008) VALUE ZEROS.
+           03 W-STATUS-END       PIC  X(001) VALUE "A".
+
+      * MAIOR NUMERO DE ENDERECO JA CADASTRADO PARA O CLIENTE
+      * CORRENTE, USADO PARA GERAR O PROXIMO NUMERO SEQUENCIAL.
+       77 W-ULTIMO-NUM-ENDERECO  PIC  9(003) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01 MENSAGEM-CONSULTA AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE "CLIENTE NAO ENCONTRADO OU INATIVO".
+          02 LINE 09 COL 10, "DESEJA FAZER OUTRA CONSULTA?(S/N):".
+          02 LINE 09 COL 45, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-ENDERECO-INVALIDO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE
+             "ENDERECO NAO ENCONTRADO PARA ESTE CLIENTE".
+          02 LINE 09 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 09 COL 39, PIC X TO W-CONFIRMA.
+
+       01 BUSCAR-CLIENTE AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "ENDERECOS DE ENTREGA".
+          02 LINE 07 COL 10 VALUE "CODIGO CLIENTE :".
+          02 LINE 07 COL 27, PIC ZZZZZZ9 TO W-COD-CLIENTE.
+
+       01 MENU-ENDERECO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "ENDERECOS DE ENTREGA".
+          02 LINE 06 COL 10 VALUE "CLIENTE:".
+          02 LINE 06 COL 19, PIC ZZZZZZ9 FROM W-COD-CLIENTE.
+          02 LINE 06 COL 28, PIC X(040) FROM W-RAZAO-SOCIAL.
+          02 LINE 08 COL 10 VALUE "[1] INCLUIR ENDERECO".
+          02 LINE 09 COL 10 VALUE "[2] ALTERAR ENDERECO".
+          02 LINE 10 COL 10 VALUE "[3] INATIVAR ENDERECO".
+          02 LINE 11 COL 10 VALUE "[4] LISTAR ENDERECOS".
+          02 LINE 12 COL 10 VALUE "[5] VOLTAR AO MENU PRINCIPAL".
+          02 LINE 14 COL 10 "DIGITE A OPCAO DESEJADA[.]".
+          02 LINE 14 COL 34 PIC 9 TO WOPCAO AUTO.
+
+       01 INCLUSAO-ENDERECO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "INCLUIR ENDERECO DE ENTREGA".
+          02 LINE 07 COL 10 VALUE "NUMERO ENDERECO:".
+          02 LINE 07 COL 27, PIC ZZ9 FROM W-NUM-ENDERECO.
+          02 LINE 08 COL 10 VALUE "DESCRICAO      :".
+          02 LINE 08 COL 27, PIC X(030) TO W-DESCRICAO.
+          02 LINE 09 COL 10 VALUE "LATITUDE       :".
+          02 LINE 09 COL 27, PIC -ZZ9,99999999 TO W-LATITUDE-END.
+          02 LINE 10 COL 10 VALUE "LONGITUDE      :".
+          02 LINE 10 COL 27, PIC -ZZ9,99999999 TO W-LONGITUDE-END.
+          02 LINE 11 COL 10 VALUE "STATUS         : ATIVO".
+          02 LINE 15 COL 10
+             "CONFIRMA A INCLUSAO DO ENDERECO?(S/N):".
+          02 LINE 15 COL 49, PIC X TO W-CONFIRMA.
+
+       01 BUSCAR-ENDERECO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "ENDERECOS DE ENTREGA".
+          02 LINE 07 COL 10 VALUE "NUMERO ENDERECO:".
+          02 LINE 07 COL 27, PIC ZZ9 TO W-NUM-ENDERECO.
+
+       01 ALTERACAO-ENDERECO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "ALTERAR ENDERECO DE ENTREGA".
+          02 LINE 07 COL 10 VALUE "NUMERO ENDERECO:".
+          02 LINE 07 COL 27, PIC ZZ9 FROM W-NUM-ENDERECO.
+          02 LINE 08 COL 10 VALUE "DESCRICAO      :".
+          02 LINE 08 COL 27, PIC X(030) USING W-DESCRICAO AUTO.
+          02 LINE 09 COL 10 VALUE "LATITUDE       :".
+          02 LINE 09 COL 27, PIC -ZZ9,99999999 USING W-LATITUDE-END
+                                              AUTO.
+          02 LINE 10 COL 10 VALUE "LONGITUDE      :".
+          02 LINE 10 COL 27, PIC -ZZ9,99999999 USING W-LONGITUDE-END
+                                              AUTO.
+          02 LINE 11 COL 10 VALUE "STATUS (A/I)   :".
+          02 LINE 11 COL 27, PIC X USING W-STATUS-END AUTO.
+          02 LINE 15 COL 10
+             "CONFIRMA A ALTERACAO DO ENDERECO?(S/N):".
+          02 LINE 15 COL 50, PIC X TO W-CONFIRMA AUTO.
+
+       01 EXCLUSAO-ENDERECO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "INATIVAR ENDERECO DE ENTREGA".
+          02 LINE 07 COL 10 VALUE "NUMERO ENDERECO:".
+          02 LINE 07 COL 27, PIC ZZ9 FROM W-NUM-ENDERECO.
+          02 LINE 08 COL 10 VALUE "DESCRICAO      :".
+          02 LINE 08 COL 27, PIC X(030) FROM W-DESCRICAO.
+          02 LINE 09 COL 10 VALUE "STATUS         :".
+          02 LINE 09 COL 27, PIC X FROM W-STATUS-END.
+          02 LINE 15 COL 10
+             "CONFIRMA A INATIVACAO DO ENDERECO?(S/N):".
+          02 LINE 15 COL 50, PIC X TO W-CONFIRMA AUTO.
+
+       01 LISTAR-ENDERECO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "LISTAR ENDERECOS".
+          02 LINE 07 COL 10 VALUE "NUMERO ENDERECO:".
+          02 LINE 07 COL 27, PIC ZZ9 FROM W-NUM-ENDERECO.
+          02 LINE 08 COL 10 VALUE "DESCRICAO      :".
+          02 LINE 08 COL 27, PIC X(030) FROM W-DESCRICAO.
+          02 LINE 09 COL 10 VALUE "LATITUDE       :".
+          02 LINE 09 COL 27, PIC -ZZ9,99999999 FROM W-LATITUDE-END.
+          02 LINE 10 COL 10 VALUE "LONGITUDE      :".
+          02 LINE 10 COL 27, PIC -ZZ9,99999999 FROM W-LONGITUDE-END.
+          02 LINE 11 COL 10 VALUE "STATUS         :".
+          02 LINE 11 COL 27, PIC X FROM W-STATUS-END.
+          02 LINE 13 COL 10 VALUE
+             "[N] PROXIMO  [A] ANTERIOR  [F] FINALIZAR".
+          02 LINE 14 COL 10, "OPCAO:".
+          02 LINE 14 COL 17, PIC X TO W-OPCAO-LISTA.
+
+       01 MENSAGEM-ERRO-GRAVACAO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE
+             "ERRO AO GRAVAR O ENDERECO DE ENTREGA".
+          02 LINE 08 COL 10 VALUE "FILE STATUS:".
+          02 LINE 08 COL 23, PIC X(002) FROM WX-FILE-STATUS.
+          02 LINE 09 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 09 COL 39, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-LISTA-VAZIA AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE "NENHUM ENDERECO CADASTRADO".
+          02 LINE 15 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 15 COL 39, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-FIM-LISTA AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE "NAO HA MAIS REGISTROS NESSA DIRECAO".
+          02 LINE 15 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 15 COL 39, PIC X TO W-CONFIRMA.
+
+       PROCEDURE DIVISION.
+       000-INICIO.
+           OPEN INPUT ARQ-CLIENTE
+
+           DISPLAY BUSCAR-CLIENTE
+           ACCEPT  BUSCAR-CLIENTE
+           MOVE    W-COD-CLIENTE   TO COD-CLIENTE
+
+           READ ARQ-CLIENTE RECORD INTO W-ARQ-CLIENTE-REG
+             KEY IS COD-CLIENTE
+
+           IF WC-FILE-STATUS NOT EQUAL TO "00" OR CLIENTE-INATIVO
+              CLOSE ARQ-CLIENTE
+              DISPLAY MENSAGEM-CONSULTA
+              ACCEPT  MENSAGEM-CONSULTA
+
+              EVALUATE W-CONFIRMA
+                WHEN 'S'
+                   PERFORM 000-INICIO
+                WHEN 's'
+                   PERFORM 000-INICIO
+                WHEN OTHER
+                   CALL "MENU"
+              END-EVALUATE
+           ELSE
+              CLOSE ARQ-CLIENTE
+              PERFORM 050-MENU-ENDERECO
+           END-IF.
+
+       050-MENU-ENDERECO.
+           DISPLAY MENU-ENDERECO
+           ACCEPT  MENU-ENDERECO
+
+           EVALUATE WOPCAO
+             WHEN 1
+                PERFORM 100-INCLUSAO
+             WHEN 2
+                PERFORM 200-ALTERACAO
+             WHEN 3
+                PERFORM 300-EXCLUSAO
+             WHEN 4
+                PERFORM 700-LISTAR-ENDERECO
+             WHEN 5
+                CALL "MENU"
+             WHEN OTHER
+                PERFORM 050-MENU-ENDERECO
+           END-EVALUATE.
+
+       105-GERAR-NUM-ENDERECO.
+           MOVE ZEROS         TO W-ULTIMO-NUM-ENDERECO
+           MOVE W-COD-CLIENTE TO END-COD-CLIENTE
+           MOVE ZEROS         TO END-NUM-ENDERECO
+
+           START ARQ-ENDERECO KEY IS NOT LESS THAN END-CHAVE
+
+           IF WX-FILE-STATUS EQUAL TO "00"
+              READ ARQ-ENDERECO NEXT
+
+              PERFORM 106-VARRER-ULTIMO-ENDERECO
+                UNTIL WX-FILE-STATUS NOT EQUAL TO "00"
+                   OR END-COD-CLIENTE NOT EQUAL TO W-COD-CLIENTE
+           END-IF
+
+           ADD 1 TO W-ULTIMO-NUM-ENDERECO
+           MOVE W-ULTIMO-NUM-ENDERECO TO W-NUM-ENDERECO.
+
+       106-VARRER-ULTIMO-ENDERECO.
+           MOVE END-NUM-ENDERECO TO W-ULTIMO-NUM-ENDERECO
+           READ ARQ-ENDERECO NEXT.
+
+       100-INCLUSAO.
+           OPEN I-O ARQ-ENDERECO
+
+           PERFORM 105-GERAR-NUM-ENDERECO
+
+           DISPLAY  INCLUSAO-ENDERECO
+           ACCEPT   INCLUSAO-ENDERECO
+
+           EVALUATE W-CONFIRMA
+             WHEN 'S'
+                PERFORM 110-INCLUIR-ENDERECO
+                CLOSE ARQ-ENDERECO
+                PERFORM 050-MENU-ENDERECO
+             WHEN 's'
+                PERFORM 110-INCLUIR-ENDERECO
+                CLOSE ARQ-ENDERECO
+                PERFORM 050-MENU-ENDERECO
+             WHEN OTHER
+                CLOSE ARQ-ENDERECO
+                PERFORM 050-MENU-ENDERECO
+           END-EVALUATE.
+
+       110-INCLUIR-ENDERECO.
+           MOVE W-COD-CLIENTE   TO END-COD-CLIENTE
+           MOVE W-NUM-ENDERECO  TO END-NUM-ENDERECO
+           MOVE W-DESCRICAO     TO END-DESCRICAO
+           MOVE W-LATITUDE-END  TO END-LATITUDE
+           MOVE W-LONGITUDE-END TO END-LONGITUDE
+           MOVE "A"             TO END-STATUS
+           MOVE FUNCTION CURRENT-DATE(1:14) TO END-DATA-ALTERACAO
+
+           WRITE ARQ-ENDERECO-REG
+
+           IF WX-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-ERRO-GRAVACAO
+              ACCEPT  MENSAGEM-ERRO-GRAVACAO
+           END-IF.
+
+       200-ALTERACAO.
+           OPEN I-O ARQ-ENDERECO
+
+           DISPLAY BUSCAR-ENDERECO
+           ACCEPT  BUSCAR-ENDERECO
+           MOVE    W-COD-CLIENTE  TO END-COD-CLIENTE
+           MOVE    W-NUM-ENDERECO TO END-NUM-ENDERECO
+
+           READ ARQ-ENDERECO RECORD INTO W-ARQ-ENDERECO-REG
+             KEY IS END-CHAVE
+
+           IF WX-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-ENDERECO-INVALIDO
+              ACCEPT  MENSAGEM-ENDERECO-INVALIDO
+              CLOSE ARQ-ENDERECO
+              PERFORM 050-MENU-ENDERECO
+           ELSE
+              DISPLAY ALTERACAO-ENDERECO
+              ACCEPT  ALTERACAO-ENDERECO
+
+              EVALUATE W-CONFIRMA
+                WHEN 'S'
+                   PERFORM 210-ALTERAR-ENDERECO
+                   CLOSE ARQ-ENDERECO
+                   PERFORM 050-MENU-ENDERECO
+                WHEN 's'
+                   PERFORM 210-ALTERAR-ENDERECO
+                   CLOSE ARQ-ENDERECO
+                   PERFORM 050-MENU-ENDERECO
+                WHEN OTHER
+                   CLOSE ARQ-ENDERECO
+                   PERFORM 050-MENU-ENDERECO
+              END-EVALUATE
+           END-IF.
+
+       210-ALTERAR-ENDERECO.
+           MOVE W-DESCRICAO     TO END-DESCRICAO
+           MOVE W-LATITUDE-END  TO END-LATITUDE
+           MOVE W-LONGITUDE-END TO END-LONGITUDE
+           MOVE FUNCTION UPPER-CASE(W-STATUS-END) TO END-STATUS
+           MOVE FUNCTION CURRENT-DATE(1:14) TO END-DATA-ALTERACAO
+
+           REWRITE ARQ-ENDERECO-REG
+
+           IF WX-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-ERRO-GRAVACAO
+              ACCEPT  MENSAGEM-ERRO-GRAVACAO
+           END-IF.
+
+       300-EXCLUSAO.
+           OPEN I-O ARQ-ENDERECO
+
+           DISPLAY BUSCAR-ENDERECO
+           ACCEPT  BUSCAR-ENDERECO
+           MOVE    W-COD-CLIENTE  TO END-COD-CLIENTE
+           MOVE    W-NUM-ENDERECO TO END-NUM-ENDERECO
+
+           READ ARQ-ENDERECO RECORD INTO W-ARQ-ENDERECO-REG
+             KEY IS END-CHAVE
+
+           IF WX-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-ENDERECO-INVALIDO
+              ACCEPT  MENSAGEM-ENDERECO-INVALIDO
+              CLOSE ARQ-ENDERECO
+              PERFORM 050-MENU-ENDERECO
+           ELSE
+              DISPLAY EXCLUSAO-ENDERECO
+              ACCEPT  EXCLUSAO-ENDERECO
+
+              EVALUATE W-CONFIRMA
+                WHEN 'S'
+                   PERFORM 310-EXCLUIR-ENDERECO
+                   CLOSE ARQ-ENDERECO
+                   PERFORM 050-MENU-ENDERECO
+                WHEN 's'
+                   PERFORM 310-EXCLUIR-ENDERECO
+                   CLOSE ARQ-ENDERECO
+                   PERFORM 050-MENU-ENDERECO
+                WHEN OTHER
+                   CLOSE ARQ-ENDERECO
+                   PERFORM 050-MENU-ENDERECO
+              END-EVALUATE
+           END-IF.
+
+       310-EXCLUIR-ENDERECO.
+           MOVE "I" TO END-STATUS
+           REWRITE ARQ-ENDERECO-REG
+
+           IF WX-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-ERRO-GRAVACAO
+              ACCEPT  MENSAGEM-ERRO-GRAVACAO
+           END-IF.
+
+       700-LISTAR-ENDERECO.
+           OPEN INPUT ARQ-ENDERECO
+
+           MOVE W-COD-CLIENTE TO END-COD-CLIENTE
+           MOVE ZEROS         TO END-NUM-ENDERECO
+           START ARQ-ENDERECO KEY IS NOT LESS THAN END-CHAVE
+
+           IF WX-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-LISTA-VAZIA
+              ACCEPT  MENSAGEM-LISTA-VAZIA
+              CLOSE ARQ-ENDERECO
+              PERFORM 050-MENU-ENDERECO
+           ELSE
+              READ ARQ-ENDERECO NEXT RECORD INTO W-ARQ-ENDERECO-REG
+
+              IF WX-FILE-STATUS NOT EQUAL TO "00"
+                 OR END-COD-CLIENTE NOT EQUAL TO W-COD-CLIENTE
+                 DISPLAY MENSAGEM-LISTA-VAZIA
+                 ACCEPT  MENSAGEM-LISTA-VAZIA
+                 CLOSE ARQ-ENDERECO
+                 PERFORM 050-MENU-ENDERECO
+              ELSE
+                 PERFORM 710-EXIBIR-ENDERECO
+              END-IF
+           END-IF.
+
+       710-EXIBIR-ENDERECO.
+           DISPLAY LISTAR-ENDERECO
+           ACCEPT  LISTAR-ENDERECO
+
+           EVALUATE FUNCTION UPPER-CASE(W-OPCAO-LISTA)
+             WHEN 'N'
+                READ ARQ-ENDERECO NEXT RECORD INTO W-ARQ-ENDERECO-REG
+                IF WX-FILE-STATUS NOT EQUAL TO "00"
+                   OR END-COD-CLIENTE NOT EQUAL TO W-COD-CLIENTE
+                   DISPLAY MENSAGEM-FIM-LISTA
+                   ACCEPT  MENSAGEM-FIM-LISTA
+                END-IF
+                PERFORM 710-EXIBIR-ENDERECO
+             WHEN 'A'
+                READ ARQ-ENDERECO PREVIOUS RECORD
+                   INTO W-ARQ-ENDERECO-REG
+                IF WX-FILE-STATUS NOT EQUAL TO "00"
+                   OR END-COD-CLIENTE NOT EQUAL TO W-COD-CLIENTE
+                   DISPLAY MENSAGEM-FIM-LISTA
+                   ACCEPT  MENSAGEM-FIM-LISTA
+                END-IF
+                PERFORM 710-EXIBIR-ENDERECO
+             WHEN OTHER
+                CLOSE ARQ-ENDERECO
+                PERFORM 050-MENU-ENDERECO
+           END-EVALUATE.
+
+       END PROGRAM TELAENDERECO.
