@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   TELAPARAMETRO AS "TELAPARAMETRO".
+       AUTHOR.       FRANCISCO.
+       DATE-WRITTEN. 14/06/2019.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTROLE    ASSIGN TO DISK
+                  ORGANIZATION     IS LINE SEQUENTIAL
+                  FILE STATUS      IS WT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CONTROLE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadControleDistribuicao'.
+       COPY "CONTROLE.CPY".
+
+       WORKING-STORAGE SECTION.
+       77 W-CONFIRMA             PIC  X      VALUE SPACES.
+       77 WT-FILE-STATUS         PIC  X(002) VALUE "00".
+
+      * NOVO VALOR DE DISTANCIA MAXIMA DIGITADO PELO USUARIO. ZEROS
+      * DEVOLVE A DISTRIBUICAO AO PADRAO DE FABRICA (VER
+      * W-DISTANCIA-MAXIMA EM DISTRIBUICAO.CBL).
+       77 W-NOVA-DISTANCIA-MAXIMA PIC 9(009)V9(002) VALUE ZEROS.
+
+       SCREEN SECTION.
+       01 PARAMETROS-DISTRIBUICAO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 27 VALUE "PARAMETROS DA DISTRIBUICAO".
+          02 LINE 07 COL 10 VALUE "DISTANCIA MAXIMA ATUAL (M):".
+          02 LINE 07 COL 39, PIC ZZZZZZZZ9,99
+             FROM CTL-DISTANCIA-MAXIMA.
+          02 LINE 09 COL 10 VALUE
+             "NOVA DISTANCIA MAXIMA (ZEROS = PADRAO DE FABRICA):".
+          02 LINE 09 COL 63, PIC ZZZZZZZZ9,99
+             TO W-NOVA-DISTANCIA-MAXIMA.
+          02 LINE 15 COL 10
+             "CONFIRMA A ALTERACAO?(S/N):".
+          02 LINE 15 COL 38, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-PARAMETRO-ATUALIZADO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE "PARAMETROS DA DISTRIBUICAO ATUALIZAD
+      -"OS".
+          02 LINE 09 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 09 COL 39, PIC X TO W-CONFIRMA.
+
+       PROCEDURE DIVISION.
+       000-INICIO.
+           PERFORM 010-LER-CONTROLE
+
+           DISPLAY PARAMETROS-DISTRIBUICAO
+           ACCEPT  PARAMETROS-DISTRIBUICAO
+
+           EVALUATE W-CONFIRMA
+             WHEN 'S'
+                PERFORM 100-GRAVAR-PARAMETROS
+             WHEN 's'
+                PERFORM 100-GRAVAR-PARAMETROS
+             WHEN OTHER
+                CONTINUE
+           END-EVALUATE
+
+           CHAIN "MENU".
+
+      * CARREGA O REGISTRO UNICO DE CONTROLE PARA EXIBIR A DISTANCIA
+      * MAXIMA CONFIGURADA NO MOMENTO (ZEROS SE AINDA NAO EXISTIR).
+       010-LER-CONTROLE.
+           INITIALIZE ARQ-CONTROLE-REG
+
+           OPEN INPUT ARQ-CONTROLE
+
+           IF WT-FILE-STATUS EQUAL "00"
+              READ ARQ-CONTROLE
+              CLOSE ARQ-CONTROLE
+           END-IF.
+
+       100-GRAVAR-PARAMETROS.
+           MOVE W-NOVA-DISTANCIA-MAXIMA TO CTL-DISTANCIA-MAXIMA
+
+           OPEN OUTPUT ARQ-CONTROLE
+           WRITE ARQ-CONTROLE-REG
+           CLOSE ARQ-CONTROLE
+
+           DISPLAY MENSAGEM-PARAMETRO-ATUALIZADO
+           ACCEPT  MENSAGEM-PARAMETRO-ATUALIZADO.
+
+       END PROGRAM TELAPARAMETRO.
