@@ -22,6 +22,18 @@
                   ORGANIZATION  IS SEQUENTIAL
                   FILE STATUS   IS WI-FILE-STATUS.
 
+           SELECT ARQ-LOGVENDEDOR ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS WL-FILE-STATUS.
+
+           SELECT REJ-VENDEDOR   ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS WJ-FILE-STATUS.
+
+           SELECT ARQ-CONTROLE  ASSIGN TO DISK
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  FILE STATUS   IS WT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQ-VENDEDOR
@@ -37,23 +49,79 @@
            03 IMP-NOME-VENDEDOR    PIC  X(040).
            03 IMP-LATITUDE         PIC S9(003)V9(008).
            03 IMP-LONGITUDE        PIC S9(003)V9(008).
+           03 IMP-CAPACIDADE       PIC  9(005).
+           03 IMP-COD-REGIAO       PIC  9(003).
+
+       FD  ARQ-LOGVENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'logVendedor'.
+       COPY "LOGVENDEDOR.CPY".
+
+       FD  REJ-VENDEDOR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'rejVendedor'.
+       01  REJ-VENDEDOR-LINHA     PIC  X(080).
+
+       FD  ARQ-CONTROLE
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS 'cadControleDistribuicao'.
+       COPY "CONTROLE.CPY".
 
        WORKING-STORAGE SECTION.
        77 WOPCAO                 PIC  9      VALUE ZEROS.
        77 W-CONFIRMA             PIC  X      VALUE SPACES.
-       77 WV-FILE-STATUS         PIC  X(002) VALUE "00".                
-       77 WI-FILE-STATUS         PIC  X(002) VALUE "00".      
+       77 WV-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 WI-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 WL-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 WJ-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 WT-FILE-STATUS         PIC  X(002) VALUE "00".
+       77 W-OPCAO-LISTA          PIC  X      VALUE SPACES.
        77 W-FIM                  PIC  X      VALUE SPACES.
        77 W-RETORNO              PIC  9(001) VALUE ZEROS.
        77 W-CPF                  PIC  9(011) VALUE ZEROS.
-       
+       77 W-USUARIO              PIC  X(020) VALUE SPACES.
+
+      * CONTADORES DO RESUMO DE IMPORTACAO (REQ. DE RELATAR ACEITOS/
+      * REJEITADOS COM O MOTIVO DA REJEICAO).
+       77 W-IMP-QTD-ACEITOS      PIC 9(007) VALUE ZEROS.
+       77 W-IMP-QTD-REJEITADOS   PIC 9(007) VALUE ZEROS.
+      * LIGADO QUANDO A IMPORTACAO TRAZ UM CODIGO DE VENDEDOR MAIOR DO
+      * QUE CTL-ULTIMO-COD-VENDEDOR, PARA SABER SE VALE A PENA
+      * REGRAVAR O REGISTRO DE CONTROLE AO FINAL (VER 400-IMPORTACAO).
+       77 W-CONTADOR-VENDEDOR-ALTERADO PIC X(001) VALUE "N".
+       77 W-IMP-MOTIVO           PIC X(040) VALUE SPACES.
+
+       01  W-REJ-CABECALHO.
+           03 FILLER              PIC  X(017) VALUE "CODIGO   ".
+           03 FILLER              PIC  X(017) VALUE "CPF".
+           03 FILLER              PIC  X(040) VALUE "MOTIVO DA REJEICAO".
+
+       01  W-REJ-DETALHE.
+           03 W-REJ-D-CODIGO      PIC  ZZ9.
+           03 FILLER              PIC  X(007) VALUE SPACES.
+           03 W-REJ-D-CPF         PIC  99999999999.
+           03 FILLER              PIC  X(006) VALUE SPACES.
+           03 W-REJ-D-MOTIVO      PIC  X(040).
+
+       01  W-REJ-RESUMO.
+           03 FILLER              PIC  X(023) VALUE
+              "TOTAL DE ACEITOS.....:".
+           03 W-REJ-R-ACEITOS     PIC  ZZZZZZ9.
+           03 FILLER              PIC  X(006) VALUE SPACES.
+           03 FILLER              PIC  X(023) VALUE
+              "TOTAL DE REJEITADOS...:".
+           03 W-REJ-R-REJEITADOS  PIC  ZZZZZZ9.
+
        01  W-ARQ-VENDEDOR-REG.
            03 W-CODIGO-VEND      PIC  9(003) VALUE ZEROS.
            03 W-CPF-VENDEDOR     PIC  9(011) VALUE ZEROS.
            03 W-NOME-VENDEDOR    PIC  X(040) VALUE SPACES.
            03 W-LATITUDE-VEND    PIC S9(003)V9(008) VALUE ZEROS.
            03 W-LONGITUDE-VEND   PIC S9(003)V9(008) VALUE ZEROS.
-                 
+           03 W-CAPACIDADE-VEND  PIC  9(005) VALUE ZEROS.
+           03 W-STATUS-VEND      PIC  X(001) VALUE "A".
+           03 W-COD-REGIAO-VEND  PIC  9(003) VALUE ZEROS.
+
        SCREEN SECTION.
        01 MENSAGEM-CONSULTA AUTO.
           02 BLANK SCREEN.
@@ -65,7 +133,48 @@
           02 LINE 04 COL 33 VALUE "MENSAGEM".
           02 LINE 07 COL 10 VALUE "REGISTRO NAO ENCONTRADO".            
           02 LINE 09 COL 10, "DESEJA FAZER OUTRA CONSULTA?(S/N):".
-          02 LINE 09 COL 45, PIC X TO W-CONFIRMA.          
+          02 LINE 09 COL 45, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-BLOQUEIO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE
+             "REGISTRO EM USO POR OUTRO USUARIO, TENTE NOVAMENTE".
+          02 LINE 09 COL 10, "DESEJA TENTAR NOVAMENTE?(S/N):".
+          02 LINE 09 COL 42, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-ERRO-GRAVACAO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE
+             "ERRO AO GRAVAR O REGISTRO NO ARQUIVO DE VENDEDORES".
+          02 LINE 08 COL 10 VALUE "FILE STATUS:".
+          02 LINE 08 COL 23, PIC X(002) FROM WV-FILE-STATUS.
+          02 LINE 09 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 09 COL 39, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-STATUS-INVALIDO AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE
+             "STATUS INVALIDO, INFORME A (ATIVO) OU I (INATIVO)".
+          02 LINE 09 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 09 COL 39, PIC X TO W-CONFIRMA.
 
        01 MENU-VENDEDOR.
           02 BLANK SCREEN.
@@ -77,9 +186,11 @@
           02 LINE 04 COL 33 VALUE "CADASTRO VENDEDOR".
           02 LINE 07 COL 10 VALUE "[1] INCLUIR VENDEDOR".
           02 LINE 08 COL 10 VALUE "[2] ALTERAR VENDEDOR".
-          02 LINE 09 COL 10 VALUE "[3] EXCLUIR VENDEDOR".
+          02 LINE 09 COL 10 VALUE "[3] INATIVAR VENDEDOR".
           02 LINE 10 COL 10 VALUE "[4] IMPORTAR VENDEDOR".
-          02 LINE 11 COL 10 VALUE "[5] VOLTAR AO MENU PRINCIPAL".
+          02 LINE 11 COL 10 VALUE "[5] CONSULTAR VENDEDOR".
+          02 LINE 12 COL 10 VALUE "[6] LISTAR VENDEDORES".
+          02 LINE 13 COL 10 VALUE "[7] VOLTAR AO MENU PRINCIPAL".
           02 LINE 15 COL 10 "DIGITE A OPCAO DESEJADA[.]".
           02 LINE 15 COL 34 PIC 9 TO WOPCAO AUTO.              
 
@@ -92,7 +203,7 @@
       -"************************************".
           02 LINE 04 COL 33 VALUE "INCLUIR VENDEDOR".
           02 LINE 07 COL 10 VALUE "CODIGO VENDEDOR:".
-          02 LINE 07 COL 27, PIC ZZ9 TO W-CODIGO-VEND.
+          02 LINE 07 COL 27, PIC ZZ9 FROM W-CODIGO-VEND.
           02 LINE 08 COL 10 VALUE "CPF            :".
           02 LINE 08 COL 27, PIC 99999999999 TO W-CPF-VENDEDOR.
           02 LINE 09 COL 10 VALUE "NOME VENDEDOR  :".
@@ -101,7 +212,12 @@
           02 LINE 10 COL 27, PIC -ZZ9,99999999 TO W-LATITUDE-VEND.
           02 LINE 11 COL 10 VALUE "LONGITUDE      :".
           02 LINE 11 COL 27, PIC -ZZ9,99999999 TO W-LONGITUDE-VEND.
-          02 LINE 15 COL 10 
+          02 LINE 12 COL 10 VALUE "CAPACIDADE     :".
+          02 LINE 12 COL 27, PIC ZZZZ9 TO W-CAPACIDADE-VEND.
+          02 LINE 13 COL 10 VALUE "STATUS         : ATIVO".
+          02 LINE 14 COL 10 VALUE "REGIAO         :".
+          02 LINE 14 COL 27, PIC ZZ9 TO W-COD-REGIAO-VEND.
+          02 LINE 15 COL 10
              "CONFIRMA A INCLUSAO DO NOVO VENDEDOR?(S/N):".
           02 LINE 15 COL 54, PIC X TO W-CONFIRMA.
           
@@ -136,9 +252,15 @@
           02 LINE 11 COL 10 VALUE "LONGITUDE      :".
           02 LINE 11 COL 27, PIC -ZZ9,99999999 USING W-LONGITUDE-VEND
                                               AUTO.
-          02 LINE 15 COL 10 
+          02 LINE 12 COL 10 VALUE "CAPACIDADE     :".
+          02 LINE 12 COL 27, PIC ZZZZ9 USING W-CAPACIDADE-VEND AUTO.
+          02 LINE 13 COL 10 VALUE "STATUS (A/I)   :".
+          02 LINE 13 COL 27, PIC X USING W-STATUS-VEND AUTO.
+          02 LINE 14 COL 10 VALUE "REGIAO         :".
+          02 LINE 14 COL 27, PIC ZZ9 USING W-COD-REGIAO-VEND AUTO.
+          02 LINE 15 COL 10
              "CONFIRMA A ALTERACAO DO VENDEDOR?(S/N):".
-          02 LINE 15 COL 50, PIC X TO W-CONFIRMA AUTO.          
+          02 LINE 15 COL 50, PIC X TO W-CONFIRMA AUTO.
 
        01 EXCLUSAO-VENDEDOR.
           02 BLANK SCREEN.
@@ -147,7 +269,35 @@
           02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
           02 LINE 3 COL 1 VALUE "***************************************
       -"************************************".
-          02 LINE 04 COL 33 VALUE "EXCLUIR VENDEDOR".
+          02 LINE 04 COL 33 VALUE "INATIVAR VENDEDOR".
+          02 LINE 07 COL 10 VALUE "CODIGO VENDEDOR:".
+          02 LINE 07 COL 27, PIC ZZ9 FROM W-CODIGO-VEND.
+          02 LINE 08 COL 10 VALUE "CPF            :".
+          02 LINE 08 COL 27, PIC 99999999999 FROM W-CPF-VENDEDOR.
+          02 LINE 09 COL 10 VALUE "NOME VENDEDOR  :".
+          02 LINE 09 COL 27, PIC X(040) FROM W-NOME-VENDEDOR.
+          02 LINE 10 COL 10 VALUE "LATITUDE       :".
+          02 LINE 10 COL 27, PIC -ZZ9,99999999 FROM W-LATITUDE-VEND.
+          02 LINE 11 COL 10 VALUE "LONGITUDE      :".
+          02 LINE 11 COL 27, PIC -ZZ9,99999999 FROM W-LONGITUDE-VEND.
+          02 LINE 12 COL 10 VALUE "CAPACIDADE     :".
+          02 LINE 12 COL 27, PIC ZZZZ9 FROM W-CAPACIDADE-VEND.
+          02 LINE 13 COL 10 VALUE "STATUS         :".
+          02 LINE 13 COL 27, PIC X FROM W-STATUS-VEND.
+          02 LINE 14 COL 10 VALUE "REGIAO         :".
+          02 LINE 14 COL 27, PIC ZZ9 FROM W-COD-REGIAO-VEND.
+          02 LINE 15 COL 10
+             "CONFIRMA A INATIVACAO DO VENDEDOR?(S/N):".
+          02 LINE 15 COL 49, PIC X TO W-CONFIRMA AUTO.
+
+       01 CONSULTAR-VENDEDOR.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "CONSULTAR VENDEDOR".
           02 LINE 07 COL 10 VALUE "CODIGO VENDEDOR:".
           02 LINE 07 COL 27, PIC ZZ9 FROM W-CODIGO-VEND.
           02 LINE 08 COL 10 VALUE "CPF            :".
@@ -158,12 +308,88 @@
           02 LINE 10 COL 27, PIC -ZZ9,99999999 FROM W-LATITUDE-VEND.
           02 LINE 11 COL 10 VALUE "LONGITUDE      :".
           02 LINE 11 COL 27, PIC -ZZ9,99999999 FROM W-LONGITUDE-VEND.
-          02 LINE 15 COL 10 
-             "CONFIRMA A EXCLUSAO DO VENDEDOR?(S/N):".
-          02 LINE 15 COL 49, PIC X TO W-CONFIRMA AUTO.      
+          02 LINE 12 COL 10 VALUE "CAPACIDADE     :".
+          02 LINE 12 COL 27, PIC ZZZZ9 FROM W-CAPACIDADE-VEND.
+          02 LINE 13 COL 10 VALUE "STATUS         :".
+          02 LINE 13 COL 27, PIC X FROM W-STATUS-VEND.
+          02 LINE 14 COL 10 VALUE "REGIAO         :".
+          02 LINE 14 COL 27, PIC ZZ9 FROM W-COD-REGIAO-VEND.
+          02 LINE 15 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 15 COL 39, PIC X TO W-CONFIRMA.
+
+       01 LISTAR-VENDEDOR AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "LISTAR VENDEDORES".
+          02 LINE 07 COL 10 VALUE "CODIGO VENDEDOR:".
+          02 LINE 07 COL 27, PIC ZZ9 FROM W-CODIGO-VEND.
+          02 LINE 08 COL 10 VALUE "CPF            :".
+          02 LINE 08 COL 27, PIC 99999999999 FROM W-CPF-VENDEDOR.
+          02 LINE 09 COL 10 VALUE "NOME VENDEDOR  :".
+          02 LINE 09 COL 27, PIC X(040) FROM W-NOME-VENDEDOR.
+          02 LINE 10 COL 10 VALUE "LATITUDE       :".
+          02 LINE 10 COL 27, PIC -ZZ9,99999999 FROM W-LATITUDE-VEND.
+          02 LINE 11 COL 10 VALUE "LONGITUDE      :".
+          02 LINE 11 COL 27, PIC -ZZ9,99999999 FROM W-LONGITUDE-VEND.
+          02 LINE 12 COL 10 VALUE "CAPACIDADE     :".
+          02 LINE 12 COL 27, PIC ZZZZ9 FROM W-CAPACIDADE-VEND.
+          02 LINE 13 COL 10 VALUE "STATUS         :".
+          02 LINE 13 COL 27, PIC X FROM W-STATUS-VEND.
+          02 LINE 14 COL 10 VALUE "REGIAO         :".
+          02 LINE 14 COL 27, PIC ZZ9 FROM W-COD-REGIAO-VEND.
+          02 LINE 16 COL 10 VALUE
+             "[N] PROXIMO  [A] ANTERIOR  [F] FINALIZAR".
+          02 LINE 17 COL 10, "OPCAO:".
+          02 LINE 17 COL 17, PIC X TO W-OPCAO-LISTA.
+
+       01 MENSAGEM-LISTA-VAZIA AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE "NENHUM REGISTRO CADASTRADO".
+          02 LINE 15 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 15 COL 39, PIC X TO W-CONFIRMA.
+
+       01 MENSAGEM-FIM-LISTA AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "MENSAGEM".
+          02 LINE 07 COL 10 VALUE "NAO HA MAIS REGISTROS NESSA DIRECAO".
+          02 LINE 15 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 15 COL 39, PIC X TO W-CONFIRMA.
+
+       01 RESUMO-IMPORTACAO-VENDEDOR AUTO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "HBSIS - Prova COBOL".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 04 COL 33 VALUE "RESUMO DA IMPORTACAO".
+          02 LINE 07 COL 10 VALUE "TOTAL DE REGISTROS ACEITOS...:".
+          02 LINE 07 COL 41, PIC ZZZZZZ9 FROM W-IMP-QTD-ACEITOS.
+          02 LINE 08 COL 10 VALUE "TOTAL DE REGISTROS REJEITADOS:".
+          02 LINE 08 COL 41, PIC ZZZZZZ9 FROM W-IMP-QTD-REJEITADOS.
+          02 LINE 10 COL 10 VALUE
+             "DETALHE DOS REJEITADOS GRAVADO NO ARQUIVO REJVENDEDOR.".
+          02 LINE 15 COL 10, "TECLE ENTER PARA CONTINUAR:".
+          02 LINE 15 COL 39, PIC X TO W-CONFIRMA.
 
        PROCEDURE DIVISION.
        000-INICIO.
+           ACCEPT  W-USUARIO FROM ENVIRONMENT "USER"
            DISPLAY MENU-VENDEDOR
            ACCEPT  MENU-VENDEDOR
            EVALUATE WOPCAO
@@ -177,6 +403,10 @@
                 PERFORM 400-IMPORTACAO
                 PERFORM 000-INICIO
              WHEN 5
+                PERFORM 600-CONSULTA
+             WHEN 6
+                PERFORM 700-LISTAR-VENDEDOR
+             WHEN 7
                 CALL "MENU"
              WHEN OTHER
                 PERFORM 000-INICIO
@@ -184,6 +414,9 @@
 
        100-INCLUSAO.
            OPEN I-O ARQ-VENDEDOR
+           OPEN EXTEND ARQ-LOGVENDEDOR
+
+           PERFORM 105-GERAR-CODIGO-VENDEDOR
 
            DISPLAY  INCLUSAO-VENDEDOR
            ACCEPT   INCLUSAO-VENDEDOR
@@ -191,42 +424,95 @@
              WHEN 'S'
                 PERFORM 110-INCLUIR-VENDEDOR
                 CLOSE ARQ-VENDEDOR
+                CLOSE ARQ-LOGVENDEDOR
                 PERFORM 000-INICIO
              WHEN 's'
                 PERFORM 110-INCLUIR-VENDEDOR
                 CLOSE ARQ-VENDEDOR
+                CLOSE ARQ-LOGVENDEDOR
                 PERFORM 000-INICIO
-             WHEN 'N' 
+             WHEN 'N'
                 CLOSE ARQ-VENDEDOR
+                CLOSE ARQ-LOGVENDEDOR
                 PERFORM 000-INICIO
-             WHEN 'n' 
+             WHEN 'n'
                 CLOSE ARQ-VENDEDOR
+                CLOSE ARQ-LOGVENDEDOR
                 PERFORM 000-INICIO
              WHEN OTHER
                 CLOSE ARQ-VENDEDOR
+                CLOSE ARQ-LOGVENDEDOR
                 PERFORM 000-INICIO
            END-EVALUATE.
 
+       105-GERAR-CODIGO-VENDEDOR.
+           INITIALIZE ARQ-CONTROLE-REG
+
+           OPEN INPUT ARQ-CONTROLE
+
+           IF WT-FILE-STATUS EQUAL "00"
+              READ ARQ-CONTROLE
+              CLOSE ARQ-CONTROLE
+           END-IF
+
+           ADD 1 TO CTL-ULTIMO-COD-VENDEDOR
+           MOVE CTL-ULTIMO-COD-VENDEDOR TO W-CODIGO-VEND
+
+           OPEN OUTPUT ARQ-CONTROLE
+           WRITE ARQ-CONTROLE-REG
+           CLOSE ARQ-CONTROLE.
+
        110-INCLUIR-VENDEDOR.
            MOVE W-CPF-VENDEDOR TO W-CPF
+           MOVE "A" TO W-STATUS-VEND
            MOVE W-ARQ-VENDEDOR-REG TO ARQ-VENDEDOR-REG
 
            PERFORM 500-VALIDAR-INCLUSAO-VENDEDOR
 
            IF W-RETORNO EQUAL TO 0
               WRITE ARQ-VENDEDOR-REG
+              IF WV-FILE-STATUS NOT EQUAL TO "00"
+                 DISPLAY MENSAGEM-ERRO-GRAVACAO
+                 ACCEPT  MENSAGEM-ERRO-GRAVACAO
+              ELSE
+                 INITIALIZE LG-ANTES
+                 MOVE ARQ-VENDEDOR-REG TO LG-DEPOIS
+                 MOVE "I" TO LG-OPERACAO
+                 PERFORM 900-GRAVAR-LOG-VENDEDOR
+              END-IF
            END-IF.
        
        200-ALTERACAO.
            OPEN I-O ARQ-VENDEDOR
+           OPEN EXTEND ARQ-LOGVENDEDOR
 
            DISPLAY BUSCAR-VENDEDOR
            ACCEPT  BUSCAR-VENDEDOR
            MOVE    W-CODIGO-VEND    TO COD-VENDEDOR
 
            READ ARQ-VENDEDOR RECORD INTO W-ARQ-VENDEDOR-REG
+             WITH LOCK
              KEY IS COD-VENDEDOR
-           
+
+           IF WV-FILE-STATUS EQUAL TO "9D"
+              DISPLAY MENSAGEM-BLOQUEIO
+              ACCEPT MENSAGEM-BLOQUEIO
+
+              EVALUATE W-CONFIRMA
+                WHEN 'S'
+                   CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
+                   PERFORM 200-ALTERACAO
+                WHEN 's'
+                   CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
+                   PERFORM 200-ALTERACAO
+                WHEN OTHER
+                   CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
+                   PERFORM 000-INICIO
+              END-EVALUATE
+           ELSE
            IF WV-FILE-STATUS NOT EQUAL TO "00"
               DISPLAY MENSAGEM-CONSULTA
               ACCEPT MENSAGEM-CONSULTA
@@ -234,65 +520,127 @@
               EVALUATE W-CONFIRMA
                 WHEN 'S'
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 200-ALTERACAO
                 WHEN 's'
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 200-ALTERACAO
                 WHEN 'N'
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
                 WHEN 'n'
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
                 WHEN OTHER
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
               END-EVALUATE
            ELSE
-              DISPLAY ALTERACAO-VENDEDOR
-              ACCEPT  ALTERACAO-VENDEDOR
-           
+              PERFORM 205-PEDIR-DADOS-ALTERACAO
+
               EVALUATE W-CONFIRMA
                 WHEN 'S'
                    PERFORM 210-ALTERAR-VENDEDOR
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
                 WHEN 's'
                    PERFORM 210-ALTERAR-VENDEDOR
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
                 WHEN 'N'
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
                 WHEN 'n'
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
                 WHEN OTHER
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
               END-EVALUATE
+           END-IF
+           END-IF.
+
+      * PEDE OS DADOS DA ALTERACAO E VALIDA O STATUS INFORMADO (SO "A"
+      * OU "I" SAO ACEITOS, POIS OS 88-LEVEL VENDEDOR-ATIVO/INATIVO
+      * SAO USADOS DIRETO NA DISTRIBUICAO, RELATORIOS E CONSULTAS). SE
+      * O OPERADOR CONFIRMAR A ALTERACAO COM UM STATUS INVALIDO, AVISA
+      * E PEDE OS DADOS NOVAMENTE.
+       205-PEDIR-DADOS-ALTERACAO.
+           DISPLAY ALTERACAO-VENDEDOR
+           ACCEPT  ALTERACAO-VENDEDOR
+
+           MOVE FUNCTION UPPER-CASE(W-STATUS-VEND) TO W-STATUS-VEND
+
+           IF (W-CONFIRMA = 'S' OR W-CONFIRMA = 's')
+              AND W-STATUS-VEND NOT = "A" AND W-STATUS-VEND NOT = "I"
+              DISPLAY MENSAGEM-STATUS-INVALIDO
+              ACCEPT  MENSAGEM-STATUS-INVALIDO
+              PERFORM 205-PEDIR-DADOS-ALTERACAO
            END-IF.
 
        210-ALTERAR-VENDEDOR.
+           MOVE ARQ-VENDEDOR-REG  TO LG-ANTES
            INITIALIZE ARQ-VENDEDOR-REG
-           MOVE W-CODIGO-VEND      TO COD-VENDEDOR 
+           MOVE W-CODIGO-VEND      TO COD-VENDEDOR
            MOVE W-CPF-VENDEDOR     TO CPF
            MOVE W-NOME-VENDEDOR    TO NOME-VENDEDOR
            MOVE W-LATITUDE-VEND    TO LATITUDE-VENDEDOR
            MOVE W-LONGITUDE-VEND   TO LONGITUDE-VENDEDOR
-           
-           REWRITE ARQ-VENDEDOR-REG.
+           MOVE W-CAPACIDADE-VEND  TO CAPACIDADE-VENDEDOR
+           MOVE FUNCTION UPPER-CASE(W-STATUS-VEND) TO STATUS-VENDEDOR
+           MOVE W-COD-REGIAO-VEND  TO COD-REGIAO-VENDEDOR
+
+           REWRITE ARQ-VENDEDOR-REG
+
+           IF WV-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-ERRO-GRAVACAO
+              ACCEPT  MENSAGEM-ERRO-GRAVACAO
+           ELSE
+              MOVE ARQ-VENDEDOR-REG  TO LG-DEPOIS
+              MOVE "A"               TO LG-OPERACAO
+              PERFORM 900-GRAVAR-LOG-VENDEDOR
+           END-IF.
 
        300-EXCLUSAO.
            OPEN I-O ARQ-VENDEDOR
+           OPEN EXTEND ARQ-LOGVENDEDOR
 
            DISPLAY BUSCAR-VENDEDOR
            ACCEPT  BUSCAR-VENDEDOR
            MOVE    W-CODIGO-VEND    TO COD-VENDEDOR
        
            READ ARQ-VENDEDOR RECORD INTO W-ARQ-VENDEDOR-REG
+             WITH LOCK
              KEY IS COD-VENDEDOR
-           
+
+           IF WV-FILE-STATUS EQUAL TO "9D"
+              DISPLAY MENSAGEM-BLOQUEIO
+              ACCEPT MENSAGEM-BLOQUEIO
+
+              EVALUATE W-CONFIRMA
+                WHEN 'S'
+                   CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
+                   PERFORM 300-EXCLUSAO
+                WHEN 's'
+                   CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
+                   PERFORM 300-EXCLUSAO
+                WHEN OTHER
+                   CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
+                   PERFORM 000-INICIO
+              END-EVALUATE
+           ELSE
            IF WV-FILE-STATUS NOT EQUAL TO "00"
               DISPLAY MENSAGEM-CONSULTA
               ACCEPT  MENSAGEM-CONSULTA
@@ -300,66 +648,157 @@
               EVALUATE W-CONFIRMA
                 WHEN 'S'
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 300-EXCLUSAO
                 WHEN 's'
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 300-EXCLUSAO
                 WHEN 'N'
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
                 WHEN 'n'
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
                 WHEN OTHER
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
               END-EVALUATE
            ELSE
               DISPLAY EXCLUSAO-VENDEDOR
               ACCEPT  EXCLUSAO-VENDEDOR
-           
+
               EVALUATE W-CONFIRMA
                 WHEN 'S'
                    PERFORM 310-EXCLUIR-VENDEDOR
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
                 WHEN 's'
                    PERFORM 310-EXCLUIR-VENDEDOR
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
                 WHEN 'N'
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
                 WHEN 'n'
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
                 WHEN OTHER
                    CLOSE ARQ-VENDEDOR
+                   CLOSE ARQ-LOGVENDEDOR
                    PERFORM 000-INICIO
               END-EVALUATE
+           END-IF
            END-IF.
 
        310-EXCLUIR-VENDEDOR.
-           DELETE ARQ-VENDEDOR RECORD.
-       
+           MOVE ARQ-VENDEDOR-REG TO LG-ANTES
+           MOVE "I" TO STATUS-VENDEDOR
+           REWRITE ARQ-VENDEDOR-REG
+
+           IF WV-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-ERRO-GRAVACAO
+              ACCEPT  MENSAGEM-ERRO-GRAVACAO
+           ELSE
+              MOVE ARQ-VENDEDOR-REG TO LG-DEPOIS
+              MOVE "E" TO LG-OPERACAO
+              PERFORM 900-GRAVAR-LOG-VENDEDOR
+           END-IF.
+
        400-IMPORTACAO.
+           MOVE ZEROS TO W-IMP-QTD-ACEITOS, W-IMP-QTD-REJEITADOS
+           MOVE "N"   TO W-CONTADOR-VENDEDOR-ALTERADO
+
            OPEN INPUT IMP-VENDEDOR
 
            IF WI-FILE-STATUS EQUAL TO ZEROS
-              OPEN I-O ARQ-VENDEDOR
-           
+              INITIALIZE ARQ-CONTROLE-REG
+
+              OPEN INPUT ARQ-CONTROLE
+
+              IF WT-FILE-STATUS EQUAL "00"
+                 READ ARQ-CONTROLE
+                 CLOSE ARQ-CONTROLE
+              END-IF
+
+              OPEN I-O    ARQ-VENDEDOR
+              OPEN EXTEND ARQ-LOGVENDEDOR
+              OPEN OUTPUT REJ-VENDEDOR
+              WRITE REJ-VENDEDOR-LINHA FROM W-REJ-CABECALHO
+
               PERFORM UNTIL WI-FILE-STATUS NOT EQUAL TO "00"
                  READ IMP-VENDEDOR
                  IF WI-FILE-STATUS EQUAL TO ZEROS
-                    MOVE IMP-CPF TO W-CPF
-                    MOVE IMP-VENDEDOR-REG TO ARQ-VENDEDOR-REG
+                    MOVE IMP-CPF          TO W-CPF
+                    MOVE IMP-COD-VENDEDOR TO COD-VENDEDOR
+                    MOVE IMP-CPF          TO CPF
+                    MOVE IMP-NOME-VENDEDOR TO NOME-VENDEDOR
+                    MOVE IMP-LATITUDE     TO LATITUDE-VENDEDOR
+                    MOVE IMP-LONGITUDE    TO LONGITUDE-VENDEDOR
+                    MOVE IMP-CAPACIDADE   TO CAPACIDADE-VENDEDOR
+                    MOVE "A"              TO STATUS-VENDEDOR
+                    MOVE IMP-COD-REGIAO   TO COD-REGIAO-VENDEDOR
                     PERFORM 500-VALIDAR-INCLUSAO-VENDEDOR
 
                     IF W-RETORNO EQUAL TO 0
                        WRITE ARQ-VENDEDOR-REG
+                       IF WV-FILE-STATUS NOT EQUAL TO "00"
+                          MOVE IMP-COD-VENDEDOR TO W-REJ-D-CODIGO
+                          MOVE IMP-CPF          TO W-REJ-D-CPF
+                          STRING "ERRO DE GRAVACAO - FILE STATUS "
+                                 WV-FILE-STATUS
+                                 DELIMITED BY SIZE
+                                 INTO W-REJ-D-MOTIVO
+                          WRITE REJ-VENDEDOR-LINHA FROM W-REJ-DETALHE
+                          ADD 1 TO W-IMP-QTD-REJEITADOS
+                       ELSE
+                          INITIALIZE LG-ANTES
+                          MOVE ARQ-VENDEDOR-REG TO LG-DEPOIS
+                          MOVE "I" TO LG-OPERACAO
+                          PERFORM 900-GRAVAR-LOG-VENDEDOR
+                          ADD 1 TO W-IMP-QTD-ACEITOS
+
+                          IF IMP-COD-VENDEDOR GREATER THAN
+                             CTL-ULTIMO-COD-VENDEDOR
+                             MOVE IMP-COD-VENDEDOR TO
+                                  CTL-ULTIMO-COD-VENDEDOR
+                             MOVE "S" TO W-CONTADOR-VENDEDOR-ALTERADO
+                          END-IF
+                       END-IF
+                    ELSE
+                       MOVE IMP-COD-VENDEDOR TO W-REJ-D-CODIGO
+                       MOVE IMP-CPF          TO W-REJ-D-CPF
+                       MOVE W-IMP-MOTIVO     TO W-REJ-D-MOTIVO
+                       WRITE REJ-VENDEDOR-LINHA FROM W-REJ-DETALHE
+                       ADD 1 TO W-IMP-QTD-REJEITADOS
                     END-IF
-                 END-IF 
+                 END-IF
               END-PERFORM
+
+              MOVE SPACES TO REJ-VENDEDOR-LINHA
+              WRITE REJ-VENDEDOR-LINHA
+              MOVE W-IMP-QTD-ACEITOS    TO W-REJ-R-ACEITOS
+              MOVE W-IMP-QTD-REJEITADOS TO W-REJ-R-REJEITADOS
+              WRITE REJ-VENDEDOR-LINHA FROM W-REJ-RESUMO
+
+              IF W-CONTADOR-VENDEDOR-ALTERADO EQUAL TO "S"
+                 OPEN OUTPUT ARQ-CONTROLE
+                 WRITE ARQ-CONTROLE-REG
+                 CLOSE ARQ-CONTROLE
+              END-IF
+
+              CLOSE ARQ-LOGVENDEDOR
+              CLOSE REJ-VENDEDOR
+
+              DISPLAY RESUMO-IMPORTACAO-VENDEDOR
+              ACCEPT  RESUMO-IMPORTACAO-VENDEDOR
            END-IF
 
            CLOSE ARQ-VENDEDOR
@@ -367,21 +806,118 @@
 
        500-VALIDAR-INCLUSAO-VENDEDOR.
            MOVE 0 TO W-RETORNO
+           MOVE SPACES TO W-IMP-MOTIVO
+
+           IF LATITUDE-VENDEDOR < -90 OR LATITUDE-VENDEDOR > 90
+              MOVE 1 TO W-RETORNO
+              MOVE "LATITUDE FORA DA FAIXA (-90 A 90)"
+                 TO W-IMP-MOTIVO
+           ELSE
+           IF LONGITUDE-VENDEDOR < -180 OR LONGITUDE-VENDEDOR > 180
+              MOVE 1 TO W-RETORNO
+              MOVE "LONGITUDE FORA DA FAIXA (-180 A 180)"
+                 TO W-IMP-MOTIVO
+           ELSE
 
            CALL 'VALIDACPF' USING W-CPF, W-RETORNO
-           
-           IF W-RETORNO EQUAL TO 0
+
+           IF W-RETORNO NOT EQUAL TO 0
+              MOVE "CPF INVALIDO" TO W-IMP-MOTIVO
+           ELSE
               READ ARQ-VENDEDOR RECORD KEY IS COD-VENDEDOR
 
               IF WV-FILE-STATUS EQUAL TO "00"
                  MOVE 1 TO W-RETORNO
+                 MOVE "CODIGO DE VENDEDOR DUPLICADO" TO W-IMP-MOTIVO
               ELSE
                  READ ARQ-VENDEDOR RECORD KEY IS CPF
 
                  IF WV-FILE-STATUS EQUAL TO "00"
                     MOVE 1 TO W-RETORNO
+                    MOVE "CPF DUPLICADO" TO W-IMP-MOTIVO
                  END-IF
               END-IF
+           END-IF
+           END-IF
            END-IF.
 
+       600-CONSULTA.
+           OPEN INPUT ARQ-VENDEDOR
+
+           DISPLAY BUSCAR-VENDEDOR
+           ACCEPT  BUSCAR-VENDEDOR
+           MOVE    W-CODIGO-VEND    TO COD-VENDEDOR
+
+           READ ARQ-VENDEDOR RECORD INTO W-ARQ-VENDEDOR-REG
+             KEY IS COD-VENDEDOR
+
+           IF WV-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-CONSULTA
+              ACCEPT MENSAGEM-CONSULTA
+
+              EVALUATE W-CONFIRMA
+                WHEN 'S'
+                   CLOSE ARQ-VENDEDOR
+                   PERFORM 600-CONSULTA
+                WHEN 's'
+                   CLOSE ARQ-VENDEDOR
+                   PERFORM 600-CONSULTA
+                WHEN OTHER
+                   CLOSE ARQ-VENDEDOR
+                   PERFORM 000-INICIO
+              END-EVALUATE
+           ELSE
+              DISPLAY CONSULTAR-VENDEDOR
+              ACCEPT  CONSULTAR-VENDEDOR
+              CLOSE ARQ-VENDEDOR
+              PERFORM 000-INICIO
+           END-IF.
+
+       700-LISTAR-VENDEDOR.
+           OPEN INPUT ARQ-VENDEDOR
+
+           MOVE LOW-VALUES TO COD-VENDEDOR
+           START ARQ-VENDEDOR KEY IS NOT LESS THAN COD-VENDEDOR
+
+           IF WV-FILE-STATUS NOT EQUAL TO "00"
+              DISPLAY MENSAGEM-LISTA-VAZIA
+              ACCEPT  MENSAGEM-LISTA-VAZIA
+              CLOSE ARQ-VENDEDOR
+              PERFORM 000-INICIO
+           ELSE
+              READ ARQ-VENDEDOR NEXT RECORD INTO W-ARQ-VENDEDOR-REG
+              PERFORM 710-EXIBIR-VENDEDOR
+           END-IF.
+
+       710-EXIBIR-VENDEDOR.
+           DISPLAY LISTAR-VENDEDOR
+           ACCEPT  LISTAR-VENDEDOR
+
+           EVALUATE FUNCTION UPPER-CASE(W-OPCAO-LISTA)
+             WHEN 'N'
+                READ ARQ-VENDEDOR NEXT RECORD INTO W-ARQ-VENDEDOR-REG
+                IF WV-FILE-STATUS NOT EQUAL TO "00"
+                   DISPLAY MENSAGEM-FIM-LISTA
+                   ACCEPT  MENSAGEM-FIM-LISTA
+                END-IF
+                PERFORM 710-EXIBIR-VENDEDOR
+             WHEN 'A'
+                READ ARQ-VENDEDOR PREVIOUS RECORD
+                   INTO W-ARQ-VENDEDOR-REG
+                IF WV-FILE-STATUS NOT EQUAL TO "00"
+                   DISPLAY MENSAGEM-FIM-LISTA
+                   ACCEPT  MENSAGEM-FIM-LISTA
+                END-IF
+                PERFORM 710-EXIBIR-VENDEDOR
+             WHEN OTHER
+                CLOSE ARQ-VENDEDOR
+                PERFORM 000-INICIO
+           END-EVALUATE.
+
+       900-GRAVAR-LOG-VENDEDOR.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO LG-DATA-HORA
+           MOVE W-USUARIO                   TO LG-USUARIO
+
+           WRITE ARQ-LOGVENDEDOR-REG.
+
        END PROGRAM TELAVENDEDOR.
\ No newline at end of file
