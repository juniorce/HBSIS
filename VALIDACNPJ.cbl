@@ -26,60 +26,76 @@
            MOVE 1 TO W-COUNT
            MOVE 5 TO W-FATOR
            MOVE 0 TO W-SOMA
-           
-           PERFORM UNTIL W-COUNT > 12
-             IF W-FATOR < 2
-                MOVE 9 TO W-FATOR
-             END-IF
-            
-             COMPUTE W-SOMA = W-SOMA + (W-FATOR *
-                     FUNCTION NUMVAL(L-NUMERO-CNPJ(W-COUNT:1)))
-
-             ADD      1 TO   W-COUNT
-             SUBTRACT 1 FROM W-FATOR
-           END-PERFORM
-
-           DIVIDE W-SOMA BY 11 GIVING W-QUOCIENTE REMAINDER W-RESTO
-                
-           IF W-RESTO < 2
-              MOVE 0 TO W-DIGITO
-           ELSE
-              COMPUTE W-DIGITO = 11 - W-RESTO
-           END-IF
-
-           IF W-DIGITO NOT 
-              EQUAL TO FUNCTION NUMVAL(L-NUMERO-CNPJ(13:1))
-              MOVE 1 TO L-RETORNO 
-           ELSE
-              MOVE 1 TO W-COUNT
-              MOVE 6 TO W-FATOR
-              MOVE 0 TO W-SOMA
-           
-              PERFORM UNTIL W-COUNT > 13
-                 IF W-FATOR < 2
-                    MOVE 9 TO W-FATOR
-                 END-IF
-            
-                 COMPUTE W-SOMA = W-SOMA + (W-FATOR *
-                         FUNCTION NUMVAL(L-NUMERO-CNPJ(W-COUNT:1)))
-
-                 ADD      1 TO   W-COUNT
-                 SUBTRACT 1 FROM W-FATOR
-              END-PERFORM
-
-              DIVIDE W-SOMA BY 11 GIVING W-QUOCIENTE REMAINDER W-RESTO
-
-              IF W-RESTO < 2
-                 MOVE 0 TO W-DIGITO
-              ELSE
-                 COMPUTE W-DIGITO = 11 - W-RESTO
-              END-IF
-
-              IF W-DIGITO NOT 
-                 EQUAL TO FUNCTION NUMVAL(L-NUMERO-CNPJ(14:1))
-                 MOVE 1 TO L-RETORNO 
-              END-IF
-           END-IF
+
+           EVALUATE L-NUMERO-CNPJ
+             WHEN '00000000000000'
+             WHEN '11111111111111'
+             WHEN '22222222222222'
+             WHEN '33333333333333'
+             WHEN '44444444444444'
+             WHEN '55555555555555'
+             WHEN '66666666666666'
+             WHEN '77777777777777'
+             WHEN '88888888888888'
+             WHEN '99999999999999'
+                MOVE 1 TO L-RETORNO
+             WHEN OTHER
+                PERFORM UNTIL W-COUNT > 12
+                   IF W-FATOR < 2
+                      MOVE 9 TO W-FATOR
+                   END-IF
+
+                   COMPUTE W-SOMA = W-SOMA + (W-FATOR *
+                           FUNCTION NUMVAL(L-NUMERO-CNPJ(W-COUNT:1)))
+
+                   ADD      1 TO   W-COUNT
+                   SUBTRACT 1 FROM W-FATOR
+                END-PERFORM
+
+                DIVIDE W-SOMA BY 11 GIVING
+                       W-QUOCIENTE REMAINDER W-RESTO
+
+                IF W-RESTO < 2
+                   MOVE 0 TO W-DIGITO
+                ELSE
+                   COMPUTE W-DIGITO = 11 - W-RESTO
+                END-IF
+
+                IF W-DIGITO NOT
+                   EQUAL TO FUNCTION NUMVAL(L-NUMERO-CNPJ(13:1))
+                   MOVE 1 TO L-RETORNO
+                ELSE
+                   MOVE 1 TO W-COUNT
+                   MOVE 6 TO W-FATOR
+                   MOVE 0 TO W-SOMA
+
+                   PERFORM UNTIL W-COUNT > 13
+                      IF W-FATOR < 2
+                         MOVE 9 TO W-FATOR
+                      END-IF
+
+                      COMPUTE W-SOMA = W-SOMA + (W-FATOR *
+                              FUNCTION NUMVAL(L-NUMERO-CNPJ(W-COUNT:1)))
+
+                      ADD      1 TO   W-COUNT
+                      SUBTRACT 1 FROM W-FATOR
+                   END-PERFORM
+
+                   DIVIDE W-SOMA BY 11 GIVING
+                          W-QUOCIENTE REMAINDER W-RESTO
+
+                   IF W-RESTO < 2
+                      MOVE 0 TO W-DIGITO
+                   ELSE
+                      COMPUTE W-DIGITO = 11 - W-RESTO
+                   END-IF
+
+                   IF W-DIGITO NOT
+                      EQUAL TO FUNCTION NUMVAL(L-NUMERO-CNPJ(14:1))
+                      MOVE 1 TO L-RETORNO
+                   END-IF
+                END-IF
+           END-EVALUATE
 
            GOBACK.
 
