@@ -0,0 +1,19 @@
+      *****************************************************************
+      * VENDEDOR.CPY                                                 *
+      * LAYOUT DO REGISTRO DO ARQUIVO DE VENDEDORES (ARQ-VENDEDOR).  *
+      *****************************************************************
+       01  ARQ-VENDEDOR-REG.
+           03 COD-VENDEDOR        PIC  9(003).
+           03 CPF                 PIC  9(011).
+           03 NOME-VENDEDOR       PIC  X(040).
+           03 LATITUDE-VENDEDOR   PIC S9(003)V9(008).
+           03 LONGITUDE-VENDEDOR  PIC S9(003)V9(008).
+      * CAPACIDADE-VENDEDOR: QUANTIDADE MAXIMA DE CLIENTES QUE O
+      * VENDEDOR PODE RECEBER EM UMA DISTRIBUICAO. ZERO = SEM LIMITE.
+           03 CAPACIDADE-VENDEDOR PIC  9(005).
+           03 STATUS-VENDEDOR     PIC  X(001).
+              88 VENDEDOR-ATIVO      VALUE "A".
+              88 VENDEDOR-INATIVO    VALUE "I".
+      * REGIAO DE VENDAS DO VENDEDOR. VER COD-REGIAO-CLIENTE EM
+      * CLIENTE.CPY (ZEROS = SEM REGIAO, ATENDE QUALQUER CLIENTE).
+           03 COD-REGIAO-VENDEDOR PIC  9(003).
